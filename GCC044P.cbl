@@ -0,0 +1,485 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC044P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC044P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Relatorio carga de trabalho por vendedor -    *
+      *                  para cada vendedor cadastrado, mostra a       *
+      *                  quantidade de clientes atribuidos em ARQ-DIST *
+      *                  e sinaliza como sobrecarregado quem ultrapassa*
+      *                  o limite informado pelo operador.             *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FC.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
+
+      * Arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021FC.cpy".
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+
+      * Arquivo distribuicao
+       COPY ".\copybooks\GCC031FD.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
+
+      * Arquivo Relatorio
+       COPY ".\copybooks\GCC021FD.cpy".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+      * Tabela em memoria com um acumulador de carga por vendedor,
+      * carregada a partir de ARQ-VENDEDOR (ordem ascendente por
+      * codigo) e depois preenchida com uma leitura sequencial de
+      * ARQ-DIST, localizando o vendedor de cada registro por busca
+      * linear (mesma tecnica de 2220-LOCALIZAR-VEND-TAB do GCC024P).
+       01  W-TAB-CARGA.
+           05 W-QTDE-TAB-CARGA     PIC 9(05) VALUE ZEROS.
+           05 W-SUB-CARGA          PIC 9(05) VALUE ZEROS.
+           05 W-SUB-CARGA-ACHADO   PIC 9(05) VALUE ZEROS.
+           05 W-COD-VEND-PROCURA   PIC 9(07) VALUE ZEROS.
+           05 W-TAB-VEND-CARGA     OCCURS 9999 TIMES.
+              10 W-TAB-CARGA-CODIGO  PIC 9(007).
+              10 W-TAB-CARGA-RAZAO   PIC X(040).
+              10 W-TAB-CARGA-QTDE    PIC 9(007).
+
+       01  W-LIMITE-CARGA-AREA.
+           05 W-LIMITE-CARGA       PIC 9(05) VALUE ZEROS.
+
+       01  W-CAMPOS-RELATORIO.
+           05  W-CONTADOR          PIC 9(004) VALUE 0.
+           05  W-TOT-SOBRECARGA    PIC 9(004) VALUE 0.
+           05  W-SOMA-CARGA        PIC 9(010) VALUE 0.
+           05  W-MEDIA-CARGA       PIC 9(007)V9(002) VALUE ZEROS.
+           05  W-PAGINAS           PIC 9(004) VALUE 0.
+           05  W-LINHAS            PIC 9(002) VALUE 0.
+           05  W-TRACOS-1          PIC X(132) VALUE ALL "=".
+           05  W-TRACOS-2          PIC X(132) VALUE ALL "-".
+
+       01  W-CAB-01.
+           05 FILLER               PIC X(68)
+              VALUE "Relatorio carga de trabalho por vendedor".
+           05 FILLER               PIC X(52).
+           05 FILLER               PIC X(08) VALUE "Pagina: ".
+           05 W-CAB-01-PAGINA      PIC ZZZ9.
+
+       01  W-CAB-02.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(06) VALUE "Codigo".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(40) VALUE "Razao Social".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(13) VALUE "Qtde Clientes".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(10) VALUE "Situacao".
+
+       01  W-DET-01.
+           05 FILLER               PIC X(01).
+           05 W-DET-01-CODIGO      PIC ZZZZZZ9.
+           05 FILLER               PIC X(03).
+           05 W-DET-01-RAZAO       PIC X(40).
+           05 FILLER               PIC X(06).
+           05 W-DET-01-QTDE        PIC ZZZZZZ9.
+           05 FILLER               PIC X(08).
+           05 W-DET-01-SITUACAO    PIC X(11).
+
+       01  W-ROD-01.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(44)
+              VALUE "Total de vendedores cadastrados          : ".
+           05 W-ROD-TOTAL          PIC ZZ.ZZ9.
+
+       01  W-ROD-02.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(44)
+              VALUE "Total de vendedores sobrecarregados      : ".
+           05 W-ROD-SOBRECARGA     PIC ZZ.ZZ9.
+
+       01  W-ROD-03.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(44)
+              VALUE "Media de clientes por vendedor           : ".
+           05 W-ROD-MEDIA          PIC ZZZZ9,99.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela relatorio
+       COPY ".\copybooks\GCC044S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           PERFORM UNTIL W-FIM EQUAL "S"
+
+               MOVE "Carga de Trabalho Vendedor" TO W-MODULO
+               MOVE WID-ARQ-REL-CARGA      TO W-ARQ-RELATO
+                                              S-NOME-ARQ
+               MOVE ZEROS                  TO W-LIMITE-CARGA
+               MOVE "N"                    TO W-VOLTAR
+
+               MOVE "<Esc> Voltar <Enter> Processar"
+                                   TO W-STATUS
+
+               IF  LK-PARAM            NOT EQUAL "B"
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-ACC-ARQ
+
+                   ACCEPT S-NOME-ARQ
+                   IF  COB-CRT-STATUS  EQUAL COB-SCR-ESC
+                       MOVE "S"        TO W-VOLTAR
+                   ELSE
+                       ACCEPT S-LIMITE-CARGA
+                   END-IF
+               END-IF
+
+               IF  W-VOLTAR            EQUAL "N"
+                   PERFORM 1000-INICIALIZA
+                   IF   W-VOLTAR EQUAL "N"
+                        PERFORM 2000-PROCESSAR
+                   END-IF
+               END-IF
+
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "S"            TO W-FIM
+               END-IF
+
+               GOBACK
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+      *----------------------------------------------------------------*
+
+      * Validar arquivo de vendedores
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   PERFORM 7290-FECHAR-ARQ-VEND
+               END-IF
+           ELSE
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               IF  FS-FIM
+                   MOVE "S"            TO W-VOLTAR
+                   MOVE  "Arquivo vendedores vazio, Tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "N"                    TO W-VOLTAR
+           INITIALIZE W-TAB-CARGA
+
+           PERFORM 2100-CARREGAR-TAB-VENDEDOR
+
+           IF  W-VOLTAR                EQUAL "N"
+               PERFORM 2200-ACUMULAR-CARGA
+           END-IF
+
+           IF  W-VOLTAR                EQUAL "N"
+               PERFORM 2300-GRAVAR-RELATORIO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-CARREGAR-TAB-VENDEDOR       SECTION.
+      *----------------------------------------------------------------*
+      * Le o ARQ-VENDEDOR uma unica vez e carrega a tabela em memoria
+      * em ordem ascendente de codigo, ja com os acumuladores zerados,
+      * para que 2210-ACUMULAR-REGISTRO nao precise reabrir o arquivo
+      * do disco para cada registro de ARQ-DIST.
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+           ELSE
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-QTDE-TAB-CARGA
+                   MOVE VEND-CODIGO
+                        TO W-TAB-CARGA-CODIGO(W-QTDE-TAB-CARGA)
+                   MOVE VEND-RAZAO-SOCIAL
+                        TO W-TAB-CARGA-RAZAO(W-QTDE-TAB-CARGA)
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-ACUMULAR-CARGA              SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7611-ABRIR-ARQ-DIST-INPUT
+           IF  NOT FS-OK
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   MOVE "S"            TO W-VOLTAR
+                   PERFORM 7690-FECHAR-ARQ-DIST
+               END-IF
+           ELSE
+               PERFORM 7653-LER-PROX-ARQ-DIST
+               PERFORM 2210-ACUMULAR-REGISTRO
+                       UNTIL FS-FIM
+               PERFORM 7690-FECHAR-ARQ-DIST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2210-ACUMULAR-REGISTRO           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE DIST-VEND-CODIGO       TO W-COD-VEND-PROCURA
+           PERFORM 2220-LOCALIZAR-VEND-TAB
+
+           IF  W-SUB-CARGA-ACHADO      GREATER ZEROS
+               ADD 1                   TO
+                   W-TAB-CARGA-QTDE(W-SUB-CARGA-ACHADO)
+           END-IF
+
+           PERFORM 7653-LER-PROX-ARQ-DIST.
+
+      *----------------------------------------------------------------*
+       2210-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2220-LOCALIZAR-VEND-TAB          SECTION.
+      *----------------------------------------------------------------*
+      * Localiza W-COD-VEND-PROCURA na tabela de acumuladores por
+      * vendedor (mesma tecnica de 5210-LOCALIZAR-VEND-TAB do GCC030P).
+           MOVE ZEROS                  TO W-SUB-CARGA-ACHADO
+
+           PERFORM VARYING W-SUB-CARGA FROM 1 BY 1
+                   UNTIL W-SUB-CARGA GREATER W-QTDE-TAB-CARGA
+               IF  W-TAB-CARGA-CODIGO(W-SUB-CARGA) EQUAL
+                   W-COD-VEND-PROCURA
+                   MOVE W-SUB-CARGA    TO W-SUB-CARGA-ACHADO
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2220-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2300-GRAVAR-RELATORIO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "N"                    TO W-GRAVADO
+           MOVE 0                      TO W-PAGINAS
+           MOVE 0                      TO W-LINHAS
+           MOVE ZEROS                  TO W-CONTADOR
+           MOVE ZEROS                  TO W-TOT-SOBRECARGA
+           MOVE ZEROS                  TO W-SOMA-CARGA
+
+           MOVE S-NOME-ARQ             TO W-ARQ-RELATO
+           PERFORM 7510-ABRIR-ARQ-RELATO
+           IF  NOT FS-OK
+               PERFORM 7590-FECHAR-ARQ-RELATO
+           ELSE
+               PERFORM 4310-GRAVAR-CABECALHO
+               MOVE ZEROS               TO W-SUB-CARGA
+               PERFORM 2310-GRAVAR-DETALHE
+                       UNTIL W-SUB-CARGA GREATER W-QTDE-TAB-CARGA
+
+               IF  W-CONTADOR          GREATER ZEROS
+                   COMPUTE W-MEDIA-CARGA ROUNDED =
+                           W-SOMA-CARGA / W-CONTADOR
+               END-IF
+
+               PERFORM 4320-GRAVAR-RODAPE
+               PERFORM 7590-FECHAR-ARQ-RELATO
+
+               PERFORM 8600-ENVIAR-RELATORIO
+               IF  W-TOT-SOBRECARGA    GREATER ZEROS
+                   MOVE  "Relatorio gerado com vendedores sobrecarregad
+      -                   "os, tecle <Enter>"
+                                       TO  W-MSGERRO
+               ELSE
+                   MOVE  "Relatorio gerado, tecle <Enter>"
+                                       TO  W-MSGERRO
+               END-IF
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2300-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2310-GRAVAR-DETALHE              SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                        TO W-SUB-CARGA
+
+           IF  W-SUB-CARGA             NOT GREATER W-QTDE-TAB-CARGA
+               IF  W-LINHAS             GREATER 61
+                   PERFORM 4310-GRAVAR-CABECALHO
+               END-IF
+
+               ADD 1                    TO W-CONTADOR
+               ADD 1                    TO W-LINHAS
+               ADD W-TAB-CARGA-QTDE(W-SUB-CARGA) TO W-SOMA-CARGA
+
+               MOVE  W-TAB-CARGA-CODIGO(W-SUB-CARGA)
+                                       TO  W-DET-01-CODIGO
+               MOVE  W-TAB-CARGA-RAZAO(W-SUB-CARGA)
+                                       TO  W-DET-01-RAZAO
+               MOVE  W-TAB-CARGA-QTDE(W-SUB-CARGA)
+                                       TO  W-DET-01-QTDE
+
+               IF  W-LIMITE-CARGA      GREATER ZEROS AND
+                   W-TAB-CARGA-QTDE(W-SUB-CARGA) GREATER
+                   W-LIMITE-CARGA
+                   MOVE "SOBRECARGA"   TO W-DET-01-SITUACAO
+                   ADD 1                TO W-TOT-SOBRECARGA
+               ELSE
+                   MOVE SPACES         TO W-DET-01-SITUACAO
+               END-IF
+
+               WRITE REG-ARQ-RELATO FROM W-DET-01 AFTER 1
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2310-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       4310-GRAVAR-CABECALHO           SECTION.
+      *----------------------------------------------------------------*
+
+           ADD  1                      TO W-PAGINAS
+           MOVE 5                      TO W-LINHAS
+           MOVE W-PAGINAS              TO W-CAB-01-PAGINA
+
+           IF  W-PAGINAS               EQUAL 1
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           ELSE
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
+           END-IF
+
+           WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1.
+
+      *----------------------------------------------------------------*
+       4310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4320-GRAVAR-RODAPE              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE  W-CONTADOR      TO   W-ROD-TOTAL
+           MOVE  W-TOT-SOBRECARGA TO  W-ROD-SOBRECARGA
+           MOVE  W-MEDIA-CARGA   TO   W-ROD-MEDIA
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-01   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-02   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-03   AFTER 1.
+
+      *----------------------------------------------------------------*
+       4320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      * Rotinas arquivo vendedor
+       COPY ".\copybooks\GCC012R.cpy".
+      * Rotinas arquivo distribuicao
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
+      * Rotinas arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021R.cpy".
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
