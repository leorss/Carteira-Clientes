@@ -26,19 +26,22 @@
        FILE-CONTROL.
 
       * Arquivo Distribuicao
-       COPY ".\copybooks\GCC031FC".
+       COPY ".\copybooks\GCC031FC.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FC".
+       COPY ".\copybooks\GCC011FC.cpy".
 
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FC".
+       COPY ".\copybooks\GCC012FC.cpy".
 
        SELECT ARQ-SORT ASSIGN TO "CLIE-SORT.TMP"
            FILE STATUS     IS  WS-RESULTADO-ACESSO.
 
       * Arquivo relatorio e importacao
-       COPY ".\copybooks\GCC021FC".
+       COPY ".\copybooks\GCC021FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -46,13 +49,16 @@
        FILE                            SECTION.
 
       * Arquivo disistribuicao
-       COPY ".\copybooks\GCC031FD".
+       COPY ".\copybooks\GCC031FD.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FD".
+       COPY ".\copybooks\GCC011FD.cpy".
 
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FD".
+       COPY ".\copybooks\GCC012FD.cpy".
 
 
        SD  ARQ-SORT.
@@ -71,21 +77,35 @@
                                        PIC  X(040).
                10 SORT-VEND-LATITUDE   PIC S9(003)V9(008).
                10 SORT-VEND-LONGITUDE  PIC S9(003)V9(008).
-           05  SORT-DISTANCIA          PIC  9(006).
+           05  SORT-DISTANCIA          PIC  9(010)V9(008).
 
       * Arquivo Relatorio
-       COPY ".\copybooks\GCC021FD".
+       COPY ".\copybooks\GCC021FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77 W-COD-VEND               PIC 9(07) VALUE ZEROS.
        77 W-SEL-REGISTRO           PIC X(01) VALUE "N".
+       77 W-ACHOU-RAZAO            PIC X(01) VALUE "N".
+       77 W-TAM-BUSCA              PIC 9(03) VALUE ZEROS.
+       77 W-POS-BUSCA              PIC 9(03) VALUE ZEROS.
+       77 W-ALTERADO               PIC X(01) VALUE SPACE.
+          88 W-ALTEROU                     VALUE "S".
+          88 W-NAO-ALTEROU                 VALUE "N".
+          88 W-SEM-HISTORICO               VALUE "-".
 
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
 
        01  W-FILTROS.
+           05 W-FORMATO            PIC X(01).
+              88 W-FORMATO-VALIDO         VALUE "F" "f" "C" "c".
+              88 W-FORMATO-FIXO           VALUE "F" "f".
+              88 W-FORMATO-CSV            VALUE "C" "c".
            05 W-ORDENACAO          PIC X(01).
               88 W-ORDENACAO-VALIDA       VALUE "A" "a" "D" "d".
               88 W-ORDENACAO-ASC          VALUE "A" "a".
@@ -94,8 +114,24 @@
               88 W-CLASSIFICACAO-VALIDA   VALUE "C" "c" "R" "r".
               88 W-CLASSIFICACAO-CLIENTE  VALUE "C" "c".
               88 W-CLASSIFICACAO-RAZAO    VALUE "R" "r".
+      * Segundo nivel de classificacao (dentro da ordem definida acima),
+      * usado para agrupar o relatorio por Vendedor.
+           05 W-CLASSIFICACAO-2    PIC X(01).
+              88 W-CLASSIFICACAO-2-VALIDA   VALUE "N" "n" "V" "v".
+              88 W-CLASSIFICACAO-2-NENHUMA  VALUE "N" "n".
+              88 W-CLASSIFICACAO-2-VENDEDOR VALUE "V" "v".
            05 W-CODIGO             PIC 9(07) VALUE ZEROS.
            05 W-RAZAO-SOCIAL       PIC X(40) VALUE SPACES.
+           05 W-DIST-MIN-KM        PIC 9(05) VALUE ZEROS.
+           05 W-DIST-MAX-KM        PIC 9(05) VALUE ZEROS.
+           05 W-DIST-MIN-M         PIC 9(10)V9(08) VALUE ZEROS.
+           05 W-DIST-MAX-M         PIC 9(10)V9(08) VALUE ZEROS.
+      * Linhas por pagina e largura das colunas Razao Social do
+      * relatorio em largura fixa - zero mantem o padrao atual (61
+      * linhas, 40/30 colunas).
+           05 W-LINHAS-PAGINA      PIC 9(03) VALUE ZEROS.
+           05 W-LARG-RAZAO         PIC 9(02) VALUE ZEROS.
+           05 W-LARG-VEND-RAZAO    PIC 9(02) VALUE ZEROS.
 
        01  W-CAMPOS-RELATORIO.
            05  W-CONTADOR          PIC 9(004) VALUE 0.
@@ -103,6 +139,9 @@
            05  W-LINHAS            PIC 9(002) VALUE 0.
            05  W-TRACOS-1          PIC X(132) VALUE ALL "=".
            05  W-TRACOS-2          PIC X(132) VALUE ALL "-".
+      * Distancia do cliente exibida no relatorio em Km (mais legivel
+      * que os metros com 8 casas decimais gravados em ARQ-DIST).
+           05  W-DIST-REL-KM       PIC 9(006)V9(002) VALUE ZEROS.
 
        01  W-CAB-01.
            05 FILLER               PIC X(68) VALUE "Relatorio clientes".
@@ -118,11 +157,13 @@
            05 FILLER               PIC X(01).
            05 FILLER               PIC X(40) VALUE "Razao Social".
            05 FILLER               PIC X(11).
-           05 FILLER               PIC X(09) VALUE "Distancia".
+           05 FILLER               PIC X(09) VALUE "Dist.(Km)".
            05 FILLER               PIC X(01).
            05 FILLER               PIC X(08) VALUE "Vendedor".
            05 FILLER               PIC X(01).
            05 FILLER               PIC X(30) VALUE "Razao Social".
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(03) VALUE "Alt".
 
        01  W-DET-01.
            05 FILLER               PIC X(01).
@@ -133,11 +174,13 @@
            05 W-DET-01-RAZAO-SOCIAL
                                    PIC X(40).
            05 FILLER               PIC X(01).
-           05 W-DET-01-DISTANCIA   PIC ZZZZZZZZZ9,99999999.
+           05 W-DET-01-DISTANCIA   PIC ZZZZZ9,99.
            05 FILLER               PIC X(01).
            05 W-DET-01-VEND-COD    PIC ZZZZZZ9.
            05 FILLER               PIC X(02).
            05 W-DET-01-VEND-RAZAO  PIC X(30).
+           05 FILLER               PIC X(01).
+           05 W-DET-01-ALTERADO    PIC X(01).
 
        01  W-ROD-01.
            05 FILLER               PIC X(10).
@@ -145,18 +188,38 @@
               VALUE "           Total registros  : ".
            05 W-ROD-TOTAL          PIC ZZ.ZZ9.
 
+       01  W-CSV-CAB-CLIE.
+           05 FILLER               PIC X(132) VALUE
+           "Codigo,CNPJ,Razao Social,Distancia,Vendedor,Razao Vendedor,
+      -    "Alterado".
+
+       01  W-CSV-DET-CLIE.
+           05 W-CSV-CODIGO         PIC 9(007).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-CNPJ           PIC 9(014).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-RAZAO-SOCIAL   PIC X(040).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-DISTANCIA      PIC 9(009).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-VEND-COD       PIC 9(007).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-VEND-RAZAO     PIC X(040).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-ALTERADO       PIC X(001).
+
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook tela principal
-       COPY ".\copybooks\GCC000S".
+       COPY ".\copybooks\GCC000S.cpy".
       * Copybook tela relatorio
-       COPY ".\copybooks\GCC021S".
+       COPY ".\copybooks\GCC021S.cpy".
       *
        COPY screenio.
 
@@ -173,6 +236,8 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
 
            PERFORM UNTIL W-FIM EQUAL "S"
 
@@ -182,20 +247,32 @@
 
                MOVE "<Esc> Voltar <Enter> Processar"
                                    TO W-STATUS
-               DISPLAY S-CLS
-               DISPLAY S-TELA-ACC-ARQ
 
-               ACCEPT S-NOME-ARQ
-               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
-                   PERFORM 4100-ACC-FILTROS
-                   IF  W-VOLTAR EQUAL "N"
-                       PERFORM 1000-INICIALIZA
-                       IF   W-VOLTAR EQUAL "N"
-                            PERFORM 2000-PROCESSAR
-                       END-IF
+               IF  LK-PARAM            EQUAL "B"
+                   PERFORM 4110-DEFAULT-FILTROS
+               ELSE
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-ACC-ARQ
+
+                   ACCEPT S-NOME-ARQ
+                   IF  COB-CRT-STATUS  EQUAL COB-SCR-ESC
+                       MOVE "S"        TO W-VOLTAR
+                   ELSE
+                       PERFORM 4100-ACC-FILTROS
+                   END-IF
+               END-IF
+
+               IF  W-VOLTAR            EQUAL "N"
+                   PERFORM 1000-INICIALIZA
+                   IF   W-VOLTAR EQUAL "N"
+                        PERFORM 2000-PROCESSAR
                    END-IF
                END-IF
 
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "S"            TO W-FIM
+               END-IF
+
                GOBACK
            END-PERFORM.
 
@@ -281,27 +358,57 @@
 
            IF  W-ORDENACAO-ASC
                IF  W-CLASSIFICACAO-CLIENTE
-                   SORT ARQ-SORT ON
-                   ASCENDING   KEY SORT-CLIE-CODIGO
-                   INPUT PROCEDURE  IS 2100-INPUT-SORT
-                   OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   IF  W-CLASSIFICACAO-2-VENDEDOR
+                       SORT ARQ-SORT ON
+                       ASCENDING   KEY SORT-CLIE-CODIGO SORT-VEND-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   ELSE
+                       SORT ARQ-SORT ON
+                       ASCENDING   KEY SORT-CLIE-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   END-IF
                ELSE
-                   SORT ARQ-SORT ON
-                   ASCENDING   KEY SORT-CLIE-RAZAO-SOCIAL
-                   INPUT PROCEDURE  IS 2100-INPUT-SORT
-                   OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   IF  W-CLASSIFICACAO-2-VENDEDOR
+                       SORT ARQ-SORT ON
+                       ASCENDING   KEY SORT-CLIE-RAZAO-SOCIAL
+                                       SORT-VEND-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   ELSE
+                       SORT ARQ-SORT ON
+                       ASCENDING   KEY SORT-CLIE-RAZAO-SOCIAL
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   END-IF
                END-IF
            ELSE
                IF  W-CLASSIFICACAO-CLIENTE
-                   SORT ARQ-SORT ON
-                   DESCENDING  KEY SORT-CLIE-CODIGO
-                   INPUT PROCEDURE  IS 2100-INPUT-SORT
-                   OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   IF  W-CLASSIFICACAO-2-VENDEDOR
+                       SORT ARQ-SORT ON
+                       DESCENDING  KEY SORT-CLIE-CODIGO SORT-VEND-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   ELSE
+                       SORT ARQ-SORT ON
+                       DESCENDING  KEY SORT-CLIE-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   END-IF
                ELSE
-                   SORT ARQ-SORT ON
-                   DESCENDING KEY SORT-CLIE-RAZAO-SOCIAL
-                   INPUT PROCEDURE  IS 2100-INPUT-SORT
-                   OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   IF  W-CLASSIFICACAO-2-VENDEDOR
+                       SORT ARQ-SORT ON
+                       DESCENDING  KEY SORT-CLIE-RAZAO-SOCIAL
+                                       SORT-VEND-CODIGO
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   ELSE
+                       SORT ARQ-SORT ON
+                       DESCENDING KEY SORT-CLIE-RAZAO-SOCIAL
+                       INPUT PROCEDURE  IS 2100-INPUT-SORT
+                       OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+                   END-IF
                END-IF
            END-IF.
 
@@ -336,8 +443,8 @@
                IF  W-RAZAO-SOCIAL      EQUAL SPACES
                    MOVE "S"            TO W-SEL-REGISTRO
                ELSE
-                   IF  CLIE-RAZAO-SOCIAL
-                                       EQUAL W-RAZAO-SOCIAL
+                   PERFORM 2115-VERIFICAR-RAZAO-PARCIAL
+                   IF  W-ACHOU-RAZAO   EQUAL "S"
                        MOVE "S"        TO W-SEL-REGISTRO
                    END-IF
                END-IF
@@ -353,6 +460,18 @@
                END-IF
            END-IF
 
+           IF  W-DIST-MIN-M            GREATER ZEROS
+               IF  DIST-DISTANCIA      LESS W-DIST-MIN-M
+                   MOVE "N"            TO W-SEL-REGISTRO
+               END-IF
+           END-IF
+
+           IF  W-DIST-MAX-M            GREATER ZEROS
+               IF  DIST-DISTANCIA      GREATER W-DIST-MAX-M
+                   MOVE "N"            TO W-SEL-REGISTRO
+               END-IF
+           END-IF
+
            IF  W-SEL-REGISTRO          EQUAL "S"
                RELEASE REG-SORT FROM REG-ARQ-DIST
            END-IF
@@ -363,6 +482,31 @@
        2110-EXIT.                      EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2115-VERIFICAR-RAZAO-PARCIAL    SECTION.
+      *----------------------------------------------------------------*
+      * Busca W-RAZAO-SOCIAL como parte qualquer da razao social do
+      * cliente do registro de distribuicao atual (busca parcial).
+           MOVE "N"                    TO W-ACHOU-RAZAO
+           COMPUTE W-TAM-BUSCA = FUNCTION LENGTH(FUNCTION TRIM
+                                 (W-RAZAO-SOCIAL))
+
+           IF  W-TAM-BUSCA             GREATER ZEROS
+               PERFORM VARYING W-POS-BUSCA FROM 1 BY 1
+                       UNTIL W-POS-BUSCA GREATER (41 - W-TAM-BUSCA)
+                          OR W-ACHOU-RAZAO EQUAL "S"
+                   IF  DIST-CLIE-RAZAO-SOCIAL
+                           (W-POS-BUSCA:W-TAM-BUSCA) EQUAL
+                       W-RAZAO-SOCIAL(1:W-TAM-BUSCA)
+                       MOVE "S"        TO W-ACHOU-RAZAO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2115-EXIT.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2200-OUTPUT-SORT                SECTION.
       *----------------------------------------------------------------*
@@ -387,6 +531,7 @@
                    PERFORM 7590-FECHAR-ARQ-RELATO
 
                    IF  W-PAGINAS       NOT EQUAL ZEROS
+                       PERFORM 8600-ENVIAR-RELATORIO
                        MOVE  "Relatorio gerado, tecle <Enter>"
                                        TO  W-MSGERRO
                        PERFORM 8500-MOSTRA-AVISO
@@ -402,24 +547,47 @@
        2210-GERA-RELATORIO             SECTION.
       *----------------------------------------------------------------*
 
-           IF  W-LINHAS         GREATER 61 OR
-               W-PAGINAS        EQUAL   0
-               PERFORM 4310-GRAVAR-CABECALHO
+           IF  W-FORMATO-CSV
+               IF  W-PAGINAS           EQUAL 0
+                   PERFORM 4310-GRAVAR-CABECALHO
+               END-IF
+           ELSE
+               IF  W-LINHAS         GREATER W-LINHAS-PAGINA OR
+                   W-PAGINAS        EQUAL   0
+                   PERFORM 4310-GRAVAR-CABECALHO
+               END-IF
            END-IF
 
            ADD  1                      TO W-CONTADOR
            ADD  1                      TO W-LINHAS
 
-           MOVE  SORT-CLIE-CODIGO      TO W-DET-01-CODIGO
-           MOVE  SORT-CLIE-CNPJ        TO W-DET-01-CNPJ
-           MOVE  SORT-CLIE-RAZAO-SOCIAL
+           PERFORM 2220-VERIFICAR-ALTERACAO
+
+           IF  W-FORMATO-CSV
+               MOVE  SORT-CLIE-CODIGO  TO W-CSV-CODIGO
+               MOVE  SORT-CLIE-CNPJ    TO W-CSV-CNPJ
+               MOVE  SORT-CLIE-RAZAO-SOCIAL
+                                       TO W-CSV-RAZAO-SOCIAL
+               MOVE  SORT-DISTANCIA    TO W-CSV-DISTANCIA
+               MOVE  SORT-VEND-CODIGO  TO W-CSV-VEND-COD
+               MOVE  SORT-VEND-RAZAO-SOCIAL
+                                       TO W-CSV-VEND-RAZAO
+               MOVE  W-ALTERADO        TO W-CSV-ALTERADO
+               WRITE REG-ARQ-RELATO  FROM W-CSV-DET-CLIE AFTER 1
+           ELSE
+               MOVE  SORT-CLIE-CODIGO      TO W-DET-01-CODIGO
+               MOVE  SORT-CLIE-CNPJ        TO W-DET-01-CNPJ
+               MOVE  SORT-CLIE-RAZAO-SOCIAL
                                        TO W-DET-01-RAZAO-SOCIAL
-           MOVE  SORT-DISTANCIA        TO W-DET-01-DISTANCIA
-           MOVE  SORT-VEND-CODIGO      TO W-DET-01-VEND-COD
-           MOVE  SORT-VEND-RAZAO-SOCIAL
+               COMPUTE W-DIST-REL-KM ROUNDED = SORT-DISTANCIA / 1000
+               MOVE  W-DIST-REL-KM         TO W-DET-01-DISTANCIA
+               MOVE  SORT-VEND-CODIGO      TO W-DET-01-VEND-COD
+               MOVE  SORT-VEND-RAZAO-SOCIAL
                                        TO W-DET-01-VEND-RAZAO
-
-           WRITE REG-ARQ-RELATO  FROM W-DET-01 AFTER 1
+               MOVE  W-ALTERADO            TO W-DET-01-ALTERADO
+               PERFORM 2230-AJUSTAR-LARGURA-RAZAO
+               WRITE REG-ARQ-RELATO  FROM W-DET-01 AFTER 1
+           END-IF
 
            RETURN ARQ-SORT AT END
                MOVE "S"        TO W-VOLTAR
@@ -429,6 +597,51 @@
        2210-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2220-VERIFICAR-ALTERACAO        SECTION.
+      *----------------------------------------------------------------*
+      * Compara o vendedor/distancia atribuidos nessa execucao com os
+      * gravados em ARQ-DIST-ANT na execucao anterior, mantendo o
+      * historico de distribuicao.
+           MOVE SORT-CLIE-CODIGO       TO DIST-ANT-CLIE-CODIGO
+           PERFORM 7851-LER-ARQ-DIST-ANT-CODIGO
+
+           IF  W-REG-ENCONTRADO        EQUAL "S"
+               IF  DIST-ANT-VEND-CODIGO  EQUAL SORT-VEND-CODIGO AND
+                   DIST-ANT-DISTANCIA    EQUAL SORT-DISTANCIA
+                   SET W-NAO-ALTEROU   TO TRUE
+               ELSE
+                   SET W-ALTEROU       TO TRUE
+               END-IF
+           ELSE
+               SET W-SEM-HISTORICO     TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2230-AJUSTAR-LARGURA-RAZAO      SECTION.
+      *----------------------------------------------------------------*
+      * Aplica a largura de coluna configurada em 4100-ACC-FILTROS,
+      * apagando o excedente das colunas Razao Social do detalhe (a
+      * posicao/tamanho fisico do campo no relatorio nao muda, apenas
+      * o conteudo alem da largura pedida e apagado).
+           IF  W-LARG-RAZAO             LESS 40
+               MOVE SPACES              TO
+                   W-DET-01-RAZAO-SOCIAL (W-LARG-RAZAO + 1 : )
+           END-IF
+
+           IF  W-LARG-VEND-RAZAO        LESS 30
+               MOVE SPACES              TO
+                   W-DET-01-VEND-RAZAO (W-LARG-VEND-RAZAO + 1 : )
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       ******************************************************************
       * ROTINAS AUXILIARES
       ******************************************************************
@@ -442,13 +655,29 @@
            MOVE SPACES                 TO  W-STATUS
            MOVE "Codigo = 0 (Todos)"   TO  S-CODIGO-DESC
                                            S-COD-VEND-DESC
+           MOVE "F - Fixo C - CSV"     TO  S-FORMATO-DESC
            MOVE "A - Ascendente D - Decrescente"
                                        TO  S-ORDENACAO-DESC
            MOVE "C - Codigo R - Razao Social"
                                        TO  S-CLASSIFICACAO-DESC
+           MOVE "N - Nenhum V - Vendedor"
+                                       TO  S-CLASSIFIC-2-DESC
            DISPLAY S-CLS
            DISPLAY S-TELA-ACC-ARQ
 
+           PERFORM UNTIL W-FORMATO-VALIDO
+               ACCEPT S-FORMATO
+           END-PERFORM
+
+           IF W-FORMATO-CSV
+               MOVE "CSV              "
+                                       TO  S-FORMATO-DESC
+           ELSE
+               MOVE "Largura fixa     "
+                                       TO  S-FORMATO-DESC
+           END-IF
+           DISPLAY S-TELA-ACC-ARQ
+
            PERFORM UNTIL W-ORDENACAO-VALIDA
                ACCEPT S-ORDENACAO
            END-PERFORM
@@ -464,7 +693,7 @@
                ACCEPT S-CLASSIFICACAO
            END-PERFORM
 
-           IF W-ORDENACAO-ASC
+           IF W-CLASSIFICACAO-CLIENTE
                MOVE "Por Codigo       "
                                        TO  S-CLASSIFICACAO-DESC
            ELSE
@@ -473,6 +702,19 @@
            END-IF
            DISPLAY S-TELA-ACC-ARQ
 
+           PERFORM UNTIL W-CLASSIFICACAO-2-VALIDA
+               ACCEPT S-CLASSIFIC-2
+           END-PERFORM
+
+           IF W-CLASSIFICACAO-2-VENDEDOR
+               MOVE "Por Vendedor     "
+                                       TO  S-CLASSIFIC-2-DESC
+           ELSE
+               MOVE "Nenhum           "
+                                       TO  S-CLASSIFIC-2-DESC
+           END-IF
+           DISPLAY S-TELA-ACC-ARQ
+
       * Validar Cliente
            MOVE  "N"                   TO  W-REG-ENCONTRADO
            PERFORM UNTIL W-REG-ENCONTRADO EQUAL "S"
@@ -531,28 +773,101 @@
                END-IF
            END-PERFORM.
 
+      * Faixa de distancia (Km) - zero em qualquer um dos dois campos
+      * significa sem limite naquela ponta da faixa.
+           DISPLAY S-TELA-ACC-ARQ
+           ACCEPT S-DIST-MIN-KM
+           ACCEPT S-DIST-MAX-KM
+
+           COMPUTE W-DIST-MIN-M = W-DIST-MIN-KM * 1000
+           COMPUTE W-DIST-MAX-M = W-DIST-MAX-KM * 1000
+
+      * Paginacao/largura das colunas - zero ou fora da faixa assume
+      * o padrao do relatorio.
+           DISPLAY S-TELA-ACC-ARQ
+           ACCEPT S-LINHAS-PAGINA
+           ACCEPT S-LARG-RAZAO
+           ACCEPT S-LARG-VEND-RAZAO
+           PERFORM 4120-DEFAULT-PAGINACAO.
+
       *----------------------------------------------------------------*
        4100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4110-DEFAULT-FILTROS.
+      *----------------------------------------------------------------*
+      * Filtros padrao usados quando o relatorio e disparado em modo
+      * batch (LK-PARAM = "B"), sem operador na tela: largura fixa,
+      * ordem ascendente por codigo, todos os clientes/vendedores e
+      * sem faixa de distancia - equivalente a so teclar <Enter> em
+      * cada prompt de 4100-ACC-FILTROS.
+           INITIALIZE W-FILTROS
+
+           MOVE "N"                    TO W-VOLTAR
+           MOVE "F"                    TO W-FORMATO
+           MOVE "A"                    TO W-ORDENACAO
+           MOVE "C"                    TO W-CLASSIFICACAO
+           MOVE "N"                    TO W-CLASSIFICACAO-2
+           PERFORM 4120-DEFAULT-PAGINACAO.
+
+      *----------------------------------------------------------------*
+       4110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4120-DEFAULT-PAGINACAO.
+      *----------------------------------------------------------------*
+      * Normaliza a paginacao/largura de colunas informada em
+      * 4100-ACC-FILTROS (ou deixada zerada em modo batch) para os
+      * valores padrao do relatorio.
+           IF  W-LINHAS-PAGINA         EQUAL ZEROS
+               MOVE 61                 TO W-LINHAS-PAGINA
+           END-IF
+
+           IF  W-LARG-RAZAO            EQUAL ZEROS
+               MOVE 40                 TO W-LARG-RAZAO
+           ELSE
+               IF  W-LARG-RAZAO        GREATER 40
+                   MOVE 40             TO W-LARG-RAZAO
+               END-IF
+           END-IF
+
+           IF  W-LARG-VEND-RAZAO       EQUAL ZEROS
+               MOVE 30                 TO W-LARG-VEND-RAZAO
+           ELSE
+               IF  W-LARG-VEND-RAZAO   GREATER 30
+                   MOVE 30             TO W-LARG-VEND-RAZAO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        4310-GRAVAR-CABECALHO           SECTION.
       *----------------------------------------------------------------*
 
            ADD  1                      TO W-PAGINAS
            MOVE 5                      TO W-LINHAS
-           MOVE W-PAGINAS              TO W-CAB-01-PAGINA
 
-           IF  W-PAGINAS               EQUAL 1
-               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           IF  W-FORMATO-CSV
+               WRITE REG-ARQ-RELATO  FROM W-CSV-CAB-CLIE AFTER 1
            ELSE
-               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
-           END-IF
+               MOVE W-PAGINAS          TO W-CAB-01-PAGINA
 
-           WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
-           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
-           WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
-           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1.
+               IF  W-PAGINAS           EQUAL 1
+                   WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+               ELSE
+                   WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
+               END-IF
+
+               WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+               WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1
+           END-IF.
 
       *----------------------------------------------------------------*
        4310-99-FIM.                    EXIT.
@@ -573,12 +888,16 @@
       *----------------------------------------------------------------*
       *
       * Rotinas arquivo clientes
-       COPY ".\copybooks\GCC011R".
+       COPY ".\copybooks\GCC011R.cpy".
       * Rotinas arquivo vendedor
-       COPY ".\copybooks\GCC012R".
+       COPY ".\copybooks\GCC012R.cpy".
       * Rotinas arquivo distribuicao
-       COPY ".\copybooks\GCC031R".
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
       * Rotinas arquivo relatorio e importacao
-       COPY ".\copybooks\GCC021R".
+       COPY ".\copybooks\GCC021R.cpy".
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
