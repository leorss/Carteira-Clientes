@@ -0,0 +1,292 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC025P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC025P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Reconciliacao de registros orfaos em ARQ-DIST *
+      *                  Le ARQ-DIST integralmente e lista no log todo *
+      *                  registro cujo cliente nao existe mais em      *
+      *                  ARQ-CLIENTE, ou cujo vendedor nao existe mais *
+      *                  (ou esta inativo) em ARQ-VENDEDOR.            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FC.cpy".
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+      * Arquivo distribuicao
+       COPY ".\copybooks\GCC031FC.cpy".
+       COPY ".\copybooks\GCC033FC.cpy".
+
+      * Arquivo log de reconciliacao
+       SELECT ARQ-LOG              ASSIGN TO  W-ARQ-LOG
+           ORGANIZATION            IS  LINE SEQUENTIAL
+           FILE STATUS             IS  WS-RESULTADO-ACESSO.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FD.cpy".
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+      * Arquivo distribuicao
+       COPY ".\copybooks\GCC031FD.cpy".
+       COPY ".\copybooks\GCC033FD.cpy".
+
+      * Arquivo log de reconciliacao
+       FD  ARQ-LOG.
+       01  REG-ARQ-LOG                  PIC X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-REG-ARQ-LOG-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Codigo Cliente; Codigo Vendedor; Motivo;".
+
+       01  W-REG-ARQ-LOG-DET.
+           05 W-LOG-CLI-CODIGO         PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-VEND-CODIGO        PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-MOTIVO             PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela reconciliacao
+       COPY ".\copybooks\GCC025S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           PERFORM UNTIL W-FIM EQUAL "S"
+               MOVE WID-ARQ-RECONC-DIST TO  S-ARQ-RECONC-DIST
+               MOVE "Reconciliacao ARQ-DIST"
+                                       TO  W-MODULO
+               MOVE "<Esc> Voltar <Enter> Processar"
+                                       TO W-STATUS
+               DISPLAY S-CLS
+               DISPLAY S-TELA-RECONC-DIST
+
+               ACCEPT S-ARQ-RECONC-DIST
+               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+                   PERFORM 0100-PROCESSAR
+               END-IF
+               GOBACK
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0100-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE W-CONTADORES
+
+           MOVE  WID-ARQ-RECONC-DIST  TO W-ARQ-LOG
+           MOVE  "N"                   TO W-GRAVADO
+
+           PERFORM 7710-ABRIR-ARQ-LOG
+           IF  FS-OK
+               DISPLAY S-TELA-CONT-RECONC-DIST
+
+               PERFORM 2000-VARRER-ARQ-DIST
+
+               PERFORM 7790-FECHAR-ARQ-LOG
+
+               MOVE  "Reconciliacao finalizada, tecle <Enter>"
+                                        TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VARRER-ARQ-DIST            SECTION.
+      *----------------------------------------------------------------*
+      * Confere, para todo registro de ARQ-DIST, se o cliente e o
+      * vendedor referenciados ainda existem (e, no caso do vendedor,
+      * se continua ativo).
+           PERFORM 7611-ABRIR-ARQ-DIST-INPUT
+           IF  FS-OK
+               PERFORM 7653-LER-PROX-ARQ-DIST
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-LIDOS
+
+                   PERFORM 2100-VERIFICAR-CLIENTE
+                   PERFORM 2200-VERIFICAR-VENDEDOR
+
+                   MOVE W-LIDOS         TO S-RECONC-LIDOS
+                   MOVE W-ERROS         TO S-RECONC-ERROS
+                   DISPLAY S-TELA-CONT-RECONC-DIST
+
+                   PERFORM 7653-LER-PROX-ARQ-DIST
+               END-PERFORM
+               PERFORM 7690-FECHAR-ARQ-DIST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-VERIFICAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE  DIST-CLIE-CODIGO      TO CLIE-CODIGO
+           PERFORM 7151-LER-ARQ-CLIE-CODIGO
+           IF  W-REG-ENCONTRADO        EQUAL "N"
+               ADD 1                    TO W-ERROS
+               MOVE DIST-CLIE-CODIGO    TO W-LOG-CLI-CODIGO
+               MOVE DIST-VEND-CODIGO    TO W-LOG-VEND-CODIGO
+               MOVE "Cliente nao encontrado em ARQ-CLIENTE"
+                                        TO W-LOG-MOTIVO
+               PERFORM 7760-GRAVAR-ARQ-LOG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-VERIFICAR-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE  DIST-VEND-CODIGO      TO VEND-CODIGO
+           PERFORM 7251-LER-ARQ-VEND-CODIGO
+           IF  W-REG-ENCONTRADO        EQUAL "N"
+               ADD 1                    TO W-ERROS
+               MOVE DIST-CLIE-CODIGO    TO W-LOG-CLI-CODIGO
+               MOVE DIST-VEND-CODIGO    TO W-LOG-VEND-CODIGO
+               MOVE "Vendedor nao encontrado em ARQ-VENDEDOR"
+                                        TO W-LOG-MOTIVO
+               PERFORM 7760-GRAVAR-ARQ-LOG
+           ELSE
+               IF  VEND-INATIVO
+                   ADD 1                TO W-ERROS
+                   MOVE DIST-CLIE-CODIGO TO W-LOG-CLI-CODIGO
+                   MOVE DIST-VEND-CODIGO TO W-LOG-VEND-CODIGO
+                   MOVE "Vendedor inativo em ARQ-VENDEDOR"
+                                        TO W-LOG-MOTIVO
+                   PERFORM 7760-GRAVAR-ARQ-LOG
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       7710-ABRIR-ARQ-LOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-LOG
+           IF  NOT FS-OK
+               STRING "Erro abrir arquivo log. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7710-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7760-GRAVAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-GRAVADO               EQUAL "N"
+               WRITE REG-ARQ-LOG       FROM W-REG-ARQ-LOG-CAB
+               MOVE "S"                TO W-GRAVADO
+           END-IF
+
+           WRITE REG-ARQ-LOG           FROM W-REG-ARQ-LOG-DET.
+
+      *----------------------------------------------------------------*
+       7760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7790-FECHAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-LOG.
+
+      *----------------------------------------------------------------*
+       7790-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      * Rotinas arquivo clientes
+       COPY ".\copybooks\GCC011R.cpy".
+
+      * Rotinas arquivo vendedores
+       COPY ".\copybooks\GCC012R.cpy".
+
+      * Rotinas arquivo distribuicao
+       COPY ".\copybooks\GCC031R.cpy".
+       COPY ".\copybooks\GCC033R.cpy".
+
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
