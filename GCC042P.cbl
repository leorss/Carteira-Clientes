@@ -26,9 +26,17 @@
        FILE-CONTROL.
 
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FC".
+       COPY ".\copybooks\GCC012FC.cpy".
       * Arquivo Importacao
-       COPY ".\copybooks\GCC022FC".
+       COPY ".\copybooks\GCC022FC.cpy".
+
+      * Arquivo log de rejeitados
+       SELECT ARQ-LOG              ASSIGN TO  W-ARQ-LOG
+           ORGANIZATION            IS  LINE SEQUENTIAL
+           FILE STATUS             IS  WS-RESULTADO-ACESSO.
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -36,28 +44,52 @@
        FILE                            SECTION.
 
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FD".
+       COPY ".\copybooks\GCC012FD.cpy".
       * Arquivo importacao
-       COPY ".\copybooks\GCC022FD".
+       COPY ".\copybooks\GCC022FD.cpy".
+
+      * Arquivo log de rejeitados
+       FD  ARQ-LOG.
+       01  REG-ARQ-LOG                  PIC X(132).
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-REG-ARQ-LOG-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Codigo; CPF; Razao Social; Motivo;".
+
+       01  W-REG-ARQ-LOG-DET.
+           05 W-LOG-CODIGO             PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-CPF                PIC  9(11) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-RAZAO-SOCIAL       PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-MOTIVO             PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook tela principal
-       COPY ".\copybooks\GCC000S".
+       COPY ".\copybooks\GCC000S.cpy".
       * Copybook tela importacao
-       COPY ".\copybooks\GCC042S".
+       COPY ".\copybooks\GCC042S.cpy".
       *
        COPY screenio.
 
@@ -74,6 +106,8 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
 
            PERFORM UNTIL W-FIM EQUAL "S"
                MOVE WID-ARQ-IMP-VEND   TO  S-ARQ-IMP-VEND
@@ -81,12 +115,24 @@
                                        TO  W-MODULO
                MOVE "<Esc> Voltar <Enter> Processar"
                                    TO W-STATUS
-               DISPLAY S-CLS
-               DISPLAY S-TELA-IMPORTA
 
-               ACCEPT S-ARQ-IMP-VEND
-               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "N"            TO W-IMP-SIMULAR
+                   MOVE "F"            TO W-IMP-FORMATO
                    PERFORM 0100-PROCESSAR
+                   MOVE "S"            TO W-FIM
+               ELSE
+                   MOVE "N"            TO W-IMP-SIMULAR
+                   MOVE "F"            TO W-IMP-FORMATO
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-IMPORTA
+
+                   ACCEPT S-ARQ-IMP-VEND
+                   IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+                       ACCEPT S-IMP-SIMULAR
+                       ACCEPT S-IMP-FORMATO
+                       PERFORM 0100-PROCESSAR
+                   END-IF
                END-IF
                GOBACK
            END-PERFORM.
@@ -102,13 +148,21 @@
            INITIALIZE W-CONTADORES
 
            MOVE  WID-ARQ-IMP-VEND      TO W-ARQ-IMPORTA
+           MOVE  WID-ARQ-LOG-VEND      TO W-ARQ-LOG
+           MOVE  "N"                   TO W-GRAVADO
            PERFORM 7611-ABRIR-ARQ-IMPORTA-INPUT
            IF  FS-OK
-               PERFORM 7210-ABRIR-ARQ-VEND
-               IF FS-OK
-                   DISPLAY S-TELA-CONTADOR
+               PERFORM 7710-ABRIR-ARQ-LOG
+               DISPLAY S-TELA-CONTADOR
+
+               IF  W-IMP-FORMATO-CSV
+                   PERFORM 7670-LER-CABECALHO-CSV
+               ELSE
+                   PERFORM 7680-VALIDAR-ESTRUTURA-FIXO
+               END-IF
 
-                   PERFORM 7650-LER-PROX-ARQ-IMPORTA
+               IF  W-IMP-ESTRUTURA-ERRO EQUAL "N"
+                   PERFORM 7651-LER-PROX-IMPORTACAO
                    PERFORM UNTIL FS-FIM
                           ADD 1       TO W-LIDOS
                           DISPLAY S-LIDOS
@@ -122,29 +176,45 @@
                                        TO VEND-LATITUDE
                           MOVE  IMPT-LONGITUDE
                                        TO VEND-LONGITUDE
+                          SET   VEND-ATIVO
+                                       TO TRUE
 
-                          WRITE REG-ARQ-VENDEDOR
-                          IF FS-OK
-      *     Melhoria: Adcionar log de erros nesse ponto
-                              ADD 1    TO W-GRAVADOS
-                          ELSE
-                              ADD 1    TO W-ERROS
-                          END-IF
+                          PERFORM 1100-VERIFICAR-GRAVAR-VEND
 
-                          PERFORM 7650-LER-PROX-ARQ-IMPORTA
+                          PERFORM 7651-LER-PROX-IMPORTACAO
 
                           MOVE W-ERROS TO S-ERROS
+                          MOVE W-ERROS-DUPLICADOS
+                                       TO S-ERROS-DUPLICADOS
+                          MOVE W-ERROS-OUTROS
+                                       TO S-ERROS-OUTROS
                           MOVE W-LIDOS TO S-LIDOS
                           MOVE W-GRAVADOS
                                        TO S-GRAVADOS
                           DISPLAY S-TELA-CONTADOR
                    END-PERFORM
+               END-IF
+
+               PERFORM 7690-FECHAR-ARQ-IMPORTA
+               PERFORM 7790-FECHAR-ARQ-LOG
 
-                   PERFORM 7290-FECHAR-ARQ-VEND
-                   PERFORM 7690-FECHAR-ARQ-IMPORTA
+               IF  W-IMP-ESTRUTURA-ERRO EQUAL "N"
+                   IF  NOT W-SIMULACAO-ATIVA
+                       MOVE "IMP-VEND"      TO W-RESUMO-DIA-TIPO
+                       MOVE W-LIDOS         TO W-RESUMO-DIA-LIDOS
+                       MOVE W-GRAVADOS      TO W-RESUMO-DIA-GRAVADOS
+                       MOVE W-ERROS         TO W-RESUMO-DIA-ERROS
+                       PERFORM 7820-GRAVAR-ARQ-RESUMO-DIA
+                   END-IF
 
-                   MOVE  "Importacao finalizada, tecle <Enter>"
+                   IF  W-SIMULACAO-ATIVA
+                       MOVE  "Simulacao finalizada, nenhum registro grava
+      -                      "do, tecle <Enter>"
                                            TO W-MSGERRO
+                   ELSE
+                       MOVE  "Importacao finalizada, tecle <Enter>"
+                                           TO W-MSGERRO
+                   END-IF
                    PERFORM 8500-MOSTRA-AVISO
                END-IF
            END-IF.
@@ -153,15 +223,118 @@
        0100-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1100-VERIFICAR-GRAVAR-VEND      SECTION.
+      *----------------------------------------------------------------*
+      * Antes de gravar, verifica se codigo ou CPF ja existem, para
+      * separar rejeicao por chave duplicada de erro de gravacao.
+      *
+           PERFORM 7251-LER-ARQ-VEND-CODIGO
+           IF  W-REG-ENCONTRADO        EQUAL "S"
+               ADD 1                   TO W-ERROS
+               ADD 1                   TO W-ERROS-DUPLICADOS
+               MOVE "Codigo de vendedor ja cadastrado"
+                                       TO W-LOG-MOTIVO
+               MOVE  IMPT-CODIGO       TO W-LOG-CODIGO
+               MOVE  IMPT-CPF          TO W-LOG-CPF
+               MOVE  IMPT-RAZAO-SOCIAL TO W-LOG-RAZAO-SOCIAL
+               PERFORM 7760-GRAVAR-ARQ-LOG
+           ELSE
+               PERFORM 7252-LER-ARQ-VEND-CPF
+               IF  W-REG-ENCONTRADO    EQUAL "S"
+                   ADD 1               TO W-ERROS
+                   ADD 1               TO W-ERROS-DUPLICADOS
+                   MOVE "CPF ja cadastrado para outro vendedor"
+                                       TO W-LOG-MOTIVO
+                   MOVE  IMPT-CODIGO       TO W-LOG-CODIGO
+                   MOVE  IMPT-CPF          TO W-LOG-CPF
+                   MOVE  IMPT-RAZAO-SOCIAL TO W-LOG-RAZAO-SOCIAL
+                   PERFORM 7760-GRAVAR-ARQ-LOG
+               ELSE
+                   IF  W-SIMULACAO-ATIVA
+                       ADD 1           TO W-GRAVADOS
+                   ELSE
+                       PERFORM 7210-ABRIR-ARQ-VEND
+                       WRITE REG-ARQ-VENDEDOR
+                       IF  FS-OK
+                           ADD 1       TO W-GRAVADOS
+                       ELSE
+                           ADD 1       TO W-ERROS
+                           ADD 1       TO W-ERROS-OUTROS
+                           STRING "Erro gravacao. FS: "
+                                  WS-RESULTADO-ACESSO
+                                  INTO W-LOG-MOTIVO
+                           MOVE  IMPT-CODIGO
+                                       TO W-LOG-CODIGO
+                           MOVE  IMPT-CPF
+                                       TO W-LOG-CPF
+                           MOVE  IMPT-RAZAO-SOCIAL
+                                       TO W-LOG-RAZAO-SOCIAL
+                           PERFORM 7760-GRAVAR-ARQ-LOG
+                       END-IF
+                       PERFORM 7290-FECHAR-ARQ-VEND
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       ******************************************************************
       * ROTINAS AUXILIARES
       ******************************************************************
 
+      *----------------------------------------------------------------*
+       7710-ABRIR-ARQ-LOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-LOG
+           IF  NOT FS-OK
+               STRING "Erro abrir arquivo log. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7710-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7760-GRAVAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-GRAVADO               EQUAL "N"
+               WRITE REG-ARQ-LOG       FROM W-REG-ARQ-LOG-CAB
+               MOVE "S"                TO W-GRAVADO
+           END-IF
+
+           WRITE REG-ARQ-LOG           FROM W-REG-ARQ-LOG-DET.
+
+      *----------------------------------------------------------------*
+       7760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7790-FECHAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-LOG.
+
+      *----------------------------------------------------------------*
+       7790-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       * Rotinas arquivo vendedores
-       COPY ".\copybooks\GCC012R".
+       COPY ".\copybooks\GCC012R.cpy".
 
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
 
       * Rotinas relatorio e importacao
-       COPY ".\copybooks\GCC022R".
+       COPY ".\copybooks\GCC022R.cpy".
+
+      * Rotinas resumo diario de operacoes
+       COPY ".\copybooks\GCC028R.cpy".
