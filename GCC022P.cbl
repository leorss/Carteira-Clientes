@@ -4,7 +4,7 @@
        PROGRAM-ID. GCC022P.
       *================================================================*
       *    MODULO......: Carteira de clientes Vendedores Novos         *
-      *    PROGRAMA....: GCC021P                                       *
+      *    PROGRAMA....: GCC022P                                       *
       *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
       *    DATA........: 22/12/2019                                    *
       *    OBJETIVO ...: Relatorio vendedores                          *
@@ -26,13 +26,13 @@
        FILE-CONTROL.
 
       * Arquivo vendedores
-       COPY ".\copybooks\GCC012FC".
+       COPY ".\copybooks\GCC012FC.cpy".
 
        SELECT ARQ-SORT ASSIGN TO "VEND-SORT.TMP"
            FILE STATUS     IS  WS-RESULTADO-ACESSO.
 
       * Arquivo relatorio e importacao
-       COPY ".\copybooks\GCC021FC".
+       COPY ".\copybooks\GCC022FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -40,7 +40,7 @@
        FILE                            SECTION.
 
       * Arquivo vendedores
-       COPY ".\copybooks\GCC012FD".
+       COPY ".\copybooks\GCC012FD.cpy".
 
        SD  ARQ-SORT.
        01  REG-SORT.
@@ -51,15 +51,24 @@
            05  SORT-LONGITUDE          PIC S9(003)V9(008).
 
       * Arquivo Relatorio
-       COPY ".\copybooks\GCC021FD".
+       COPY ".\copybooks\GCC022FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       77  W-CSV-COORD-FONTE       PIC S9(003)V9(008) VALUE ZEROS.
 
        01  W-FILTROS.
+           05 W-FORMATO            PIC X(01).
+              88 W-FORMATO-VALIDO         VALUE "F" "f" "C" "c".
+              88 W-FORMATO-FIXO           VALUE "F" "f".
+              88 W-FORMATO-CSV            VALUE "C" "c".
            05 W-ORDENACAO          PIC X(01).
               88 W-ORDENACAO-VALIDA       VALUE "A" "a" "D" "d".
               88 W-ORDENACAO-ASC          VALUE "A" "a".
@@ -70,6 +79,11 @@
               88 W-CLASSIFICACAO-RAZAO    VALUE "R" "r".
            05 W-CODIGO             PIC 9(07) VALUE ZEROS.
            05 W-RAZAO-SOCIAL       PIC X(40) VALUE SPACES.
+      * Linhas por pagina e largura da coluna Razao Social do
+      * relatorio em largura fixa - zero mantem o padrao atual (61
+      * linhas, 40 colunas).
+           05 W-LINHAS-PAGINA      PIC 9(03) VALUE ZEROS.
+           05 W-LARG-RAZAO         PIC 9(02) VALUE ZEROS.
 
        01  W-CAMPOS-RELATORIO.
            05  W-CONTADOR          PIC 9(004) VALUE 0.
@@ -115,18 +129,39 @@
               VALUE "           Total registros  : ".
            05 W-ROD-TOTAL          PIC ZZ.ZZ9.
 
+       01  W-CSV-CAB-VEND.
+           05 FILLER               PIC X(132) VALUE
+           "Codigo,CPF,Razao Social,Latitude,Longitude".
+
+       01  W-CSV-COORDENADA.
+           05 W-CSV-COORD-SINAL    PIC X(01).
+           05 W-CSV-COORD-INT      PIC 9(003).
+           05 W-CSV-COORD-PONTO    PIC X(01) VALUE ".".
+           05 W-CSV-COORD-DEC      PIC 9(008).
+
+       01  W-CSV-DET-VEND.
+           05 W-CSV-CODIGO         PIC 9(007).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-CPF            PIC 9(011).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-RAZAO-SOCIAL   PIC X(040).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-LATITUDE       PIC X(013).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 W-CSV-LONGITUDE      PIC X(013).
+
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook tela principal
-       COPY ".\copybooks\GCC000S".
+       COPY ".\copybooks\GCC000S.cpy".
       * Copybook tela relatorio
-       COPY ".\copybooks\GCC022S".
+       COPY ".\copybooks\GCC022S.cpy".
       *
        COPY screenio.
 
@@ -143,6 +178,8 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
 
            PERFORM UNTIL W-FIM EQUAL "S"
 
@@ -153,22 +190,32 @@
 
                MOVE "<Esc> Voltar <Enter> Processar"
                                    TO W-STATUS
-               DISPLAY S-CLS
-               DISPLAY S-TELA-ACC-ARQ
 
-               ACCEPT S-NOME-ARQ
-               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
-                   IF   W-VOLTAR EQUAL "N"
+               IF  LK-PARAM            EQUAL "B"
+                   PERFORM 4110-DEFAULT-FILTROS
+               ELSE
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-ACC-ARQ
+
+                   ACCEPT S-NOME-ARQ
+                   IF  COB-CRT-STATUS  EQUAL COB-SCR-ESC
+                       MOVE "S"        TO W-VOLTAR
+                   ELSE
                        PERFORM 4100-ACC-FILTROS
-                       IF  W-VOLTAR EQUAL "N"
-                           PERFORM 1000-INICIALIZA
-                           IF   W-VOLTAR EQUAL "N"
-                                PERFORM 2000-PROCESSAR
-                           END-IF
-                      END-IF
                    END-IF
                END-IF
 
+               IF   W-VOLTAR EQUAL "N"
+                   PERFORM 1000-INICIALIZA
+                   IF   W-VOLTAR EQUAL "N"
+                        PERFORM 2000-PROCESSAR
+                   END-IF
+               END-IF
+
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "S"            TO W-FIM
+               END-IF
+
                GOBACK
            END-PERFORM.
 
@@ -248,18 +295,20 @@
        2110-MOVER-CAMPOS-SORT          SECTION.
       *----------------------------------------------------------------*
 
-           IF  W-CODIGO                EQUAL ZEROS
-               IF  W-RAZAO-SOCIAL      EQUAL SPACES
-                   RELEASE REG-SORT    FROM  REG-ARQ-VENDEDOR
+           IF  VEND-ATIVO
+               IF  W-CODIGO                EQUAL ZEROS
+                   IF  W-RAZAO-SOCIAL      EQUAL SPACES
+                       RELEASE REG-SORT    FROM  REG-ARQ-VENDEDOR
+                   ELSE
+                       IF  VEND-RAZAO-SOCIAL EQUAL W-RAZAO-SOCIAL
+                           RELEASE REG-SORT  FROM  REG-ARQ-VENDEDOR
+                       END-IF
+                   END-IF
                ELSE
-                   IF  VEND-RAZAO-SOCIAL EQUAL W-RAZAO-SOCIAL
-                       RELEASE REG-SORT  FROM  REG-ARQ-VENDEDOR
+                   IF  VEND-CODIGO         EQUAL W-CODIGO
+                       RELEASE REG-SORT    FROM  REG-ARQ-VENDEDOR
                    END-IF
                END-IF
-           ELSE
-               IF  VEND-CODIGO         EQUAL W-CODIGO
-                   RELEASE REG-SORT    FROM  REG-ARQ-VENDEDOR
-               END-IF
            END-IF
 
            PERFORM 7253-LER-PROX-ARQ-VEND.
@@ -292,6 +341,7 @@
                    PERFORM 7590-FECHAR-ARQ-RELATO
 
                    IF  W-PAGINAS       NOT EQUAL ZEROS
+                       PERFORM 8600-ENVIAR-RELATORIO
                        MOVE  "Relatorio gerado, tecle <Enter>"
                                        TO  W-MSGERRO
                        PERFORM 8500-MOSTRA-AVISO
@@ -307,21 +357,43 @@
        2210-GERA-RELATORIO             SECTION.
       *----------------------------------------------------------------*
 
-           IF  W-LINHAS         GREATER 61 OR
-               W-PAGINAS        EQUAL   0
-               PERFORM 4310-GRAVAR-CABECALHO
+           IF  W-FORMATO-CSV
+               IF  W-PAGINAS           EQUAL 0
+                   PERFORM 4310-GRAVAR-CABECALHO
+               END-IF
+           ELSE
+               IF  W-LINHAS         GREATER W-LINHAS-PAGINA OR
+                   W-PAGINAS        EQUAL   0
+                   PERFORM 4310-GRAVAR-CABECALHO
+               END-IF
            END-IF
 
            ADD  1                      TO W-CONTADOR
            ADD  1                      TO W-LINHAS
 
-           MOVE  SORT-CODIGO           TO W-DET-01-CODIGO
-           MOVE  SORT-CPF              TO W-DET-01-CPF
-           MOVE  SORT-RAZAO-SOCIAL     TO W-DET-01-RAZAO-SOCIAL
-           MOVE  SORT-LATITUDE         TO W-DET-01-LATITUDE
-           MOVE  SORT-LONGITUDE        TO W-DET-01-LONGITUDE
-
-           WRITE REG-ARQ-RELATO  FROM W-DET-01 AFTER 1
+           IF  W-FORMATO-CSV
+               MOVE  SORT-CODIGO       TO W-CSV-CODIGO
+               MOVE  SORT-CPF          TO W-CSV-CPF
+               MOVE  SORT-RAZAO-SOCIAL TO W-CSV-RAZAO-SOCIAL
+               MOVE  SORT-LATITUDE     TO W-CSV-COORD-FONTE
+               PERFORM 5100-MONTAR-COORDENADA-CSV
+               MOVE  W-CSV-COORDENADA  TO W-CSV-LATITUDE
+               MOVE  SORT-LONGITUDE    TO W-CSV-COORD-FONTE
+               PERFORM 5100-MONTAR-COORDENADA-CSV
+               MOVE  W-CSV-COORDENADA  TO W-CSV-LONGITUDE
+               WRITE REG-ARQ-RELATO  FROM W-CSV-DET-VEND AFTER 1
+           ELSE
+               MOVE  SORT-CODIGO           TO W-DET-01-CODIGO
+               MOVE  SORT-CPF              TO W-DET-01-CPF
+               MOVE  SORT-RAZAO-SOCIAL     TO W-DET-01-RAZAO-SOCIAL
+               MOVE  SORT-LATITUDE         TO W-DET-01-LATITUDE
+               MOVE  SORT-LONGITUDE        TO W-DET-01-LONGITUDE
+               IF  W-LARG-RAZAO            LESS 40
+                   MOVE SPACES             TO
+                       W-DET-01-RAZAO-SOCIAL (W-LARG-RAZAO + 1 : )
+               END-IF
+               WRITE REG-ARQ-RELATO  FROM W-DET-01 AFTER 1
+           END-IF
 
            RETURN ARQ-SORT AT END
                MOVE "S"        TO W-VOLTAR
@@ -343,6 +415,7 @@
 
            MOVE SPACES                 TO  W-STATUS
            MOVE "Codigo = 0 (Todos)"   TO  S-CODIGO-DESC
+           MOVE "F - Fixo C - CSV"     TO  S-FORMATO-DESC
            MOVE "A - Ascendente D - Decrescente"
                                        TO  S-ORDENACAO-DESC
            MOVE "C - Codigo R - Razao Social"
@@ -350,6 +423,19 @@
            DISPLAY S-CLS
            DISPLAY S-TELA-ACC-ARQ
 
+           PERFORM UNTIL W-FORMATO-VALIDO
+               ACCEPT S-FORMATO
+           END-PERFORM
+
+           IF W-FORMATO-CSV
+               MOVE "CSV              "
+                                       TO  S-FORMATO-DESC
+           ELSE
+               MOVE "Largura fixa     "
+                                       TO  S-FORMATO-DESC
+           END-IF
+           DISPLAY S-TELA-ACC-ARQ
+
            PERFORM UNTIL W-ORDENACAO-VALIDA
                ACCEPT S-ORDENACAO
            END-PERFORM
@@ -402,28 +488,79 @@
                END-IF
            END-PERFORM.
 
+      * Paginacao/largura da coluna Razao Social - zero ou fora da
+      * faixa assume o padrao do relatorio.
+           DISPLAY S-TELA-ACC-ARQ
+           ACCEPT S-LINHAS-PAGINA
+           ACCEPT S-LARG-RAZAO
+           PERFORM 4120-DEFAULT-PAGINACAO.
+
       *----------------------------------------------------------------*
        4100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4110-DEFAULT-FILTROS.
+      *----------------------------------------------------------------*
+      * Filtros padrao usados quando o relatorio e disparado em modo
+      * batch (LK-PARAM = "B"), sem operador na tela - ver GCC021P.
+           INITIALIZE W-FILTROS
+
+           MOVE "N"                    TO W-VOLTAR
+           MOVE "F"                    TO W-FORMATO
+           MOVE "A"                    TO W-ORDENACAO
+           MOVE "C"                    TO W-CLASSIFICACAO
+           PERFORM 4120-DEFAULT-PAGINACAO.
+
+      *----------------------------------------------------------------*
+       4110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4120-DEFAULT-PAGINACAO.
+      *----------------------------------------------------------------*
+      * Normaliza a paginacao/largura de coluna informada em
+      * 4100-ACC-FILTROS (ou deixada zerada em modo batch) para os
+      * valores padrao do relatorio.
+           IF  W-LINHAS-PAGINA         EQUAL ZEROS
+               MOVE 61                 TO W-LINHAS-PAGINA
+           END-IF
+
+           IF  W-LARG-RAZAO            EQUAL ZEROS
+               MOVE 40                 TO W-LARG-RAZAO
+           ELSE
+               IF  W-LARG-RAZAO        GREATER 40
+                   MOVE 40             TO W-LARG-RAZAO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        4310-GRAVAR-CABECALHO           SECTION.
       *----------------------------------------------------------------*
 
            ADD  1                      TO W-PAGINAS
            MOVE 5                      TO W-LINHAS
-           MOVE W-PAGINAS              TO W-CAB-01-PAGINA
 
-           IF  W-PAGINAS               EQUAL 1
-               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           IF  W-FORMATO-CSV
+               WRITE REG-ARQ-RELATO  FROM W-CSV-CAB-VEND AFTER 1
            ELSE
-               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
-           END-IF
+               MOVE W-PAGINAS          TO W-CAB-01-PAGINA
 
-           WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
-           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
-           WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
-           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1.
+               IF  W-PAGINAS           EQUAL 1
+                   WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+               ELSE
+                   WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
+               END-IF
+
+               WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+               WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1
+           END-IF.
 
       *----------------------------------------------------------------*
        4310-99-FIM.                    EXIT.
@@ -442,10 +579,33 @@
       *----------------------------------------------------------------*
        4320-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5100-MONTAR-COORDENADA-CSV      SECTION.
+      *----------------------------------------------------------------*
+      * Monta coordenada (latitude/longitude) com ponto decimal, para
+      * nao conflitar com a virgula usada como separador do CSV.
+           IF  W-CSV-COORD-FONTE       LESS ZEROS
+               MOVE "-"                TO W-CSV-COORD-SINAL
+           ELSE
+               MOVE SPACES             TO W-CSV-COORD-SINAL
+           END-IF
+
+           MOVE  FUNCTION ABS(W-CSV-COORD-FONTE)
+                                       TO W-CSV-COORD-INT
+           COMPUTE W-CSV-COORD-DEC =
+               FUNCTION ABS(W-CSV-COORD-FONTE) * 100000000 -
+               (W-CSV-COORD-INT * 100000000).
+
+      *----------------------------------------------------------------*
+       5100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *
       * Rotinas arquivo vendedores
-       COPY ".\copybooks\GCC012R".
+       COPY ".\copybooks\GCC012R.cpy".
       * Rotinas arquivo relatorio e importacao
-       COPY ".\copybooks\GCC022R".
+       COPY ".\copybooks\GCC022R.cpy".
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
