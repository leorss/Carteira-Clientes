@@ -26,7 +26,10 @@
        FILE-CONTROL.
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FC".
+       COPY ".\copybooks\GCC011FC.cpy".
+
+      * Tabela referencia CEP
+       COPY ".\copybooks\GCC027FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -34,27 +37,67 @@
        FILE                            SECTION.
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FD".
+       COPY ".\copybooks\GCC011FD.cpy".
+
+      * Tabela referencia CEP
+       COPY ".\copybooks\GCC027FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
       * Campos validacao CPF e CNPJ
-       COPY ".\copybooks\GCC8000W".
+       COPY ".\copybooks\GCC8000W.cpy".
+      * Campos busca tabela referencia CEP
+       COPY ".\copybooks\GCC027W.cpy".
+
+       01  W-VERIF-RAZAO-SIMILAR.
+           05  W-RAZAO-NOVA            PIC X(40) VALUE SPACES.
+           05  W-CLIE-COD-SALVO        PIC 9(07) VALUE ZEROS.
+           05  W-CLIE-CNPJ-SALVO       PIC 9(14) VALUE ZEROS.
+           05  W-RAZAO-SIMILAR         PIC X(01) VALUE "N".
+           05  W-TAM-BUSCA             PIC 9(03) VALUE ZEROS.
+           05  W-POS-BUSCA             PIC 9(03) VALUE ZEROS.
+
+      * Area de recuperacao da ultima exclusao, usada para desfazer
+      * a exclusao mais recente.
+       01  W-ULTIMA-EXCLUSAO-CLIE.
+           05  W-UE-CLIE-DISPONIVEL    PIC X(01) VALUE "N".
+               88  W-UE-CLIE-TEM-REG   VALUE "S".
+           05  W-UE-CLIE-CODIGO        PIC  9(007) VALUE ZEROS.
+           05  W-UE-CLIE-CNPJ          PIC  9(014) VALUE ZEROS.
+           05  W-UE-CLIE-RAZAO-SOCIAL  PIC  X(040) VALUE SPACES.
+           05  W-UE-CLIE-LATITUDE      PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-UE-CLIE-LONGITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+
+      * Valores do cliente antes da edicao em 2000-ALTERAR, usados por
+      * 6210-CONFIRMAR-ALTERACAO-CLIE para exibir a tela de conferencia
+      * antes/depois no lugar de gravar a alteracao as cegas.
+       01  W-ANTES-CLIE.
+           05  W-ANTES-CLIE-RAZAO-SOCIAL PIC X(040) VALUE SPACES.
+           05  W-ANTES-CLIE-CEP          PIC  9(008) VALUE ZEROS.
+           05  W-ANTES-CLIE-LATITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-ANTES-CLIE-LONGITUDE    PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-ANTES-CLIE-TERRITORIO   PIC X(005) VALUE SPACES.
+           05  W-ANTES-CLIE-TELEFONE     PIC X(015) VALUE SPACES.
+           05  W-ANTES-CLIE-EMAIL        PIC X(040) VALUE SPACES.
+           05  W-ANTES-CLIE-ENDERECO     PIC X(040) VALUE SPACES.
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook telas
-       COPY ".\copybooks\GCC000S".
-       COPY ".\copybooks\GCC011S".
+       COPY ".\copybooks\GCC000S.cpy".
+       COPY ".\copybooks\GCC011S.cpy".
       *
        COPY screenio.
 
@@ -70,13 +113,16 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
 
            PERFORM UNTIL W-FIM EQUAL "S"
                MOVE "N"                TO W-VOLTAR
                INITIALIZE S-TELA-CAPTURA
                MOVE "Cadastro Cliente" TO W-MODULO
                MOVE "<Esc> Sair <F1> Incluir <F2> Alterar <F3> Excluir <
-      -             "F4> Importar"     TO W-STATUS
+      -             "F4> Importar <F5> Listar <F6> Desfazer Exclusao"
+                                       TO W-STATUS
                MOVE " "                TO W-OP
                MOVE SPACES             TO W-OPCAO
                DISPLAY S-CLS
@@ -91,8 +137,10 @@
                        PERFORM 3000-EXCLUIR UNTIL W-VOLTAR = "S"
                    WHEN COB-SCR-F4
                        CALL W-PROG-IMP-CLIE USING "*"
-      *             WHEN COB-SCR-F5
-      *                 CALL W-PROG-REL-CLI  USING "1"
+                   WHEN COB-SCR-F5
+                       PERFORM 5000-LISTAR UNTIL W-VOLTAR = "S"
+                   WHEN COB-SCR-F6
+                       PERFORM 4000-DESFAZER-EXCLUSAO
                    WHEN COB-SCR-ESC
                        GOBACK
                END-EVALUATE
@@ -125,11 +173,39 @@
                                          OR  W-RETORNAR       EQUAL "S"
                IF  W-CAMPO-VALIDADO  EQUAL "S"
                    ACCEPT S-CLIE-RAZAO-SOCIAL
-                   ACCEPT S-CLIE-LATITUDE
-                   ACCEPT S-CLIE-LONGITUDE
-                   PERFORM 8100-CONFIRMA
-                   IF  COB-CRT-STATUS EQUAL COB-SCR-F1
-                       PERFORM 7120-INCLUIR-ARQ-CLIE
+                   MOVE  CLIE-CODIGO       TO W-CLIE-COD-SALVO
+                   MOVE  CLIE-CNPJ         TO W-CLIE-CNPJ-SALVO
+                   MOVE  CLIE-RAZAO-SOCIAL TO W-RAZAO-NOVA
+                   PERFORM 6125-VERIFICAR-RAZAO-SIMILAR
+                   MOVE  W-CLIE-COD-SALVO  TO CLIE-CODIGO
+                   MOVE  W-CLIE-CNPJ-SALVO TO CLIE-CNPJ
+                   MOVE  W-RAZAO-NOVA      TO CLIE-RAZAO-SOCIAL
+                   MOVE  "N"           TO  W-CAMPO-VALIDADO
+                   PERFORM 6128-VALIDAR-CEP
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       MOVE  "N"       TO  W-CAMPO-VALIDADO
+                   END-IF
+                   PERFORM 6130-VALIDAR-LATITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       MOVE  "N"       TO  W-CAMPO-VALIDADO
+                       PERFORM 6140-VALIDAR-LONGITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   END-IF
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       ACCEPT S-CLIE-TERRITORIO
+                       ACCEPT S-CLIE-TELEFONE
+                       ACCEPT S-CLIE-EMAIL
+                       ACCEPT S-CLIE-ENDERECO
+                       PERFORM 8100-CONFIRMA
+                       IF  COB-CRT-STATUS EQUAL COB-SCR-F1
+                           SET CLIE-ATIVO  TO TRUE
+                           PERFORM 7120-INCLUIR-ARQ-CLIE
+                       END-IF
                    END-IF
                END-IF
            END-IF.
@@ -153,13 +229,42 @@
                                         OR  W-VOLTAR         EQUAL "S"
 
            IF  W-CAMPO-VALIDADO        EQUAL "S"
+               MOVE  CLIE-RAZAO-SOCIAL  TO W-ANTES-CLIE-RAZAO-SOCIAL
+               MOVE  CLIE-CEP           TO W-ANTES-CLIE-CEP
+               MOVE  CLIE-LATITUDE      TO W-ANTES-CLIE-LATITUDE
+               MOVE  CLIE-LONGITUDE     TO W-ANTES-CLIE-LONGITUDE
+               MOVE  CLIE-TERRITORIO    TO W-ANTES-CLIE-TERRITORIO
+               MOVE  CLIE-TELEFONE      TO W-ANTES-CLIE-TELEFONE
+               MOVE  CLIE-EMAIL         TO W-ANTES-CLIE-EMAIL
+               MOVE  CLIE-ENDERECO      TO W-ANTES-CLIE-ENDERECO
                DISPLAY S-TELA-CAPTURA
                ACCEPT  S-CLIE-RAZAO-SOCIAL
-               ACCEPT  S-CLIE-LATITUDE
-               ACCEPT  S-CLIE-LONGITUDE
-               PERFORM 8100-CONFIRMA
-               IF  COB-CRT-STATUS EQUAL COB-SCR-F1
-                   PERFORM 7130-ALTERAR-ARQ-CLIE
+               MOVE  "N"                TO  W-CAMPO-VALIDADO
+               MOVE  "N"                TO  W-RETORNAR
+               PERFORM 6128-VALIDAR-CEP
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   MOVE  "N"            TO  W-CAMPO-VALIDADO
+               END-IF
+               PERFORM 6130-VALIDAR-LATITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   MOVE  "N"            TO  W-CAMPO-VALIDADO
+                   PERFORM 6140-VALIDAR-LONGITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               END-IF
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   ACCEPT S-CLIE-TERRITORIO
+                   ACCEPT S-CLIE-TELEFONE
+                   ACCEPT S-CLIE-EMAIL
+                   ACCEPT S-CLIE-ENDERECO
+                   PERFORM 6210-CONFIRMAR-ALTERACAO-CLIE
+                   IF  COB-CRT-STATUS EQUAL COB-SCR-F1
+                       PERFORM 7130-ALTERAR-ARQ-CLIE
+                   END-IF
                END-IF
            END-IF.
 
@@ -186,7 +291,14 @@
                IF  COB-CRT-STATUS EQUAL COB-SCR-F1
                    INITIALIZE S-TELA-CAPTURA
                    DISPLAY S-TELA-CAPTURA
-                   PERFORM 7140-EXCLUIR-ARQ-CLIE
+                   MOVE  CLIE-CODIGO       TO W-UE-CLIE-CODIGO
+                   MOVE  CLIE-CNPJ         TO W-UE-CLIE-CNPJ
+                   MOVE  CLIE-RAZAO-SOCIAL TO W-UE-CLIE-RAZAO-SOCIAL
+                   MOVE  CLIE-LATITUDE     TO W-UE-CLIE-LATITUDE
+                   MOVE  CLIE-LONGITUDE    TO W-UE-CLIE-LONGITUDE
+                   SET CLIE-INATIVO TO TRUE
+                   PERFORM 7130-ALTERAR-ARQ-CLIE
+                   SET W-UE-CLIE-TEM-REG TO TRUE
                END-IF
            END-IF.
 
@@ -194,6 +306,118 @@
        3000-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4000-DESFAZER-EXCLUSAO         SECTION.
+      *----------------------------------------------------------------*
+      * Restaura o cliente da ultima exclusao, religando CLIE-SITUACAO
+      * para ativo a partir da area de recuperacao preenchida em
+      * 3000-EXCLUIR.
+      *
+           IF  W-UE-CLIE-TEM-REG
+               MOVE  W-UE-CLIE-CODIGO  TO CLIE-CODIGO
+               PERFORM 7151-LER-ARQ-CLIE-CODIGO
+               IF  W-REG-ENCONTRADO    EQUAL "S"
+                   SET CLIE-ATIVO      TO TRUE
+                   PERFORM 7130-ALTERAR-ARQ-CLIE
+                   MOVE "N"            TO W-UE-CLIE-DISPONIVEL
+                   MOVE "Exclusao desfeita, tecle <Enter>"
+                                       TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "Registro nao encontrado, tecle <Enter>"
+                                       TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           ELSE
+               MOVE "Nenhuma exclusao recente para desfazer, tecle <Ent
+      -             "er>"              TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5000-LISTAR                     SECTION.
+      *----------------------------------------------------------------*
+      * Percorre o cadastro de clientes em ordem de codigo, permitindo
+      * navegar registro a registro com <PgDn>/<PgUp>.
+           INITIALIZE S-TELA-CAPTURA
+           MOVE "[Listar]"              TO W-OP
+           MOVE SPACES                  TO W-OPCAO
+           MOVE ZEROS                   TO CLIE-CODIGO
+
+           PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
+           IF  FS-OK
+               PERFORM 7171-START-ARQ-CLIE-ASC
+               IF  FS-OK
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+               END-IF
+               IF  NOT FS-OK
+                   MOVE "S"             TO W-VOLTAR
+                   MOVE "Nenhum registro cadastrado, tecle <Enter>"
+                                        TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   PERFORM 5100-EXIBIR-REGISTRO UNTIL W-VOLTAR EQUAL "S"
+               END-IF
+               PERFORM 7190-FECHAR-ARQ-CLIE
+           ELSE
+               MOVE "S"                 TO W-VOLTAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5100-EXIBIR-REGISTRO            SECTION.
+      *----------------------------------------------------------------*
+      * Mostra o registro corrente (somente consulta) e aguarda a
+      * tecla de navegacao.
+           MOVE  CLIE-CODIGO           TO S-CLIE-CODIGO
+           MOVE  CLIE-CNPJ             TO S-CLIE-CNPJ
+           MOVE  CLIE-RAZAO-SOCIAL     TO S-CLIE-RAZAO-SOCIAL
+           MOVE  CLIE-CEP              TO S-CLIE-CEP
+           MOVE  CLIE-LATITUDE         TO S-CLIE-LATITUDE
+           MOVE  CLIE-LONGITUDE        TO S-CLIE-LONGITUDE
+           MOVE  CLIE-TERRITORIO       TO S-CLIE-TERRITORIO
+           MOVE  CLIE-TELEFONE         TO S-CLIE-TELEFONE
+           MOVE  CLIE-EMAIL            TO S-CLIE-EMAIL
+           MOVE  CLIE-ENDERECO         TO S-CLIE-ENDERECO
+
+           MOVE "<Esc> Voltar <PgDn> Proximo <PgUp> Anterior"
+                                        TO W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+           ACCEPT  S-OPCAO
+
+           EVALUATE COB-CRT-STATUS
+               WHEN COB-SCR-PAGE-DOWN
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+                   IF  NOT FS-OK
+                       MOVE "Ultimo registro, tecle <Enter>"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               WHEN COB-SCR-PAGE-UP
+                   PERFORM 7154-LER-ANT-ARQ-CLIE
+                   IF  NOT FS-OK
+                       MOVE "Primeiro registro, tecle <Enter>"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               WHEN COB-SCR-ESC
+                   MOVE "S"             TO W-VOLTAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       5100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       ******************************************************************
       * ROTINAS AUXILIARES
       ******************************************************************
@@ -269,6 +493,150 @@
        6120-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       6125-VERIFICAR-RAZAO-SIMILAR    SECTION.
+      *----------------------------------------------------------------*
+      * Aviso apenas (nao bloqueia a inclusao): varre o cadastro
+      * procurando uma razao social parecida sob outro codigo/CNPJ.
+           MOVE "N"                    TO W-RAZAO-SIMILAR
+           COMPUTE W-TAM-BUSCA = FUNCTION LENGTH(FUNCTION TRIM
+                                 (W-RAZAO-NOVA))
+
+           IF  W-TAM-BUSCA             GREATER ZEROS
+               MOVE ZEROS              TO CLIE-CODIGO
+               PERFORM 7171-START-ARQ-CLIE-ASC
+               IF  FS-OK
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+                   PERFORM UNTIL NOT FS-OK
+                              OR W-RAZAO-SIMILAR EQUAL "S"
+                       PERFORM 6126-COMPARAR-RAZAO-PARCIAL
+                       IF  W-RAZAO-SIMILAR NOT EQUAL "S"
+                           PERFORM 7153-LER-PROX-ARQ-CLIE
+                       END-IF
+                   END-PERFORM
+               END-IF
+               PERFORM 7190-FECHAR-ARQ-CLIE
+
+               IF  W-RAZAO-SIMILAR     EQUAL "S"
+                   MOVE  "Cliente com nome similar ja cadastrado, tec
+      -                   "le <Enter>" TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6125-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6126-COMPARAR-RAZAO-PARCIAL     SECTION.
+      *----------------------------------------------------------------*
+      * Busca W-RAZAO-NOVA como parte qualquer da razao social de
+      * algum cliente ja cadastrado (busca parcial).
+           PERFORM VARYING W-POS-BUSCA FROM 1 BY 1
+                   UNTIL W-POS-BUSCA GREATER (41 - W-TAM-BUSCA)
+                      OR W-RAZAO-SIMILAR EQUAL "S"
+               IF  CLIE-RAZAO-SOCIAL
+                       (W-POS-BUSCA:W-TAM-BUSCA) EQUAL
+                   W-RAZAO-NOVA(1:W-TAM-BUSCA)
+                   MOVE "S"            TO W-RAZAO-SIMILAR
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       6126-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6128-VALIDAR-CEP                SECTION.
+      *----------------------------------------------------------------*
+      * CEP e opcional: quando informado, busca a Latitude/Longitude
+      * na tabela de referencia e pre-preenche a tela, mas os campos
+      * continuam liberados para conferencia/ajuste manual em
+      * 6130-VALIDAR-LATITUDE e 6140-VALIDAR-LONGITUDE.
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-CLIE-CEP
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  CLIE-CEP GREATER ZEROS
+                   MOVE CLIE-CEP       TO W-CEP-PROCURADO
+                   PERFORM 7810-LOCALIZAR-CEP
+                   IF  W-CEP-ENCONTRADO EQUAL "S"
+                       MOVE CEP-LATITUDE   TO CLIE-LATITUDE
+                       MOVE CEP-LONGITUDE  TO CLIE-LONGITUDE
+                       MOVE CLIE-LATITUDE  TO S-CLIE-LATITUDE
+                       MOVE CLIE-LONGITUDE TO S-CLIE-LONGITUDE
+                       DISPLAY S-TELA-CAPTURA
+                   ELSE
+                       MOVE "CEP nao encontrado, informe a Latitude/L
+      -                      "ongitude manualmente, tecle <Enter>"
+                                       TO  W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               END-IF
+               MOVE "S"                TO W-CAMPO-VALIDADO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6128-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6130-VALIDAR-LATITUDE           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-CLIE-LATITUDE
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  CLIE-LATITUDE LESS -90 OR
+                   CLIE-LATITUDE GREATER 90
+                   MOVE "Latitude invalida (-90 a 90), tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "S"            TO W-CAMPO-VALIDADO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6140-VALIDAR-LONGITUDE          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-CLIE-LONGITUDE
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  CLIE-LONGITUDE LESS -180 OR
+                   CLIE-LONGITUDE GREATER 180
+                   MOVE "Longitude invalida (-180 a 180), tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "S"            TO W-CAMPO-VALIDADO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        6200-BUSCAR-CAMPOS              SECTION.
       *----------------------------------------------------------------*
@@ -309,10 +677,16 @@
                     MOVE  CLIE-CNPJ    TO S-CLIE-CNPJ
                     MOVE  CLIE-RAZAO-SOCIAL
                                        TO S-CLIE-RAZAO-SOCIAL
+                    MOVE  CLIE-CEP     TO S-CLIE-CEP
                     MOVE  CLIE-LATITUDE
                                        TO S-CLIE-LATITUDE
                     MOVE  CLIE-LONGITUDE
                                        TO S-CLIE-LONGITUDE
+                    MOVE  CLIE-TELEFONE
+                                       TO S-CLIE-TELEFONE
+                    MOVE  CLIE-EMAIL   TO S-CLIE-EMAIL
+                    MOVE  CLIE-ENDERECO
+                                       TO S-CLIE-ENDERECO
                     DISPLAY S-TELA-CAPTURA
                END-IF
            END-IF
@@ -326,9 +700,28 @@
        6200-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       6210-CONFIRMAR-ALTERACAO-CLIE  SECTION.
+      *----------------------------------------------------------------*
+      * Mostra lado a lado o valor atual (antes da edicao, capturado em
+      * W-ANTES-CLIE) e o valor digitado (ja em CLIE-*, pois a tela de
+      * captura grava direto no registro) e so entao pede a confirmacao
+      * padrao de gravacao.
+           DISPLAY S-CLS
+           DISPLAY S-DIFF-CLIE
+           PERFORM 8100-CONFIRMA.
+
+      *----------------------------------------------------------------*
+       6210-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
       * Rotinas arquivo clientes
-       COPY ".\copybooks\GCC011R".
+       COPY ".\copybooks\GCC011R.cpy".
       * Rotinas validacao CPF e CNPJ
-       COPY ".\copybooks\GCC8000R".
+       COPY ".\copybooks\GCC8000R.cpy".
+      * Rotinas tabela referencia CEP
+       COPY ".\copybooks\GCC027R.cpy".
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
