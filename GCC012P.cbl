@@ -26,7 +26,14 @@
        FILE-CONTROL.
 
       * Arquivo vendedoress
-       COPY ".\copybooks\GCC012FC".
+       COPY ".\copybooks\GCC012FC.cpy".
+      * Arquivo distribuicao (realocacao automatica na exclusao)
+       COPY ".\copybooks\GCC031FC.cpy".
+       COPY ".\copybooks\GCC033FC.cpy".
+      * Tabela referencia CEP
+       COPY ".\copybooks\GCC027FC.cpy".
+      * Ultimo vendedor consultado (atalho "repetir" do Menu Principal)
+       COPY ".\copybooks\GCC029FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -34,27 +41,115 @@
        FILE                            SECTION.
 
       * Arquivo vendedoress
-       COPY ".\copybooks\GCC012FD".
+       COPY ".\copybooks\GCC012FD.cpy".
+      * Arquivo distribuicao (realocacao automatica na exclusao)
+       COPY ".\copybooks\GCC031FD.cpy".
+       COPY ".\copybooks\GCC033FD.cpy".
+      * Tabela referencia CEP
+       COPY ".\copybooks\GCC027FD.cpy".
+      * Ultimo vendedor consultado (atalho "repetir" do Menu Principal)
+       COPY ".\copybooks\GCC029FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
       * Campos validacao CPF e CPF
-       COPY ".\copybooks\GCC8000W".
+       COPY ".\copybooks\GCC8000W.cpy".
+      * Campos busca tabela referencia CEP
+       COPY ".\copybooks\GCC027W.cpy".
+
+       01  W-VERIF-RAZAO-SIMILAR.
+           05  W-RAZAO-NOVA            PIC X(40) VALUE SPACES.
+           05  W-VEND-COD-SALVO        PIC 9(07) VALUE ZEROS.
+           05  W-VEND-CPF-SALVO        PIC 9(11) VALUE ZEROS.
+           05  W-RAZAO-SIMILAR         PIC X(01) VALUE "N".
+           05  W-TAM-BUSCA             PIC 9(03) VALUE ZEROS.
+           05  W-POS-BUSCA             PIC 9(03) VALUE ZEROS.
+
+      * Area de recuperacao da ultima exclusao, usada para desfazer
+      * a exclusao mais recente.
+       01  W-ULTIMA-EXCLUSAO-VEND.
+           05  W-UE-VEND-DISPONIVEL    PIC X(01) VALUE "N".
+               88  W-UE-VEND-TEM-REG   VALUE "S".
+           05  W-UE-VEND-CODIGO        PIC  9(007) VALUE ZEROS.
+           05  W-UE-VEND-CPF           PIC  9(011) VALUE ZEROS.
+           05  W-UE-VEND-RAZAO-SOCIAL  PIC  X(040) VALUE SPACES.
+           05  W-UE-VEND-LATITUDE      PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-UE-VEND-LONGITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+
+      * Valores do vendedor antes da edicao em 2000-ALTERAR, usados por
+      * 6210-CONFIRMAR-ALTERACAO-VEND para exibir a tela de conferencia
+      * antes/depois no lugar de gravar a alteracao as cegas.
+       01  W-ANTES-VEND.
+           05  W-ANTES-VEND-RAZAO-SOCIAL PIC X(040) VALUE SPACES.
+           05  W-ANTES-VEND-CEP          PIC  9(008) VALUE ZEROS.
+           05  W-ANTES-VEND-LATITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-ANTES-VEND-LONGITUDE    PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-ANTES-VEND-TERRITORIO   PIC X(005) VALUE SPACES.
+           05  W-ANTES-VEND-TELEFONE     PIC X(015) VALUE SPACES.
+           05  W-ANTES-VEND-EMAIL        PIC X(040) VALUE SPACES.
+           05  W-ANTES-VEND-ENDERECO     PIC X(040) VALUE SPACES.
+
+      * Repeticao rapida do ultimo vendedor consultado, acionada pelo
+      * atalho <F11> do Menu Principal (LK-PARAM = "R") - pre-preenche
+      * o codigo em 6200-BUSCAR-CAMPOS, dispensando redigita-lo.
+       01  W-REPETIR-VEND.
+           05  W-REPETIR-VEND-ATIVO    PIC X(01) VALUE "N".
+           05  W-REPETIR-VEND-CODIGO   PIC  9(007) VALUE ZEROS.
+
+      * Tabela de vendedores ativos remanescentes, usada para realocar
+      * automaticamente os clientes do vendedor excluido em 3000-EXCLUIR
+       01  W-REALOC-DADOS.
+           05  W-REALOC-QTDE-TAB       PIC 9(005) VALUE ZEROS.
+           05  W-REALOC-SUB            PIC 9(005) VALUE ZEROS.
+           05  W-REALOC-QTDE-CLI       PIC 9(007) VALUE ZEROS.
+           05  W-REALOC-QTDE-ORFAO     PIC 9(007) VALUE ZEROS.
+           05  W-REALOC-COD-EXCLUIDO   PIC 9(007) VALUE ZEROS.
+           05  W-REALOC-TAB            OCCURS 9999 TIMES.
+               10  W-REALOC-TAB-CODIGO PIC 9(007).
+               10  W-REALOC-TAB-CPF    PIC 9(011).
+               10  W-REALOC-TAB-RAZAO  PIC X(040).
+               10  W-REALOC-TAB-LAT    PIC S9(003)V9(008).
+               10  W-REALOC-TAB-LON    PIC S9(003)V9(008).
+
+      * Melhor candidato encontrado na busca do vendedor mais proximo
+       01  W-REALOC-MELHOR.
+           05  W-REALOC-COD-MELHOR     PIC 9(007) VALUE ZEROS.
+           05  W-REALOC-CPF-MELHOR     PIC 9(011) VALUE ZEROS.
+           05  W-REALOC-RAZAO-MELHOR   PIC X(040) VALUE SPACES.
+           05  W-REALOC-LAT-MELHOR     PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-REALOC-LON-MELHOR     PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-REALOC-DIST-MELHOR    PIC 9(010)V9(008) VALUE ZEROS.
+
+      * Formula de Haversine (mesmos campos e mesmo calculo usados na
+      * distribuicao automatica em GCC030P)
+       01  W-REALOC-CALCULO.
+           05  W-DIST-ATUAL            PIC 9(010)V9(008) VALUE ZEROS.
+           05  W-LAT-CLI               PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-LAT-VEN               PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-LON-CLI               PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-LON-VEN               PIC S9(003)V9(008) VALUE ZEROS.
+           05  W-DLA                   PIC S9(03)V9(08)  VALUE ZEROS.
+           05  W-DLO                   PIC S9(03)V9(08)  VALUE ZEROS.
+           05  W-A                     PIC S9(03)V9(08)  VALUE ZEROS.
+           05  W-C                     PIC S9(03)V9(08)  VALUE ZEROS.
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook telas
-       COPY ".\copybooks\GCC000S".
-       COPY ".\copybooks\GCC012S".
+       COPY ".\copybooks\GCC000S.cpy".
+       COPY ".\copybooks\GCC012S.cpy".
       *
        COPY screenio.
 
@@ -70,13 +165,28 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           IF  LK-PARAM                EQUAL "R"
+               PERFORM 7841-LER-ARQ-ULT-VEND
+               IF  W-REG-ENCONTRADO    EQUAL "S"
+                   MOVE "S"            TO W-REPETIR-VEND-ATIVO
+                   PERFORM 2000-ALTERAR UNTIL W-VOLTAR EQUAL "S"
+               ELSE
+                   MOVE "Nenhum vendedor consultado ainda, tecle <Ent
+      -                 "er>"          TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF
 
            PERFORM UNTIL W-FIM EQUAL "S"
                MOVE "N"                TO W-VOLTAR
                INITIALIZE S-TELA-CAPTURA
                MOVE "Cadastro Vendedores" TO W-MODULO
                MOVE "<Esc> Sair <F1> Incluir <F2> Alterar <F3> Excluir <
-      -             "F4> Importar"     TO W-STATUS
+      -             "F4> Importar <F5> Listar <F6> Desfazer Exclusao"
+                                       TO W-STATUS
                MOVE " "                TO W-OP
                MOVE SPACES             TO W-OPCAO
                DISPLAY S-CLS
@@ -91,8 +201,10 @@
                        PERFORM 3000-EXCLUIR UNTIL W-VOLTAR = "S"
                    WHEN COB-SCR-F4
                        CALL W-PROG-IMP-VEND USING "*"
-      *             WHEN COB-SCR-F5
-      *                 CALL W-PROG-REL-VEN  USING "1"
+                   WHEN COB-SCR-F5
+                       PERFORM 5000-LISTAR UNTIL W-VOLTAR = "S"
+                   WHEN COB-SCR-F6
+                       PERFORM 4000-DESFAZER-EXCLUSAO
                    WHEN COB-SCR-ESC
                        GOBACK
                END-EVALUATE
@@ -125,11 +237,39 @@
                                          OR  W-RETORNAR       EQUAL "S"
                IF  W-CAMPO-VALIDADO  EQUAL "S"
                    ACCEPT S-VEND-RAZAO-SOCIAL
-                   ACCEPT S-VEND-LATITUDE
-                   ACCEPT S-VEND-LONGITUDE
-                   PERFORM 8100-CONFIRMA
-                   IF  COB-CRT-STATUS EQUAL COB-SCR-F1
-                       PERFORM 7220-INCLUIR-ARQ-VEND
+                   MOVE  VEND-CODIGO       TO W-VEND-COD-SALVO
+                   MOVE  VEND-CPF          TO W-VEND-CPF-SALVO
+                   MOVE  VEND-RAZAO-SOCIAL TO W-RAZAO-NOVA
+                   PERFORM 6125-VERIFICAR-RAZAO-SIMILAR
+                   MOVE  W-VEND-COD-SALVO  TO VEND-CODIGO
+                   MOVE  W-VEND-CPF-SALVO  TO VEND-CPF
+                   MOVE  W-RAZAO-NOVA      TO VEND-RAZAO-SOCIAL
+                   MOVE  "N"           TO  W-CAMPO-VALIDADO
+                   PERFORM 6128-VALIDAR-CEP
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       MOVE  "N"       TO  W-CAMPO-VALIDADO
+                   END-IF
+                   PERFORM 6130-VALIDAR-LATITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       MOVE  "N"       TO  W-CAMPO-VALIDADO
+                       PERFORM 6140-VALIDAR-LONGITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+                   END-IF
+                   IF  W-CAMPO-VALIDADO EQUAL "S"
+                       ACCEPT S-VEND-TERRITORIO
+                       ACCEPT S-VEND-TELEFONE
+                       ACCEPT S-VEND-EMAIL
+                       ACCEPT S-VEND-ENDERECO
+                       PERFORM 8100-CONFIRMA
+                       IF  COB-CRT-STATUS EQUAL COB-SCR-F1
+                           SET VEND-ATIVO  TO TRUE
+                           PERFORM 7220-INCLUIR-ARQ-VEND
+                       END-IF
                    END-IF
                END-IF
            END-IF.
@@ -153,13 +293,42 @@
                                         OR  W-VOLTAR         EQUAL "S"
 
            IF  W-CAMPO-VALIDADO        EQUAL "S"
+               MOVE  VEND-RAZAO-SOCIAL  TO W-ANTES-VEND-RAZAO-SOCIAL
+               MOVE  VEND-CEP           TO W-ANTES-VEND-CEP
+               MOVE  VEND-LATITUDE      TO W-ANTES-VEND-LATITUDE
+               MOVE  VEND-LONGITUDE     TO W-ANTES-VEND-LONGITUDE
+               MOVE  VEND-TERRITORIO    TO W-ANTES-VEND-TERRITORIO
+               MOVE  VEND-TELEFONE      TO W-ANTES-VEND-TELEFONE
+               MOVE  VEND-EMAIL         TO W-ANTES-VEND-EMAIL
+               MOVE  VEND-ENDERECO      TO W-ANTES-VEND-ENDERECO
                DISPLAY S-TELA-CAPTURA
                ACCEPT  S-VEND-RAZAO-SOCIAL
-               ACCEPT  S-VEND-LATITUDE
-               ACCEPT  S-VEND-LONGITUDE
-               PERFORM 8100-CONFIRMA
-               IF  COB-CRT-STATUS EQUAL COB-SCR-F1
-                   PERFORM 7230-ALTERAR-ARQ-VEND
+               MOVE  "N"                TO  W-CAMPO-VALIDADO
+               MOVE  "N"                TO  W-RETORNAR
+               PERFORM 6128-VALIDAR-CEP
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   MOVE  "N"            TO  W-CAMPO-VALIDADO
+               END-IF
+               PERFORM 6130-VALIDAR-LATITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   MOVE  "N"            TO  W-CAMPO-VALIDADO
+                   PERFORM 6140-VALIDAR-LONGITUDE
+                                       UNTIL W-CAMPO-VALIDADO EQUAL "S"
+                                         OR  W-RETORNAR       EQUAL "S"
+               END-IF
+               IF  W-CAMPO-VALIDADO    EQUAL "S"
+                   ACCEPT S-VEND-TERRITORIO
+                   ACCEPT S-VEND-TELEFONE
+                   ACCEPT S-VEND-EMAIL
+                   ACCEPT S-VEND-ENDERECO
+                   PERFORM 6210-CONFIRMAR-ALTERACAO-VEND
+                   IF  COB-CRT-STATUS EQUAL COB-SCR-F1
+                       PERFORM 7230-ALTERAR-ARQ-VEND
+                   END-IF
                END-IF
            END-IF.
 
@@ -186,7 +355,16 @@
                IF  COB-CRT-STATUS EQUAL COB-SCR-F1
                    INITIALIZE S-TELA-CAPTURA
                    DISPLAY S-TELA-CAPTURA
-                   PERFORM 7240-EXCLUIR-ARQ-VEND
+                   MOVE  VEND-CODIGO       TO W-UE-VEND-CODIGO
+                   MOVE  VEND-CPF          TO W-UE-VEND-CPF
+                   MOVE  VEND-RAZAO-SOCIAL TO W-UE-VEND-RAZAO-SOCIAL
+                   MOVE  VEND-LATITUDE     TO W-UE-VEND-LATITUDE
+                   MOVE  VEND-LONGITUDE    TO W-UE-VEND-LONGITUDE
+                   SET VEND-INATIVO TO TRUE
+                   PERFORM 7230-ALTERAR-ARQ-VEND
+                   SET W-UE-VEND-TEM-REG TO TRUE
+                   MOVE  W-UE-VEND-CODIGO TO W-REALOC-COD-EXCLUIDO
+                   PERFORM 3100-REALOCAR-CLIENTES-VENDEDOR
                END-IF
            END-IF.
 
@@ -194,6 +372,300 @@
        3000-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       3100-REALOCAR-CLIENTES-VENDEDOR SECTION.
+      *----------------------------------------------------------------*
+      * Ao excluir (inativar) um vendedor, os clientes ja distribuidos
+      * a ele em ARQ-DIST ficariam sem atendimento - esta rotina
+      * realoca cada um deles para o vendedor ativo remanescente mais
+      * proximo, usando a mesma formula de distancia (Haversine) da
+      * distribuicao automatica em GCC030P. Cliente sem nenhum
+      * vendedor ativo disponivel fica orfao.
+           MOVE ZEROS                  TO W-REALOC-QTDE-CLI
+           MOVE ZEROS                  TO W-REALOC-QTDE-ORFAO
+
+           PERFORM 3110-CARREGAR-TAB-ATIVOS
+           PERFORM 3120-REALOCAR-ARQ-DIST
+
+           IF  W-REALOC-QTDE-CLI       GREATER ZEROS OR
+               W-REALOC-QTDE-ORFAO     GREATER ZEROS
+               IF  W-REALOC-QTDE-ORFAO GREATER ZEROS
+                   STRING "Vendedor excluido: " DELIMITED BY SIZE
+                          W-REALOC-QTDE-CLI     DELIMITED BY SIZE
+                          " cliente(s) realocado(s), "
+                                                 DELIMITED BY SIZE
+                          W-REALOC-QTDE-ORFAO   DELIMITED BY SIZE
+                          " sem vendedor ativo, tecle <Enter>"
+                                                 DELIMITED BY SIZE
+                          INTO W-MSGERRO
+               ELSE
+                   STRING "Vendedor excluido: " DELIMITED BY SIZE
+                          W-REALOC-QTDE-CLI     DELIMITED BY SIZE
+                          " cliente(s) realocado(s), tecle <Enter>"
+                                                 DELIMITED BY SIZE
+                          INTO W-MSGERRO
+               END-IF
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3110-CARREGAR-TAB-ATIVOS       SECTION.
+      *----------------------------------------------------------------*
+      * Carrega em memoria os vendedores que permanecem ativos, para
+      * servirem de candidatos na realocacao (mesmo padrao de tabela
+      * usado em GCC030P - 2150-CARREGAR-TAB-VENDEDOR).
+           MOVE ZEROS                  TO W-REALOC-QTDE-TAB
+
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  FS-OK
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL FS-FIM
+                   IF  VEND-ATIVO
+                       ADD 1            TO W-REALOC-QTDE-TAB
+                       MOVE VEND-CODIGO
+                            TO W-REALOC-TAB-CODIGO(W-REALOC-QTDE-TAB)
+                       MOVE VEND-CPF
+                            TO W-REALOC-TAB-CPF(W-REALOC-QTDE-TAB)
+                       MOVE VEND-RAZAO-SOCIAL
+                            TO W-REALOC-TAB-RAZAO(W-REALOC-QTDE-TAB)
+                       MOVE VEND-LATITUDE
+                            TO W-REALOC-TAB-LAT(W-REALOC-QTDE-TAB)
+                       MOVE VEND-LONGITUDE
+                            TO W-REALOC-TAB-LON(W-REALOC-QTDE-TAB)
+                   END-IF
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3110-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3120-REALOCAR-ARQ-DIST         SECTION.
+      *----------------------------------------------------------------*
+      * Percorre ARQ-DIST regravando cada registro do vendedor excluido
+      * com os dados do vendedor ativo mais proximo do cliente.
+           PERFORM 7612-ABRIR-ARQ-DIST-IO
+           IF  FS-OK
+               PERFORM 7653-LER-PROX-ARQ-DIST
+               PERFORM 3130-REALOCAR-REGISTRO UNTIL FS-FIM
+               PERFORM 7690-FECHAR-ARQ-DIST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3120-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3130-REALOCAR-REGISTRO         SECTION.
+      *----------------------------------------------------------------*
+
+           IF  DIST-VEND-CODIGO        EQUAL W-REALOC-COD-EXCLUIDO
+               PERFORM 3140-LOCALIZAR-VEND-MAIS-PROXIMO
+               IF  W-REALOC-COD-MELHOR GREATER ZEROS
+                   MOVE W-REALOC-COD-MELHOR   TO DIST-VEND-CODIGO
+                   MOVE W-REALOC-CPF-MELHOR   TO DIST-VEND-CPF
+                   MOVE W-REALOC-RAZAO-MELHOR TO DIST-VEND-RAZAO-SOCIAL
+                   MOVE W-REALOC-LAT-MELHOR   TO DIST-VEND-LATITUDE
+                   MOVE W-REALOC-LON-MELHOR   TO DIST-VEND-LONGITUDE
+                   MOVE W-REALOC-DIST-MELHOR  TO DIST-DISTANCIA
+                   PERFORM 7661-REGRAVAR-ARQ-DIST
+                   IF  FS-OK
+                       ADD 1            TO W-REALOC-QTDE-CLI
+                   END-IF
+               ELSE
+                   ADD 1                TO W-REALOC-QTDE-ORFAO
+               END-IF
+           END-IF
+
+           PERFORM 7653-LER-PROX-ARQ-DIST.
+
+      *----------------------------------------------------------------*
+       3130-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3140-LOCALIZAR-VEND-MAIS-PROXIMO SECTION.
+      *----------------------------------------------------------------*
+      * Varre a tabela de vendedores ativos e guarda o de menor
+      * distancia ate o cliente do registro corrente de ARQ-DIST.
+           MOVE ZEROS                  TO W-REALOC-COD-MELHOR
+           MOVE 9999999999,99999999    TO W-REALOC-DIST-MELHOR
+
+           PERFORM VARYING W-REALOC-SUB FROM 1 BY 1
+                   UNTIL W-REALOC-SUB GREATER W-REALOC-QTDE-TAB
+               PERFORM 3150-CALCULAR-DISTANCIA-REALOC
+               IF  W-DIST-ATUAL        LESS W-REALOC-DIST-MELHOR
+                   MOVE W-DIST-ATUAL   TO W-REALOC-DIST-MELHOR
+                   MOVE W-REALOC-TAB-CODIGO(W-REALOC-SUB)
+                                       TO W-REALOC-COD-MELHOR
+                   MOVE W-REALOC-TAB-CPF(W-REALOC-SUB)
+                                       TO W-REALOC-CPF-MELHOR
+                   MOVE W-REALOC-TAB-RAZAO(W-REALOC-SUB)
+                                       TO W-REALOC-RAZAO-MELHOR
+                   MOVE W-REALOC-TAB-LAT(W-REALOC-SUB)
+                                       TO W-REALOC-LAT-MELHOR
+                   MOVE W-REALOC-TAB-LON(W-REALOC-SUB)
+                                       TO W-REALOC-LON-MELHOR
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       3140-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3150-CALCULAR-DISTANCIA-REALOC SECTION.
+      *----------------------------------------------------------------*
+      * Mesma formula de Haversine usada em GCC030P (5100-CALCULAR-
+      * DISTANCIA), aplicada ao cliente do registro corrente de
+      * ARQ-DIST e ao vendedor candidato indicado por W-REALOC-SUB.
+           COMPUTE W-LAT-CLI = DIST-CLIE-LATITUDE * FUNCTION PI / 180
+           COMPUTE W-LAT-VEN = W-REALOC-TAB-LAT(W-REALOC-SUB)
+                             * FUNCTION PI / 180
+           COMPUTE W-LON-CLI = DIST-CLIE-LONGITUDE * FUNCTION PI / 180
+           COMPUTE W-LON-VEN = W-REALOC-TAB-LON(W-REALOC-SUB)
+                             * FUNCTION PI / 180
+
+           COMPUTE W-DLA = W-LAT-VEN - (W-LAT-CLI)
+           COMPUTE W-DLO = W-LON-VEN - (W-LON-CLI)
+           COMPUTE W-A   = FUNCTION SIN(W-DLA / 2)
+                         * FUNCTION SIN(W-DLA / 2)
+                         + FUNCTION COS(W-LAT-CLI)
+                         * FUNCTION COS(W-LAT-VEN)
+                         * FUNCTION SIN(W-DLO / 2)
+                         * FUNCTION SIN(W-DLO / 2)
+
+           COMPUTE W-C = 2 * FUNCTION ATAN(FUNCTION SQRT(W-A) /
+                                           FUNCTION SQRT(1 - W-A))
+
+           COMPUTE W-DIST-ATUAL = 6731 * W-C * 1000.
+
+      *----------------------------------------------------------------*
+       3150-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-DESFAZER-EXCLUSAO         SECTION.
+      *----------------------------------------------------------------*
+      * Restaura o vendedor da ultima exclusao, religando VEND-SITUACAO
+      * para ativo a partir da area de recuperacao preenchida em
+      * 3000-EXCLUIR. Os clientes ja realocados por
+      * 3100-REALOCAR-CLIENTES-VENDEDOR nao voltam automaticamente
+      * para o vendedor restaurado - a distribuicao continua valida
+      * com o vendedor mais proximo encontrado na exclusao.
+      *
+           IF  W-UE-VEND-TEM-REG
+               MOVE  W-UE-VEND-CODIGO  TO VEND-CODIGO
+               PERFORM 7251-LER-ARQ-VEND-CODIGO
+               IF  W-REG-ENCONTRADO    EQUAL "S"
+                   SET VEND-ATIVO      TO TRUE
+                   PERFORM 7230-ALTERAR-ARQ-VEND
+                   MOVE "N"            TO W-UE-VEND-DISPONIVEL
+                   MOVE "Exclusao desfeita, tecle <Enter>"
+                                       TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "Registro nao encontrado, tecle <Enter>"
+                                       TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           ELSE
+               MOVE "Nenhuma exclusao recente para desfazer, tecle <Ent
+      -             "er>"              TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5000-LISTAR                     SECTION.
+      *----------------------------------------------------------------*
+      * Percorre o cadastro de vendedores em ordem de codigo, permitindo
+      * navegar registro a registro com <PgDn>/<PgUp>.
+           INITIALIZE S-TELA-CAPTURA
+           MOVE "[Listar]"              TO W-OP
+           MOVE SPACES                  TO W-OPCAO
+           MOVE ZEROS                   TO VEND-CODIGO
+
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  FS-OK
+               PERFORM 7271-START-ARQ-VEND-ASC
+               IF  FS-OK
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-IF
+               IF  NOT FS-OK
+                   MOVE "S"             TO W-VOLTAR
+                   MOVE "Nenhum registro cadastrado, tecle <Enter>"
+                                        TO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   PERFORM 5100-EXIBIR-REGISTRO UNTIL W-VOLTAR EQUAL "S"
+               END-IF
+               PERFORM 7290-FECHAR-ARQ-VEND
+           ELSE
+               MOVE "S"                 TO W-VOLTAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5100-EXIBIR-REGISTRO            SECTION.
+      *----------------------------------------------------------------*
+      * Mostra o registro corrente (somente consulta) e aguarda a
+      * tecla de navegacao.
+           MOVE  VEND-CODIGO           TO S-VEND-CODIGO
+           MOVE  VEND-CPF              TO S-VEND-CPF
+           MOVE  VEND-RAZAO-SOCIAL     TO S-VEND-RAZAO-SOCIAL
+           MOVE  VEND-CEP              TO S-VEND-CEP
+           MOVE  VEND-LATITUDE         TO S-VEND-LATITUDE
+           MOVE  VEND-LONGITUDE        TO S-VEND-LONGITUDE
+           MOVE  VEND-TERRITORIO       TO S-VEND-TERRITORIO
+           MOVE  VEND-TELEFONE         TO S-VEND-TELEFONE
+           MOVE  VEND-EMAIL            TO S-VEND-EMAIL
+           MOVE  VEND-ENDERECO         TO S-VEND-ENDERECO
+
+           MOVE "<Esc> Voltar <PgDn> Proximo <PgUp> Anterior"
+                                        TO W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+           ACCEPT  S-OPCAO
+
+           EVALUATE COB-CRT-STATUS
+               WHEN COB-SCR-PAGE-DOWN
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+                   IF  NOT FS-OK
+                       MOVE "Ultimo registro, tecle <Enter>"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               WHEN COB-SCR-PAGE-UP
+                   PERFORM 7254-LER-ANT-ARQ-VEND
+                   IF  NOT FS-OK
+                       MOVE "Primeiro registro, tecle <Enter>"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               WHEN COB-SCR-ESC
+                   MOVE "S"             TO W-VOLTAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       5100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       ******************************************************************
       * ROTINAS AUXILIARES
       ******************************************************************
@@ -269,6 +741,150 @@
        6120-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       6125-VERIFICAR-RAZAO-SIMILAR    SECTION.
+      *----------------------------------------------------------------*
+      * Aviso apenas (nao bloqueia a inclusao): varre o cadastro
+      * procurando uma razao social parecida sob outro codigo/CPF.
+           MOVE "N"                    TO W-RAZAO-SIMILAR
+           COMPUTE W-TAM-BUSCA = FUNCTION LENGTH(FUNCTION TRIM
+                                 (W-RAZAO-NOVA))
+
+           IF  W-TAM-BUSCA             GREATER ZEROS
+               MOVE ZEROS              TO VEND-CODIGO
+               PERFORM 7271-START-ARQ-VEND-ASC
+               IF  FS-OK
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+                   PERFORM UNTIL NOT FS-OK
+                              OR W-RAZAO-SIMILAR EQUAL "S"
+                       PERFORM 6126-COMPARAR-RAZAO-PARCIAL
+                       IF  W-RAZAO-SIMILAR NOT EQUAL "S"
+                           PERFORM 7253-LER-PROX-ARQ-VEND
+                       END-IF
+                   END-PERFORM
+               END-IF
+               PERFORM 7290-FECHAR-ARQ-VEND
+
+               IF  W-RAZAO-SIMILAR     EQUAL "S"
+                   MOVE  "Vendedor com nome similar ja cadastrado, te
+      -                   "cle <Enter>" TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6125-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6126-COMPARAR-RAZAO-PARCIAL     SECTION.
+      *----------------------------------------------------------------*
+      * Busca W-RAZAO-NOVA como parte qualquer da razao social de
+      * algum vendedor ja cadastrado (busca parcial).
+           PERFORM VARYING W-POS-BUSCA FROM 1 BY 1
+                   UNTIL W-POS-BUSCA GREATER (41 - W-TAM-BUSCA)
+                      OR W-RAZAO-SIMILAR EQUAL "S"
+               IF  VEND-RAZAO-SOCIAL
+                       (W-POS-BUSCA:W-TAM-BUSCA) EQUAL
+                   W-RAZAO-NOVA(1:W-TAM-BUSCA)
+                   MOVE "S"            TO W-RAZAO-SIMILAR
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       6126-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6128-VALIDAR-CEP                SECTION.
+      *----------------------------------------------------------------*
+      * CEP e opcional: quando informado, busca a Latitude/Longitude
+      * na tabela de referencia e pre-preenche a tela, mas os campos
+      * continuam liberados para conferencia/ajuste manual em
+      * 6130-VALIDAR-LATITUDE e 6140-VALIDAR-LONGITUDE.
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-VEND-CEP
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  VEND-CEP GREATER ZEROS
+                   MOVE VEND-CEP       TO W-CEP-PROCURADO
+                   PERFORM 7810-LOCALIZAR-CEP
+                   IF  W-CEP-ENCONTRADO EQUAL "S"
+                       MOVE CEP-LATITUDE   TO VEND-LATITUDE
+                       MOVE CEP-LONGITUDE  TO VEND-LONGITUDE
+                       MOVE VEND-LATITUDE  TO S-VEND-LATITUDE
+                       MOVE VEND-LONGITUDE TO S-VEND-LONGITUDE
+                       DISPLAY S-TELA-CAPTURA
+                   ELSE
+                       MOVE "CEP nao encontrado, informe a Latitude/L
+      -                      "ongitude manualmente, tecle <Enter>"
+                                       TO  W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               END-IF
+               MOVE "S"                TO W-CAMPO-VALIDADO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6128-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6130-VALIDAR-LATITUDE           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-VEND-LATITUDE
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  VEND-LATITUDE LESS -90 OR
+                   VEND-LATITUDE GREATER 90
+                   MOVE "Latitude invalida (-90 a 90), tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "S"            TO W-CAMPO-VALIDADO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6140-VALIDAR-LONGITUDE          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "<Esc> Voltar"         TO  W-STATUS
+           DISPLAY S-CLS
+           DISPLAY S-TELA-CAPTURA
+
+           ACCEPT S-VEND-LONGITUDE
+           IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-RETORNAR
+           ELSE
+               IF  VEND-LONGITUDE LESS -180 OR
+                   VEND-LONGITUDE GREATER 180
+                   MOVE "Longitude invalida (-180 a 180), tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               ELSE
+                   MOVE "S"            TO W-CAMPO-VALIDADO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       6140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        6200-BUSCAR-CAMPOS              SECTION.
       *----------------------------------------------------------------*
@@ -280,7 +896,13 @@
            DISPLAY S-CLS
            DISPLAY S-TELA-CAPTURA
 
-           INITIALIZE S-VEND-CODIGO
+           IF  W-REPETIR-VEND-ATIVO    EQUAL "S"
+               MOVE "N"                TO W-REPETIR-VEND-ATIVO
+               MOVE W-REPETIR-VEND-CODIGO TO S-VEND-CODIGO
+               DISPLAY S-VEND-CODIGO
+           ELSE
+               INITIALIZE S-VEND-CODIGO
+           END-IF
            ACCEPT S-VEND-CODIGO
 
            IF  COB-CRT-STATUS EQUAL COB-SCR-ESC
@@ -309,11 +931,18 @@
                     MOVE  VEND-CPF     TO S-VEND-CPF
                     MOVE  VEND-RAZAO-SOCIAL
                                        TO S-VEND-RAZAO-SOCIAL
+                    MOVE  VEND-CEP     TO S-VEND-CEP
                     MOVE  VEND-LATITUDE
                                        TO S-VEND-LATITUDE
                     MOVE  VEND-LONGITUDE
                                        TO S-VEND-LONGITUDE
+                    MOVE  VEND-TELEFONE
+                                       TO S-VEND-TELEFONE
+                    MOVE  VEND-EMAIL   TO S-VEND-EMAIL
+                    MOVE  VEND-ENDERECO
+                                       TO S-VEND-ENDERECO
                     DISPLAY S-TELA-CAPTURA
+                    PERFORM 7840-GRAVAR-ARQ-ULT-VEND
                END-IF
            END-IF
 
@@ -326,9 +955,33 @@
        6200-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       6210-CONFIRMAR-ALTERACAO-VEND  SECTION.
+      *----------------------------------------------------------------*
+      * Mostra lado a lado o valor atual (antes da edicao, capturado em
+      * W-ANTES-VEND) e o valor digitado (ja em VEND-*, pois a tela de
+      * captura grava direto no registro) e so entao pede a confirmacao
+      * padrao de gravacao.
+           DISPLAY S-CLS
+           DISPLAY S-DIFF-VEND
+           PERFORM 8100-CONFIRMA.
+
+      *----------------------------------------------------------------*
+       6210-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
       * Rotinas arquivo vendedoress
-       COPY ".\copybooks\GCC012R".
+       COPY ".\copybooks\GCC012R.cpy".
+      * Rotinas arquivo distribuicao (realocacao automatica na exclusao)
+       COPY ".\copybooks\GCC031R.cpy".
+       COPY ".\copybooks\GCC033R.cpy".
       * Rotinas validacao CNPJ e CPF
-       COPY ".\copybooks\GCC8000R".
+       COPY ".\copybooks\GCC8000R.cpy".
+      * Rotinas tabela referencia CEP
+       COPY ".\copybooks\GCC027R.cpy".
+      * Rotinas ultimo vendedor consultado
+       COPY ".\copybooks\GCC029R.cpy".
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
