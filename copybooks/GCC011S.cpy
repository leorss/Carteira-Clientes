@@ -28,20 +28,135 @@
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        PIC X(40) TO CLIE-RAZAO-SOCIAL.
 
-               10  VALUE  "Latitude.......: "
+               10  VALUE  "CEP............: "
                                        LINE 14 COL 10.
+               10  S-CLIE-CEP          BLANK WHEN ZERO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 14 COL 28
+                                       PIC 9(08) TO CLIE-CEP.
+
+               10  VALUE  "Latitude.......: "
+                                       LINE 16 COL 10.
                10  S-CLIE-LATITUDE
                    BLANK WHEN ZEROS
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
-                                       LINE 14 COL 28
+                                       LINE 16 COL 28
                                        PIC -999,99999999
                                                      TO CLIE-LATITUDE.
 
                10  VALUE  "Longitude......: "
-                                       LINE 16 COL 10.
+                                       LINE 18 COL 10.
                10  S-CLIE-LONGITUDE
                    BLANK WHEN ZEROS
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
-                                       LINE 16 COL 28
+                                       LINE 18 COL 28
                                        PIC -999,99999999
                                                     TO CLIE-LONGITUDE.
+
+               10  VALUE  "Territorio.....: "
+                                       LINE 20 COL 10.
+               10  S-CLIE-TERRITORIO   LINE 20 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(05) TO CLIE-TERRITORIO.
+
+               10  VALUE  "Telefone.......: "
+                                       LINE 22 COL 10.
+               10  S-CLIE-TELEFONE     LINE 22 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(15) TO CLIE-TELEFONE.
+
+               10  VALUE  "Email..........: "
+                                       LINE 24 COL 10.
+               10  S-CLIE-EMAIL        LINE 24 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(40) TO CLIE-EMAIL.
+
+               10  VALUE  "Endereco.......: "
+                                       LINE 26 COL 10.
+               10  S-CLIE-ENDERECO     LINE 26 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(40) TO CLIE-ENDERECO.
+
+      *----------------------------------------------------------------*
+      * Tela de conferencia antes/depois exibida em 2000-ALTERAR, para
+      * o operador revisar os novos valores contra os atuais antes de
+      * confirmar a gravacao (6210-CONFIRMAR-ALTERACAO-CLIE).
+      *----------------------------------------------------------------*
+       01  S-DIFF-CLIE.
+           05  FOREGROUND-COLOR 7.
+               10  VALUE "Confirme a alteracao do cliente:"
+                                       LINE 04 COL 10.
+               10  VALUE  "Razao Social...: "
+                                       LINE 06 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 06 COL 28
+                                       PIC X(40) FROM CLIE-RAZAO-SOCIAL.
+               10  VALUE  "  (atual)......: "
+                                       LINE 07 COL 10.
+               10  PIC X(40) LINE 07 COL 28
+                                  FROM W-ANTES-CLIE-RAZAO-SOCIAL.
+               10  VALUE  "CEP............: "
+                                       LINE 08 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC 9(08) FROM CLIE-CEP.
+               10  VALUE  "  (atual)......: "
+                                       LINE 09 COL 10.
+               10  PIC 9(08) LINE 09 COL 28
+                                  FROM W-ANTES-CLIE-CEP.
+               10  VALUE  "Latitude.......: "
+                                       LINE 10 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC -999,99999999
+                                            FROM CLIE-LATITUDE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 11 COL 10.
+               10  PIC -999,99999999 LINE 11 COL 28
+                                  FROM W-ANTES-CLIE-LATITUDE.
+               10  VALUE  "Longitude......: "
+                                       LINE 12 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 12 COL 28
+                                       PIC -999,99999999
+                                            FROM CLIE-LONGITUDE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 13 COL 10.
+               10  PIC -999,99999999 LINE 13 COL 28
+                                  FROM W-ANTES-CLIE-LONGITUDE.
+               10  VALUE  "Territorio.....: "
+                                       LINE 14 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 14 COL 28
+                                       PIC X(05) FROM CLIE-TERRITORIO.
+               10  VALUE  "  (atual)......: "
+                                       LINE 15 COL 10.
+               10  PIC X(05) LINE 15 COL 28
+                                  FROM W-ANTES-CLIE-TERRITORIO.
+               10  VALUE  "Telefone.......: "
+                                       LINE 16 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 16 COL 28
+                                       PIC X(15) FROM CLIE-TELEFONE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 17 COL 10.
+               10  PIC X(15) LINE 17 COL 28
+                                  FROM W-ANTES-CLIE-TELEFONE.
+               10  VALUE  "Email..........: "
+                                       LINE 18 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 18 COL 28
+                                       PIC X(40) FROM CLIE-EMAIL.
+               10  VALUE  "  (atual)......: "
+                                       LINE 19 COL 10.
+               10  PIC X(40) LINE 19 COL 28
+                                  FROM W-ANTES-CLIE-EMAIL.
+               10  VALUE  "Endereco.......: "
+                                       LINE 20 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 20 COL 28
+                                       PIC X(40) FROM CLIE-ENDERECO.
+               10  VALUE  "  (atual)......: "
+                                       LINE 21 COL 10.
+               10  PIC X(40) LINE 21 COL 28
+                                  FROM W-ANTES-CLIE-ENDERECO.
