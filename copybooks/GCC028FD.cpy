@@ -0,0 +1,15 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: FD resumo diario de operacoes (importacao e
+      *                  distribuicao), um registro por execucao
+      *================================================================*
+       FD  ARQ-RESUMO-DIA.
+       01  REG-ARQ-RESUMO-DIA.
+           05 RESUMO-DIA-DATA          PIC  9(008).
+           05 RESUMO-DIA-TIPO          PIC  X(010).
+           05 RESUMO-DIA-LIDOS         PIC  9(010).
+           05 RESUMO-DIA-GRAVADOS      PIC  9(010).
+           05 RESUMO-DIA-ERROS         PIC  9(010).
+           05 RESUMO-DIA-OPERADOR      PIC  X(020).
