@@ -0,0 +1,325 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 21/12/2019
+      *    OBJETIVO ...: Rotinas relatorio e importacao clientes
+      *================================================================*
+      *----------------------------------------------------------------*
+       7510-ABRIR-ARQ-RELATO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-RELATO
+           IF  NOT FS-OK
+               STRING "Erro ao abrir ARQ-RELATO. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7560-GRAVAR-ARQ-RELATO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-ARQ-RELATO
+           IF  NOT FS-OK
+               STRING "Erro gravar ARQ-RELATO. FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7560-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7590-FECHAR-ARQ-RELATO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-RELATO.
+           IF  NOT FS-OK
+               STRING "Erro fechar ARQ-RELATO . FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7590-FIM.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7610-ABRIR-ARQ-IMPORTA          SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-IMPORTA
+           IF  NOT FS-OK
+               STRING "Erro ao abrir ARQ-IMPORTA. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7610-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7611-ABRIR-ARQ-IMPORTA-INPUT   SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-IMPORTA
+           IF  NOT FS-OK
+               STRING "Erro ao abrir ARQ-IMPORTA. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7611-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7650-LER-PROX-ARQ-IMPORTA       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-IMPORTA NEXT
+           IF  NOT FS-OK
+               IF  NOT FS-FIM
+                   STRING "Erro leitura ARQ-IMPORTA. FS: "
+                          WS-RESULTADO-ACESSO  INTO W-MSGERRO
+                   PERFORM 9999-MOSTRA-ERRO-FS
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7650-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7651-LER-PROX-IMPORTACAO        SECTION.
+      *----------------------------------------------------------------*
+      * Despacha a leitura do proximo registro de importacao conforme
+      * o formato escolhido na tela (fixo ou CSV com cabecalho).
+      *
+           IF  W-IMP-FORMATO-CSV
+               PERFORM 7671-LER-PROX-CSV
+           ELSE
+               PERFORM 7650-LER-PROX-ARQ-IMPORTA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7651-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7670-LER-CABECALHO-CSV          SECTION.
+      *----------------------------------------------------------------*
+      * Le a primeira linha do arquivo de importacao CSV e descobre em
+      * que coluna esta cada campo, pelo nome do cabecalho (nomes
+      * reconhecidos: Codigo, CNPJ, Razao Social, Latitude,
+      * Longitude - nesta ordem ou em qualquer outra).
+      *
+           MOVE "N"                    TO W-IMP-ESTRUTURA-ERRO
+           MOVE ZEROS                  TO W-CSV-POS-COD
+                                           W-CSV-POS-DOC
+                                           W-CSV-POS-RAZAO
+                                           W-CSV-POS-LAT
+                                           W-CSV-POS-LON
+           PERFORM 7650-LER-PROX-ARQ-IMPORTA
+           IF  FS-FIM
+               MOVE "S"                TO W-IMP-ESTRUTURA-ERRO
+               MOVE "Arquivo CSV vazio - sem linha de cabecalho"
+                                        TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           ELSE
+               IF  FS-OK
+                   MOVE ZEROS          TO W-CSV-QTDE-COL
+                   UNSTRING REG-ARQ-IMPORTA-CSV DELIMITED BY ";"
+                       INTO W-CSV-VALORES(01) W-CSV-VALORES(02)
+                            W-CSV-VALORES(03) W-CSV-VALORES(04)
+                            W-CSV-VALORES(05) W-CSV-VALORES(06)
+                            W-CSV-VALORES(07) W-CSV-VALORES(08)
+                            W-CSV-VALORES(09) W-CSV-VALORES(10)
+                       TALLYING W-CSV-QTDE-COL
+                   PERFORM 7672-IDENTIFICAR-COLUNA
+                       VARYING W-CSV-COL-ATUAL FROM 1 BY 1
+                       UNTIL W-CSV-COL-ATUAL GREATER W-CSV-QTDE-COL
+                   IF  W-CSV-POS-COD   EQUAL ZEROS
+                   OR  W-CSV-POS-DOC   EQUAL ZEROS
+                   OR  W-CSV-POS-RAZAO EQUAL ZEROS
+                       MOVE "S"        TO W-IMP-ESTRUTURA-ERRO
+                       MOVE "Cabecalho CSV invalido - faltam colunas"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7670-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7672-IDENTIFICAR-COLUNA         SECTION.
+      *----------------------------------------------------------------*
+      * Compara o nome da coluna atual do cabecalho CSV com os nomes
+      * de campo reconhecidos e registra em que posicao cada um foi
+      * encontrado.
+      *
+           MOVE FUNCTION TRIM(W-CSV-VALORES(W-CSV-COL-ATUAL))
+                                        TO W-CSV-NOME-COL
+           EVALUATE W-CSV-NOME-COL
+               WHEN "Codigo"
+                   MOVE W-CSV-COL-ATUAL TO W-CSV-POS-COD
+               WHEN "CNPJ"
+                   MOVE W-CSV-COL-ATUAL TO W-CSV-POS-DOC
+               WHEN "Razao Social"
+                   MOVE W-CSV-COL-ATUAL TO W-CSV-POS-RAZAO
+               WHEN "Latitude"
+                   MOVE W-CSV-COL-ATUAL TO W-CSV-POS-LAT
+               WHEN "Longitude"
+                   MOVE W-CSV-COL-ATUAL TO W-CSV-POS-LON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       7672-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7671-LER-PROX-CSV               SECTION.
+      *----------------------------------------------------------------*
+      * Le a proxima linha de dados do arquivo CSV e distribui os
+      * valores das colunas identificadas por 7670-LER-CABECALHO-CSV
+      * nos mesmos campos usados pelo formato fixo (IMPT-*), para que
+      * o restante do processamento nao precise saber qual o formato
+      * de origem. Latitude/Longitude usam virgula decimal, como nas
+      * telas de cadastro.
+      *
+           PERFORM 7650-LER-PROX-ARQ-IMPORTA
+           IF  FS-OK
+               INITIALIZE IMPT-CODIGO IMPT-CNPJ IMPT-RAZAO-SOCIAL
+                          IMPT-LATITUDE IMPT-LONGITUDE
+               MOVE ZEROS               TO W-CSV-QTDE-COL
+               UNSTRING REG-ARQ-IMPORTA-CSV DELIMITED BY ";"
+                   INTO W-CSV-VALORES(01) W-CSV-VALORES(02)
+                        W-CSV-VALORES(03) W-CSV-VALORES(04)
+                        W-CSV-VALORES(05) W-CSV-VALORES(06)
+                        W-CSV-VALORES(07) W-CSV-VALORES(08)
+                        W-CSV-VALORES(09) W-CSV-VALORES(10)
+                   TALLYING W-CSV-QTDE-COL
+
+               IF  W-CSV-POS-COD GREATER ZEROS
+               AND W-CSV-POS-COD NOT GREATER W-CSV-QTDE-COL
+                   COMPUTE IMPT-CODIGO =
+                       FUNCTION NUMVAL(W-CSV-VALORES(W-CSV-POS-COD))
+               END-IF
+
+               IF  W-CSV-POS-DOC GREATER ZEROS
+               AND W-CSV-POS-DOC NOT GREATER W-CSV-QTDE-COL
+                   COMPUTE IMPT-CNPJ =
+                       FUNCTION NUMVAL(W-CSV-VALORES(W-CSV-POS-DOC))
+               END-IF
+
+               IF  W-CSV-POS-RAZAO GREATER ZEROS
+               AND W-CSV-POS-RAZAO NOT GREATER W-CSV-QTDE-COL
+                   MOVE W-CSV-VALORES(W-CSV-POS-RAZAO)
+                                        TO IMPT-RAZAO-SOCIAL
+               END-IF
+
+               IF  W-CSV-POS-LAT GREATER ZEROS
+               AND W-CSV-POS-LAT NOT GREATER W-CSV-QTDE-COL
+               AND W-CSV-VALORES(W-CSV-POS-LAT) NOT EQUAL SPACES
+                   COMPUTE IMPT-LATITUDE =
+                       FUNCTION NUMVAL(W-CSV-VALORES(W-CSV-POS-LAT))
+               END-IF
+
+               IF  W-CSV-POS-LON GREATER ZEROS
+               AND W-CSV-POS-LON NOT GREATER W-CSV-QTDE-COL
+               AND W-CSV-VALORES(W-CSV-POS-LON) NOT EQUAL SPACES
+                   COMPUTE IMPT-LONGITUDE =
+                       FUNCTION NUMVAL(W-CSV-VALORES(W-CSV-POS-LON))
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7671-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7680-VALIDAR-ESTRUTURA-FIXO     SECTION.
+      *----------------------------------------------------------------*
+      * Confere, antes de iniciar a leitura definitiva, se o primeiro
+      * registro do arquivo de importacao no formato fixo bate com o
+      * layout esperado (Codigo e CNPJ numericos). Evita importar
+      * lixo quando o operador seleciona o formato errado na tela ou
+      * o arquivo esta vazio - mesmo papel que 7670-LER-CABECALHO-CSV
+      * cumpre para o formato CSV. Ao final, reabre o arquivo para que
+      * o registro ja lido seja processado normalmente pelo laco
+      * principal.
+      *
+           MOVE "N"                    TO W-IMP-ESTRUTURA-ERRO
+           PERFORM 7650-LER-PROX-ARQ-IMPORTA
+           IF  FS-FIM
+               MOVE "S"                TO W-IMP-ESTRUTURA-ERRO
+               MOVE "Arquivo de importacao vazio"
+                                        TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           ELSE
+               IF  FS-OK
+                   IF  IMPT-CODIGO NOT NUMERIC
+                   OR  IMPT-CNPJ   NOT NUMERIC
+                       MOVE "S"        TO W-IMP-ESTRUTURA-ERRO
+                       MOVE "Arquivo fora do layout fixo esperado"
+                                        TO W-MSGERRO
+                       PERFORM 8500-MOSTRA-AVISO
+                   ELSE
+                       PERFORM 7690-FECHAR-ARQ-IMPORTA
+                       PERFORM 7611-ABRIR-ARQ-IMPORTA-INPUT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7680-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7660-GRAVAR-ARQ-IMPORTA          SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-ARQ-IMPORTA
+           IF  NOT FS-OK
+               STRING "Erro gravar ARQ-IMPORTA. FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7660-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7690-FECHAR-ARQ-IMPORTA          SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-IMPORTA.
+           IF  NOT FS-OK
+               STRING "Erro fechar ARQ-IMPORTA . FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 9999-MOSTRA-ERRO-FS
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7690-FIM.                       EXIT.
+      *----------------------------------------------------------------*
