@@ -27,17 +27,130 @@
                10  S-VEND-RAZAO-SOCIAL LINE 12 COL 28
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        PIC X(40) TO VEND-RAZAO-SOCIAL.
-               10  VALUE  "Latitude.......: "
+               10  VALUE  "CEP............: "
                                        LINE 14 COL 10.
-               10  S-VEND-LATITUDE     BLANK WHEN ZERO
+               10  S-VEND-CEP          BLANK WHEN ZERO
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        LINE 14 COL 28
+                                       PIC 9(08) TO VEND-CEP.
+               10  VALUE  "Latitude.......: "
+                                       LINE 16 COL 10.
+               10  S-VEND-LATITUDE     BLANK WHEN ZERO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 16 COL 28
                                        PIC -999,99999999
                                                      TO VEND-LATITUDE.
                10  VALUE  "Longitude......: "
-                                       LINE 16 COL 10.
+                                       LINE 18 COL 10.
                10  S-VEND-LONGITUDE    BLANK WHEN ZERO
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
-                                       LINE 16 COL 28
+                                       LINE 18 COL 28
                                        PIC -999,99999999
                                                     TO VEND-LONGITUDE.
+               10  VALUE  "Territorio.....: "
+                                       LINE 20 COL 10.
+               10  S-VEND-TERRITORIO   LINE 20 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(05) TO VEND-TERRITORIO.
+
+               10  VALUE  "Telefone.......: "
+                                       LINE 22 COL 10.
+               10  S-VEND-TELEFONE     LINE 22 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(15) TO VEND-TELEFONE.
+
+               10  VALUE  "Email..........: "
+                                       LINE 24 COL 10.
+               10  S-VEND-EMAIL        LINE 24 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(40) TO VEND-EMAIL.
+
+               10  VALUE  "Endereco.......: "
+                                       LINE 26 COL 10.
+               10  S-VEND-ENDERECO     LINE 26 COL 28
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       PIC X(40) TO VEND-ENDERECO.
+
+      *----------------------------------------------------------------*
+      * Tela de conferencia antes/depois exibida em 2000-ALTERAR, para
+      * o operador revisar os novos valores contra os atuais antes de
+      * confirmar a gravacao (6210-CONFIRMAR-ALTERACAO-VEND).
+      *----------------------------------------------------------------*
+       01  S-DIFF-VEND.
+           05  FOREGROUND-COLOR 7.
+               10  VALUE "Confirme a alteracao do vendedor:"
+                                       LINE 04 COL 10.
+               10  VALUE  "Razao Social...: "
+                                       LINE 06 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 06 COL 28
+                                       PIC X(40) FROM VEND-RAZAO-SOCIAL.
+               10  VALUE  "  (atual)......: "
+                                       LINE 07 COL 10.
+               10  PIC X(40) LINE 07 COL 28
+                                  FROM W-ANTES-VEND-RAZAO-SOCIAL.
+               10  VALUE  "CEP............: "
+                                       LINE 08 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC 9(08) FROM VEND-CEP.
+               10  VALUE  "  (atual)......: "
+                                       LINE 09 COL 10.
+               10  PIC 9(08) LINE 09 COL 28
+                                  FROM W-ANTES-VEND-CEP.
+               10  VALUE  "Latitude.......: "
+                                       LINE 10 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC -999,99999999
+                                            FROM VEND-LATITUDE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 11 COL 10.
+               10  PIC -999,99999999 LINE 11 COL 28
+                                  FROM W-ANTES-VEND-LATITUDE.
+               10  VALUE  "Longitude......: "
+                                       LINE 12 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 12 COL 28
+                                       PIC -999,99999999
+                                            FROM VEND-LONGITUDE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 13 COL 10.
+               10  PIC -999,99999999 LINE 13 COL 28
+                                  FROM W-ANTES-VEND-LONGITUDE.
+               10  VALUE  "Territorio.....: "
+                                       LINE 14 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 14 COL 28
+                                       PIC X(05) FROM VEND-TERRITORIO.
+               10  VALUE  "  (atual)......: "
+                                       LINE 15 COL 10.
+               10  PIC X(05) LINE 15 COL 28
+                                  FROM W-ANTES-VEND-TERRITORIO.
+               10  VALUE  "Telefone.......: "
+                                       LINE 16 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 16 COL 28
+                                       PIC X(15) FROM VEND-TELEFONE.
+               10  VALUE  "  (atual)......: "
+                                       LINE 17 COL 10.
+               10  PIC X(15) LINE 17 COL 28
+                                  FROM W-ANTES-VEND-TELEFONE.
+               10  VALUE  "Email..........: "
+                                       LINE 18 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 18 COL 28
+                                       PIC X(40) FROM VEND-EMAIL.
+               10  VALUE  "  (atual)......: "
+                                       LINE 19 COL 10.
+               10  PIC X(40) LINE 19 COL 28
+                                  FROM W-ANTES-VEND-EMAIL.
+               10  VALUE  "Endereco.......: "
+                                       LINE 20 COL 10.
+               10  FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 20 COL 28
+                                       PIC X(40) FROM VEND-ENDERECO.
+               10  VALUE  "  (atual)......: "
+                                       LINE 21 COL 10.
+               10  PIC X(40) LINE 21 COL 28
+                                  FROM W-ANTES-VEND-ENDERECO.
