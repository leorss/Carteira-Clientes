@@ -0,0 +1,12 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 18/12/2019
+      *    OBJETIVO ...: File Control arquivo distribuicao anterior
+      *================================================================*
+           SELECT ARQ-DIST-ANT      ASSIGN TO  WID-ARQ-DIST-ANT
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS DIST-ANT-CLIE-CODIGO
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
