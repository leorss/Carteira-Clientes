@@ -14,3 +14,64 @@
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        LINE 08 COL 28
                                        PIC X(40) TO W-ARQ-RELATO.
+
+               10  VALUE  "Max.Cli/Vendedor: "
+                                       LINE 10 COL 10.
+               10  S-MAX-CLIE-VEND
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 10 COL 28
+                                       PIC 9(05) TO W-MAX-CLIENTES-VEND.
+
+               10  VALUE  "Distancia Maxima(Km): "
+                                       LINE 11 COL 10.
+               10  S-MAX-DISTANCIA-KM
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 11 COL 32
+                                       PIC 9(05) TO W-MAX-DISTANCIA-KM.
+
+               10  VALUE  "Retomar checkpoint (S/N): "
+                                       LINE 12 COL 10.
+               10  S-RETOMAR-CHECK
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 12 COL 37
+                                       PIC X(01) TO W-RETOMAR-CHECK.
+               10  S-CHECK-INFO        LINE 13 COL 10
+                                       PIC X(50) FROM W-CHECK-INFO-MSG.
+
+               10  VALUE  "Delimitador do CSV (; , | etc): "
+                                       LINE 15 COL 10.
+               10  S-DELIMITADOR
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 15 COL 43
+                                       PIC X(01) TO W-DELIMITADOR.
+
+               10  VALUE  "Modo delta - so reprocessa alterados (S/N): "
+                                       LINE 17 COL 10.
+               10  S-MODO-DELTA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 17 COL 56
+                                       PIC X(01) TO W-MODO-DELTA.
+
+               10  VALUE  "Estrategia (1=Distancia 2=Menor Carga): "
+                                       LINE 19 COL 10.
+               10  S-ESTRATEGIA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 19 COL 52
+                                       PIC X(01) TO W-ESTRATEGIA.
+
+               10  VALUE  "Divulgar quase-empate ate (%, 0=Nao): "
+                                       LINE 21 COL 10.
+               10  S-LIMIAR-EMPATE-PCT
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 21 COL 50
+                                       PIC 9(03) TO W-LIMIAR-EMPATE-PCT.
+
+      *----------------------------------------------------------------*
+      * Campo invisivel usado so para testar a tecla <Esc> durante o
+      * processamento (interrupcao limpa, sem bloquear o loop de
+      * distribuicao) - fica na ultima coluna da linha de status, fora
+      * do texto exibido em S-STATUS (LINE 29 COL 2 PIC X(78)).
+      *----------------------------------------------------------------*
+       01  S-TELA-INTERROMPER.
+           05  S-TECLA-INTERROMPER     LINE 29 COL 80
+                                       PIC X(01) TO W-TECLA-INTERROMPER.
