@@ -0,0 +1,34 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 08/08/2026
+      *    OBJETIVO ...: Telas varredura de integridade CPF/CNPJ
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       01  S-TELA-INTEGRID.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo de log .: "
+                                       LINE 08 COL 10.
+               10  S-ARQ-INTEGRID
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO WID-ARQ-INTEGRID.
+
+      *----------------------------------------------------------------*
+       01  S-TELA-CONT-INTEGRID.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Lidos ..........: "
+                                       LINE 10 COL 10.
+               10  S-INT-LIDOS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-LIDOS.
+               10  VALUE  "Inconsistencias : "
+                                       LINE 12 COL 10.
+               10  S-INT-ERROS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 12 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-ERROS.
