@@ -0,0 +1,11 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: FD tabela referencia CEP x Latitude/Longitude
+      *================================================================*
+       FD  ARQ-CEP.
+       01  REG-ARQ-CEP.
+           02 CEP-CODIGO               PIC  9(008).
+           02 CEP-LATITUDE             PIC S9(003)V9(008).
+           02 CEP-LONGITUDE            PIC S9(003)V9(008).
