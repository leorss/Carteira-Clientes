@@ -0,0 +1,35 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Telas verificacao de CPF duplicado vendedores
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       01  S-TELA-DUP-CPF-VEND.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo de log .: "
+                                       LINE 08 COL 10.
+               10  S-ARQ-DUP-CPF-VEND
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40)
+                                       TO WID-ARQ-DUP-CPF-VEND.
+
+      *----------------------------------------------------------------*
+       01  S-TELA-CONT-DUP-CPF-VEND.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Lidos ..........: "
+                                       LINE 10 COL 10.
+               10  S-DUP-LIDOS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-LIDOS.
+               10  VALUE  "CPF duplicados.: "
+                                       LINE 12 COL 10.
+               10  S-DUP-ERROS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 12 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-ERROS.
