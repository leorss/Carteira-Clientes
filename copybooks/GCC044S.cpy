@@ -0,0 +1,23 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Tela relatorio carga de trabalho por vendedor
+      *================================================================*
+      *----------------------------------------------------------------*
+       01  S-TELA-ACC-ARQ.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo ........: "
+                                       LINE 08 COL 10.
+               10  S-NOME-ARQ
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO W-ARQ-RELATO.
+
+               10  VALUE  "Alertar sobrecarga a partir de (0=Nao): "
+                                       LINE 10 COL 10.
+               10  S-LIMITE-CARGA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 10 COL 51
+                                       PIC 9(05) TO W-LIMITE-CARGA.
