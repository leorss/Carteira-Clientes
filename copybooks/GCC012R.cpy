@@ -53,6 +53,9 @@
       *
            PERFORM 7210-ABRIR-ARQ-VEND
 
+           ACCEPT  VEND-DATA-CADASTRO  FROM DATE YYYYMMDD
+           MOVE    VEND-DATA-CADASTRO  TO   VEND-DATA-ALTERACAO
+
            WRITE REG-ARQ-VENDEDOR
            IF NOT FS-OK
                STRING "Error inserir registro. FS: "
@@ -62,6 +65,10 @@
                MOVE "Registro inserido com sucesso!"
                                        TO W-MSGERRO
                PERFORM 8500-MOSTRA-AVISO
+               MOVE "INCLUSAO"         TO W-AUDIT-OPERACAO
+               MOVE VEND-CODIGO        TO W-AUDIT-CODIGO
+               MOVE VEND-RAZAO-SOCIAL  TO W-AUDIT-RAZAO-SOCIAL
+               PERFORM 7296-GRAVAR-ARQ-AUDIT-VEND
            END-IF.
 
            PERFORM 7290-FECHAR-ARQ-VEND.
@@ -76,6 +83,8 @@
       *
            PERFORM 7210-ABRIR-ARQ-VEND
 
+           ACCEPT  VEND-DATA-ALTERACAO FROM DATE YYYYMMDD
+
            REWRITE REG-ARQ-VENDEDOR
            IF NOT FS-OK
                STRING "Erro alterar registro. FS: "
@@ -85,6 +94,14 @@
                MOVE "Registro alterado com sucesso!"
                                        TO W-MSGERRO
                PERFORM 8500-MOSTRA-AVISO
+               IF  VEND-INATIVO
+                   MOVE "EXCLUSAO"     TO W-AUDIT-OPERACAO
+               ELSE
+                   MOVE "ALTERACAO"    TO W-AUDIT-OPERACAO
+               END-IF
+               MOVE VEND-CODIGO        TO W-AUDIT-CODIGO
+               MOVE VEND-RAZAO-SOCIAL  TO W-AUDIT-RAZAO-SOCIAL
+               PERFORM 7296-GRAVAR-ARQ-AUDIT-VEND
            END-IF
 
            PERFORM 7290-FECHAR-ARQ-VEND.
@@ -288,3 +305,52 @@
       *----------------------------------------------------------------*
        7290-FIM. EXIT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7295-ABRIR-ARQ-AUDIT-VEND       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQ-AUDIT-VEND
+           IF  NOT FS-OK
+               IF  FS-ARQ-NAO-ENCONTRADO
+                   OPEN OUTPUT ARQ-AUDIT-VEND
+                   IF  FS-OK
+                       WRITE REG-ARQ-AUDIT-VEND
+                             FROM W-REG-ARQ-AUDIT-CAB
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7295-FIM.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7296-GRAVAR-ARQ-AUDIT-VEND      SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 7295-ABRIR-ARQ-AUDIT-VEND
+
+           IF  FS-OK
+               ACCEPT  W-AUDIT-DATA    FROM DATE YYYYMMDD
+               ACCEPT  W-AUDIT-HORA    FROM TIME
+               MOVE    W-OPERADOR      TO W-AUDIT-USUARIO
+               WRITE REG-ARQ-AUDIT-VEND
+                     FROM W-REG-ARQ-AUDIT-DET
+           END-IF.
+
+           PERFORM 7297-FECHAR-ARQ-AUDIT-VEND.
+
+      *----------------------------------------------------------------*
+       7296-FIM.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7297-FECHAR-ARQ-AUDIT-VEND      SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-AUDIT-VEND.
+
+      *----------------------------------------------------------------*
+       7297-FIM.                       EXIT.
+      *----------------------------------------------------------------*
