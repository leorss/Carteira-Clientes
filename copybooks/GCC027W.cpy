@@ -0,0 +1,13 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Campos busca tabela referencia CEP
+      *================================================================*
+
+      *---------------------------------------------------------*
+      * Parametros/retorno da busca de coordenadas por CEP
+      *---------------------------------------------------------*
+       01  W-BUSCA-CEP.
+           05  W-CEP-PROCURADO         PIC 9(08) VALUE ZEROS.
+           05  W-CEP-ENCONTRADO        PIC X(01) VALUE "N".
