@@ -14,3 +14,9 @@
            02 IMPT-RAZAO-SOCIAL  PIC  X(040).
            02 IMPT-LATITUDE      PIC S9(003)V9(008).
            02 IMPT-LONGITUDE     PIC S9(003)V9(008).
+
+      * Visao alternativa do mesmo registro, usada quando o arquivo de
+      * importacao esta no formato CSV com linha de cabecalho (W-IMP-
+      * FORMATO-CSV) - a leitura ocorre sempre pela FD ARQ-IMPORTA, so
+      * a interpretacao do conteudo lido muda.
+       01  REG-ARQ-IMPORTA-CSV          PIC X(200).
