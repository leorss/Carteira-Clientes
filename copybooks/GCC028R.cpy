@@ -0,0 +1,36 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Rotinas resumo diario de operacoes
+      *================================================================*
+      *----------------------------------------------------------------*
+       7820-GRAVAR-ARQ-RESUMO-DIA      SECTION.
+      *----------------------------------------------------------------*
+      * Acrescenta um registro com o resultado da execucao ao arquivo
+      * de resumo diario, identificado pelo tipo em W-RESUMO-DIA-TIPO
+      * (chamador deve mover os totais para W-RESUMO-DIA-LIDOS,
+      * W-RESUMO-DIA-GRAVADOS e W-RESUMO-DIA-ERROS antes de chamar).
+      * Falha ao gravar o resumo nao interrompe o programa chamador -
+      * e apenas informativo para o relatorio geral.
+           OPEN EXTEND ARQ-RESUMO-DIA
+           IF  NOT FS-OK
+               IF  FS-ARQ-NAO-ENCONTRADO
+                   OPEN OUTPUT ARQ-RESUMO-DIA
+               END-IF
+           END-IF
+
+           IF  FS-OK
+               ACCEPT  RESUMO-DIA-DATA FROM DATE YYYYMMDD
+               MOVE  W-RESUMO-DIA-TIPO     TO RESUMO-DIA-TIPO
+               MOVE  W-RESUMO-DIA-LIDOS    TO RESUMO-DIA-LIDOS
+               MOVE  W-RESUMO-DIA-GRAVADOS TO RESUMO-DIA-GRAVADOS
+               MOVE  W-RESUMO-DIA-ERROS    TO RESUMO-DIA-ERROS
+               MOVE  W-OPERADOR            TO RESUMO-DIA-OPERADOR
+               WRITE REG-ARQ-RESUMO-DIA
+               CLOSE ARQ-RESUMO-DIA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7820-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
