@@ -13,3 +13,8 @@
                                        WITH DUPLICATES
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo trilha de auditoria de clientes
+           SELECT ARQ-AUDIT-CLIE      ASSIGN TO  WID-ARQ-AUDIT-CLIE
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
