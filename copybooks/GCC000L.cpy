@@ -0,0 +1,7 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 18/12/2019
+      *    OBJETIVO ...: Parametro de chamada entre os programas
+      *================================================================*
+       01  LK-PARAM                    PIC X(01).
