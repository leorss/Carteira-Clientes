@@ -15,6 +15,16 @@
                                        LINE 08 COL 28
                                        PIC X(40) TO W-ARQ-RELATO.
 
+               10  VALUE  "Formato.........: "
+                                       LINE 09 COL 10.
+               10  S-FORMATO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 09 COL 28
+                                       PIC X(01) TO W-FORMATO.
+               10  S-FORMATO-DESC
+                                       PIC X(30) TO S-FORMATO-DESC
+                                       LINE 09 COL 30.
+
                10  VALUE  "Ordenacao.......: "
                                        LINE 11 COL 10.
                10  S-ORDENACAO
@@ -47,4 +57,16 @@
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        LINE 17 COL 28
                                        PIC X(40) TO W-RAZAO-SOCIAL.
+               10  VALUE  "Linhas/Pag(0=61).: "
+                                       LINE 19 COL 10.
+               10  S-LINHAS-PAGINA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 19 COL 30
+                                       PIC 9(03) TO W-LINHAS-PAGINA.
+               10  VALUE  "Larg.Razao Social(0=40): "
+                                       LINE 21 COL 10.
+               10  S-LARG-RAZAO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 21 COL 36
+                                       PIC 9(02) TO W-LARG-RAZAO.
 .
