@@ -19,7 +19,7 @@
                   HIGHLIGHT FOREGROUND-COLOR W-COR-FRENTE
                             BACKGROUND-COLOR W-COR-FUNDO.
            05 S-STATUS.
-               10 LINE 29 COLUMN 2 ERASE EOL PIC X(70)
+               10 LINE 29 COLUMN 2 ERASE EOL PIC X(78)
                   FROM W-STATUS HIGHLIGHT
                             FOREGROUND-COLOR W-COR-FRENTE
                             BACKGROUND-COLOR W-COR-FUNDO.
@@ -31,6 +31,13 @@
                10 LINE 29   COLUMN 2 PIC X(80) FROM W-MSGERRO BELL.
                10 COLUMN PLUS 2 TO W-ERRO.
 
+      *----------------------------------------------------------------*
+       01 S-ERRO-2.
+      *----------------------------------------------------------------*
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE 27 COLUMN 2 ERASE EOL PIC X(80) FROM W-MSGERRO-1.
+               10 LINE 28 COLUMN 2 ERASE EOL PIC X(80) FROM W-MSGERRO-2.
+
       *----------------------------------------------------------------*
        01 S-OPCAO.
       *----------------------------------------------------------------*
@@ -46,10 +53,24 @@
            05  LINE 06 COL 10 VALUE "Cadastros".
            05  LINE 07 COL 10 VALUE "  <F1> Cadastro de Cliente".
            05  LINE 08 COL 10 VALUE "  <F2> Cadastro de Vendedor".
+           05  LINE 09 COL 10 VALUE "  <F11> Repetir Ultimo Vendedor".
            05  LINE 10 COL 10 VALUE "Relatorios".
            05  LINE 11 COL 10 VALUE "  <F3> Relatorio de Clientes".
            05  LINE 12 COL 10 VALUE "  <F4> Relatorio de Vendedores".
-           05  LINE 14 COL 10 VALUE "Executar".
-           05  LINE 15 COL 10 VALUE "  <F5> Executar Distribuicao de Cli
+           05  LINE 13 COL 10 VALUE "  <F6> Relatorio Geral".
+           05  LINE 14 COL 10 VALUE "  <F8> Dispersao Geografica Vended
+      -                             "or".
+           05  LINE 15 COL 10 VALUE "  <F12> Carga de Trabalho Vended
+      -                             "or".
+           05  LINE 16 COL 10 VALUE "  <F13> Carteira do Vendedor".
+           05  LINE 17 COL 10 VALUE "  <F14> Clientes sem Distribuicao".
+           05  LINE 18 COL 10 VALUE "  <F15> Vendedores sem Clientes".
+           05  LINE 19 COL 10 VALUE "Executar".
+           05  LINE 20 COL 10 VALUE "  <F5> Executar Distribuicao de Cli
       -                             "entes".
+           05  LINE 22 COL 10 VALUE "Utilitarios".
+           05  LINE 23 COL 10 VALUE "  <F7> Verificar Integridade CPF/CN
+      -                             "PJ".
+           05  LINE 24 COL 10 VALUE "  <F9> Reconciliacao ARQ-DIST".
+           05  LINE 25 COL 10 VALUE "  <F10> CPF Duplicado Vendedores".
            05 LINE 29 COL 1  USING W-OPCAO AUTO.
