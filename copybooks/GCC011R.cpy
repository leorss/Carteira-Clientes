@@ -53,6 +53,9 @@
       *
            PERFORM 7110-ABRIR-ARQ-CLIE
 
+           ACCEPT  CLIE-DATA-CADASTRO  FROM DATE YYYYMMDD
+           MOVE    CLIE-DATA-CADASTRO  TO   CLIE-DATA-ALTERACAO
+
            WRITE REG-ARQ-CLIENTE
            IF  NOT FS-OK
                STRING "Error inserir registro. FS: "
@@ -62,6 +65,10 @@
                MOVE "Registro inserido com sucesso!"
                                        TO W-MSGERRO
                PERFORM 8500-MOSTRA-AVISO
+               MOVE "INCLUSAO"         TO W-AUDIT-OPERACAO
+               MOVE CLIE-CODIGO        TO W-AUDIT-CODIGO
+               MOVE CLIE-RAZAO-SOCIAL  TO W-AUDIT-RAZAO-SOCIAL
+               PERFORM 7196-GRAVAR-ARQ-AUDIT-CLIE
            END-IF.
 
            PERFORM 7190-FECHAR-ARQ-CLIE.
@@ -76,6 +83,8 @@
       *
            PERFORM 7110-ABRIR-ARQ-CLIE
 
+           ACCEPT  CLIE-DATA-ALTERACAO FROM DATE YYYYMMDD
+
            REWRITE REG-ARQ-CLIENTE
            IF NOT FS-OK
                STRING "Erro alterar registro. FS: "
@@ -85,6 +94,14 @@
                MOVE "Registro alterado com sucesso!"
                                        TO W-MSGERRO
                PERFORM 8500-MOSTRA-AVISO
+               IF  CLIE-INATIVO
+                   MOVE "EXCLUSAO"     TO W-AUDIT-OPERACAO
+               ELSE
+                   MOVE "ALTERACAO"    TO W-AUDIT-OPERACAO
+               END-IF
+               MOVE CLIE-CODIGO        TO W-AUDIT-CODIGO
+               MOVE CLIE-RAZAO-SOCIAL  TO W-AUDIT-RAZAO-SOCIAL
+               PERFORM 7196-GRAVAR-ARQ-AUDIT-CLIE
            END-IF
 
            PERFORM 7190-FECHAR-ARQ-CLIE.
@@ -290,3 +307,52 @@
       *----------------------------------------------------------------*
        7190-FIM.                       EXIT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7195-ABRIR-ARQ-AUDIT-CLIE       SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQ-AUDIT-CLIE
+           IF  NOT FS-OK
+               IF  FS-ARQ-NAO-ENCONTRADO
+                   OPEN OUTPUT ARQ-AUDIT-CLIE
+                   IF  FS-OK
+                       WRITE REG-ARQ-AUDIT-CLIE
+                             FROM W-REG-ARQ-AUDIT-CAB
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7195-FIM.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7196-GRAVAR-ARQ-AUDIT-CLIE      SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 7195-ABRIR-ARQ-AUDIT-CLIE
+
+           IF  FS-OK
+               ACCEPT  W-AUDIT-DATA    FROM DATE YYYYMMDD
+               ACCEPT  W-AUDIT-HORA    FROM TIME
+               MOVE    W-OPERADOR      TO W-AUDIT-USUARIO
+               WRITE REG-ARQ-AUDIT-CLIE
+                     FROM W-REG-ARQ-AUDIT-DET
+           END-IF.
+
+           PERFORM 7197-FECHAR-ARQ-AUDIT-CLIE.
+
+      *----------------------------------------------------------------*
+       7196-FIM.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7197-FECHAR-ARQ-AUDIT-CLIE      SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-AUDIT-CLIE.
+
+      *----------------------------------------------------------------*
+       7197-FIM.                       EXIT.
+      *----------------------------------------------------------------*
