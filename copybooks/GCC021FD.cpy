@@ -0,0 +1,23 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 21/12/2019
+      *    OBJETIVO ...: FD arquivo relatorio / importacao clientes
+      *================================================================*
+
+       FD  ARQ-RELATO.
+       01  REG-ARQ-RELATO              PIC X(132).
+
+       FD  ARQ-IMPORTA.
+       01  REG-ARQ-IMPORTA.
+           02 IMPT-CODIGO        PIC  9(007).
+           02 IMPT-CNPJ          PIC  9(014).
+           02 IMPT-RAZAO-SOCIAL  PIC  X(040).
+           02 IMPT-LATITUDE      PIC S9(003)V9(008).
+           02 IMPT-LONGITUDE     PIC S9(003)V9(008).
+
+      * Visao alternativa do mesmo registro, usada quando o arquivo de
+      * importacao esta no formato CSV com linha de cabecalho (W-IMP-
+      * FORMATO-CSV) - a leitura ocorre sempre pela FD ARQ-IMPORTA, so
+      * a interpretacao do conteudo lido muda.
+       01  REG-ARQ-IMPORTA-CSV          PIC X(200).
