@@ -0,0 +1,35 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Telas reconciliacao de registros orfaos em
+      *                  ARQ-DIST
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       01  S-TELA-RECONC-DIST.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo de log .: "
+                                       LINE 08 COL 10.
+               10  S-ARQ-RECONC-DIST
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO WID-ARQ-RECONC-DIST.
+
+      *----------------------------------------------------------------*
+       01  S-TELA-CONT-RECONC-DIST.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Lidos ..........: "
+                                       LINE 10 COL 10.
+               10  S-RECONC-LIDOS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-LIDOS.
+               10  VALUE  "Orfaos .........: "
+                                       LINE 12 COL 10.
+               10  S-RECONC-ERROS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 12 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9 TO W-ERROS.
