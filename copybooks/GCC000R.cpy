@@ -5,6 +5,139 @@
       *    OBJETIVO ...: Rotinas tela principal
       *================================================================*
 
+      *----------------------------------------------------------------*
+       0050-CONFIGURAR-DIR-DADOS       SECTION.
+      *----------------------------------------------------------------*
+      * Le a variavel de ambiente CARTEIRA_DIR e, se informada, prefixa
+      * todos os nomes de arquivo de W-ARQUIVOS com ela, permitindo
+      * apontar uma carteira (regiao de vendas) para seu proprio
+      * conjunto de arquivos sem recompilar os programas. Variavel
+      * ausente ou em branco preserva os nomes de arquivo padrao.
+           MOVE SPACES                 TO W-DIR-DADOS
+           DISPLAY "CARTEIRA_DIR"       UPON ENVIRONMENT-NAME
+           ACCEPT  W-DIR-DADOS          FROM ENVIRONMENT-VALUE
+
+           IF  W-DIR-DADOS              NOT EQUAL SPACES
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-CLIENTE)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-CLIENTE
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-VENDEDOR)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-VENDEDOR
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-DIST)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-DIST
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-IMP-CLIE)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-IMP-CLIE
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-IMP-VEND)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-IMP-VEND
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-REL-CLIE)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-REL-CLIE
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-REL-VEND)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-REL-VEND
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-DISTRIBUICAO)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-DISTRIBUICAO
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-LOG-CLIE)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-LOG-CLIE
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-LOG-VEND)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-LOG-VEND
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-AUDIT-CLIE)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-AUDIT-CLIE
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-AUDIT-VEND)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-AUDIT-VEND
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-CHECK-DIST)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-CHECK-DIST
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-DIST-EXC)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-DIST-EXC
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-DIST-ANT)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-DIST-ANT
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-INTEGRID)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-INTEGRID
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-ULT-EXEC-DIST)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-ULT-EXEC-DIST
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-RESUMO-DIA)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-RESUMO-DIA
+
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(WID-ARQ-ULT-VEND)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+               MOVE W-ARQ-NOME-TMP      TO WID-ARQ-ULT-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0060-CONFIGURAR-OPERADOR        SECTION.
+      *----------------------------------------------------------------*
+      * Le a variavel de ambiente CARTEIRA_OPERADOR e guarda em
+      * W-OPERADOR a identificacao de quem esta executando o programa,
+      * para gravacao na trilha de auditoria e no resumo diario de
+      * operacoes. Variavel ausente ou em branco usa W-OPERADOR-PADRAO,
+      * para que a informacao nunca fique em branco nos registros.
+           MOVE SPACES                 TO W-OPERADOR
+           DISPLAY "CARTEIRA_OPERADOR"  UPON ENVIRONMENT-NAME
+           ACCEPT  W-OPERADOR           FROM ENVIRONMENT-VALUE
+
+           IF  W-OPERADOR               EQUAL SPACES
+               MOVE W-OPERADOR-PADRAO   TO W-OPERADOR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        8100-CONFIRMA                   SECTION.
       *----------------------------------------------------------------*
@@ -33,6 +166,45 @@
        8500-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       8600-ENVIAR-RELATORIO           SECTION.
+      *----------------------------------------------------------------*
+      * Ponto de integracao para entrega automatica do relatorio ja
+      * fechado em W-ARQ-RELATO. Le a variavel de ambiente
+      * CARTEIRA_REL_ENVIO; se informada, chama o
+      * comando/script externo que ela aponta passando o nome do
+      * arquivo como argumento - fica a cargo desse comando decidir se
+      * o relatorio vai por e-mail, pasta compartilhada, etc. Variavel
+      * ausente ou em branco preserva o comportamento atual de so
+      * deixar o arquivo pronto no servidor local. W-ARQ-RELATO vem do
+      * nome de arquivo digitado pelo operador, entao e saneado por
+      * 8700-SANEAR-ARG-COMANDO antes de compor a linha de comando -
+      * nunca chega a CALL "SYSTEM" sem passar por essa checagem.
+           MOVE SPACES                 TO W-CMD-ENVIO
+           DISPLAY "CARTEIRA_REL_ENVIO" UPON ENVIRONMENT-NAME
+           ACCEPT  W-CMD-ENVIO         FROM ENVIRONMENT-VALUE
+
+           IF  W-CMD-ENVIO             NOT EQUAL SPACES
+               MOVE SPACES              TO W-SANEAR-ARG-ENTRADA
+               MOVE FUNCTION TRIM(W-ARQ-RELATO)
+                                        TO W-SANEAR-ARG-ENTRADA
+               PERFORM 8700-SANEAR-ARG-COMANDO
+               IF  W-SANEAR-ARG-OK
+                   STRING FUNCTION TRIM(W-CMD-ENVIO) " "
+                          FUNCTION TRIM(W-ARQ-RELATO)
+                          DELIMITED BY SIZE INTO W-CMD-ENVIO-LINHA
+                   CALL "SYSTEM"       USING W-CMD-ENVIO-LINHA
+               ELSE
+                   MOVE  "Nome de arquivo invalido para envio, tecle
+      -                  " <Enter>"    TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       8600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9999-MOSTRA-ERRO-FS             SECTION.
       *----------------------------------------------------------------*
