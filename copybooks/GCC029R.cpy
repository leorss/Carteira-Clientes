@@ -0,0 +1,45 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Rotinas ultimo vendedor consultado
+      *================================================================*
+      *----------------------------------------------------------------*
+       7840-GRAVAR-ARQ-ULT-VEND        SECTION.
+      *----------------------------------------------------------------*
+      * Grava o codigo do vendedor localizado em Alterar/Excluir, para
+      * permitir repeti-lo com um so toque a partir do Menu Principal
+      * (W-PROG-CAD-VEN chamado com LK-PARAM = "R"). Falha ao gravar
+      * nao interrompe o cadastro - o atalho apenas fica indisponivel.
+           MOVE  VEND-CODIGO           TO REG-ARQ-ULT-VEND
+           OPEN OUTPUT ARQ-ULT-VEND
+           IF  FS-OK
+               WRITE REG-ARQ-ULT-VEND
+               CLOSE ARQ-ULT-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7840-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7841-LER-ARQ-ULT-VEND           SECTION.
+      *----------------------------------------------------------------*
+      * Le o codigo do ultimo vendedor consultado. W-REG-ENCONTRADO
+      * fica "N" quando o arquivo ainda nao existe ou esta vazio.
+           MOVE "N"                    TO W-REG-ENCONTRADO
+           MOVE ZEROS                  TO W-REPETIR-VEND-CODIGO
+
+           OPEN INPUT ARQ-ULT-VEND
+           IF  FS-OK
+               READ ARQ-ULT-VEND
+               IF  FS-OK AND REG-ARQ-ULT-VEND GREATER ZEROS
+                   MOVE REG-ARQ-ULT-VEND TO W-REPETIR-VEND-CODIGO
+                   MOVE "S"              TO W-REG-ENCONTRADO
+               END-IF
+               CLOSE ARQ-ULT-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7841-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
