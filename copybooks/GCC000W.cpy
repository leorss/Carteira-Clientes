@@ -34,8 +34,10 @@
            05  W-MSG-RESPOSTA          PIC X(01) VALUE SPACES.
            05  W-COR-FUNDO             PIC 9(01) VALUE 1.
            05  W-COR-FRENTE            PIC 9(01) VALUE 6.
-           05  W-STATUS                PIC X(70).
+           05  W-STATUS                PIC X(78).
            05  W-MSGERRO               PIC X(80).
+           05  W-MSGERRO-1             PIC X(80).
+           05  W-MSGERRO-2             PIC X(80).
            05  W-NUML                  PIC 9(03).
            05  W-NUMC                  PIC 9(03).
            05  W-ERRO                  PIC X(01).
@@ -47,6 +49,27 @@
            05 FILLER                   PIC X(20) VALUE SPACES.
            05 W-OP                     PIC X(11) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * Diretorio de dados, configuravel por variavel de ambiente. Lido
+      * da variavel de ambiente CARTEIRA_DIR por
+      * 0050-CONFIGURAR-DIR-DADOS em GCC000R.cpy; em branco mantem os
+      * arquivos no diretorio atual
+      *----------------------------------------------------------------*
+       01  W-DIR-DADOS                  PIC X(40) VALUE SPACES.
+       01  W-ARQ-NOME-TMP               PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Identificacao do operador. Lida da variavel de ambiente
+      * CARTEIRA_OPERADOR por 0060-CONFIGURAR-OPERADOR em GCC000R.cpy,
+      * a mesma rotina em todo programa que ja le CARTEIRA_DIR - e
+      * gravada na trilha de auditoria (W-AUDIT-USUARIO) e no resumo
+      * diario de operacoes (RESUMO-DIA-OPERADOR). Variavel ausente ou
+      * em branco grava W-OPERADOR-PADRAO no lugar do nome do operador.
+      *----------------------------------------------------------------*
+       01  W-OPERADOR                   PIC X(20) VALUE SPACES.
+       01  W-OPERADOR-PADRAO            PIC X(20)
+                                        VALUE "NAO-IDENTIFICADO".
+
       *----------------------------------------------------------------*
        01  W-ARQUIVOS.
       *----------------------------------------------------------------*
@@ -58,8 +81,42 @@
            05  WID-ARQ-REL-CLIE     PIC X(40) VALUE "RELATO-CLIE.txt".
            05  WID-ARQ-REL-VEND     PIC X(40) VALUE "RELATO-VEND.txt".
            05  WID-ARQ-DISTRIBUICAO PIC X(40) VALUE "REL-DIST.csv".
+           05  WID-ARQ-LOG-CLIE     PIC X(40) VALUE "REJ-CLIE.LOG".
+           05  WID-ARQ-LOG-VEND     PIC X(40) VALUE "REJ-VEND.LOG".
+           05  WID-ARQ-AUDIT-CLIE   PIC X(40) VALUE "AUDIT-CLIE.LOG".
+           05  WID-ARQ-AUDIT-VEND   PIC X(40) VALUE "AUDIT-VEND.LOG".
+           05  WID-ARQ-CHECK-DIST   PIC X(40) VALUE "CHECK-DIST.DAT".
+           05  WID-ARQ-DIST-EXC     PIC X(40) VALUE "NAO-ATRIB.txt".
+           05  WID-ARQ-DIST-ANT     PIC X(40) VALUE "ARQ-DIST-ANT.DAT".
+           05  WID-ARQ-INTEGRID     PIC X(40) VALUE "INTEGRIDADE.LOG".
+           05  WID-ARQ-ULT-EXEC-DIST
+                                    PIC X(40) VALUE "ULT-EXEC-DIST.DAT".
+           05  WID-ARQ-REL-DISP     PIC X(40) VALUE "RELATO-DISP.txt".
+           05  WID-ARQ-RECONC-DIST  PIC X(40) VALUE "RECONC-DIST.LOG".
+           05  WID-ARQ-DUP-CPF-VEND PIC X(40) VALUE "DUP-CPF-VEND.LOG".
+           05  WID-ARQ-QUASE-EMPATE PIC X(40) VALUE "QUASE-EMPATE.LOG".
+           05  WID-ARQ-CEP-COORD    PIC X(40) VALUE "CEP-COORD.DAT".
+           05  WID-ARQ-RESUMO-DIA   PIC X(40) VALUE "RESUMO-DIARIO.LOG".
+           05  WID-ARQ-ULT-VEND     PIC X(40) VALUE "ULT-VEND.DAT".
+           05  WID-ARQ-REL-CARGA    PIC X(40) VALUE "RELATO-CARGA.txt".
+           05  WID-ARQ-REL-CARTEIRA PIC X(40)
+                                    VALUE "RELATO-CARTEIRA.txt".
+           05  WID-ARQ-SEM-DIST     PIC X(40)
+                                    VALUE "RELATO-SEM-DIST.txt".
+           05  WID-ARQ-VEND-SEM-CLIE PIC X(40)
+                                    VALUE "RELATO-VEND-SEM-CLIE.txt".
            05  W-ARQ-RELATO         PIC X(40) VALUE SPACES.
            05  W-ARQ-IMPORTA        PIC X(40) VALUE SPACES.
+           05  W-ARQ-LOG            PIC X(40) VALUE SPACES.
+           05  W-IMP-SIMULAR        PIC X(01) VALUE "N".
+               88  W-SIMULACAO-ATIVA
+                                    VALUE "S".
+      * Formato do arquivo de importacao: F = layout fixo (posicional,
+      * o original), C = CSV com linha de cabecalho (colunas na ordem
+      * que o usuario desejar, identificadas pelo nome do cabecalho).
+           05  W-IMP-FORMATO        PIC X(01) VALUE "F".
+               88  W-IMP-FORMATO-FIXO  VALUE "F" "f".
+               88  W-IMP-FORMATO-CSV   VALUE "C" "c".
 
       *----------------------------------------------------------------*
        01  W-PROGRAMAS.
@@ -72,12 +129,57 @@
            05 W-PROG-REL-CLI           PIC X(11) VALUE "GCC021P".
       * Relatorio Vendedor
            05 W-PROG-REL-VEND          PIC X(11) VALUE "GCC022P".
+      * Relatorio Geral
+           05 W-PROG-REL-GERAL         PIC X(11) VALUE "GCC023P".
+      * Relatorio dispersao geografica vendedor
+           05 W-PROG-REL-DISP          PIC X(11) VALUE "GCC024P".
       * Distribuicoa Clientes
            05 W-PROG-EXE-DIS           PIC X(11) VALUE "GCC030P".
       * Importar arquivo cliente
            05 W-PROG-IMP-CLIE          PIC X(08) VALUE "GCC041P".
       * Importar arquivo vendedor
            05 W-PROG-IMP-VEND          PIC X(08) VALUE "GCC042P".
+      * Verificar integridade CPF/CNPJ
+           05 W-PROG-INTEGRID          PIC X(11) VALUE "GCC043P".
+      * Reconciliacao de registros orfaos em ARQ-DIST
+           05 W-PROG-RECONC-DIST       PIC X(11) VALUE "GCC025P".
+      * Verificacao de CPF duplicado no cadastro de vendedores
+           05 W-PROG-DUP-CPF-VEND      PIC X(11) VALUE "GCC026P".
+      * Relatorio carga de trabalho por vendedor
+           05 W-PROG-REL-CARGA         PIC X(11) VALUE "GCC044P".
+      * Carteira personalizada de um unico vendedor
+           05 W-PROG-REL-CARTEIRA      PIC X(11) VALUE "GCC045P".
+      * Relatorio de clientes sem atribuicao de distribuicao
+           05 W-PROG-SEM-DIST          PIC X(11) VALUE "GCC046P".
+      * Relatorio de vendedores sem clientes atribuidos
+           05 W-PROG-VEND-SEM-CLIE     PIC X(11) VALUE "GCC047P".
+
+      *----------------------------------------------------------------*
+       01  W-MSG-FILE-STATUS.
+      *----------------------------------------------------------------*
+           05  W-MSG-FILE-STATUS-1     PIC X(80).
+           05  W-MSG-FILE-STATUS-2     PIC X(80).
+
+      *----------------------------------------------------------------*
+      * Trilha de auditoria de inclusao/alteracao/exclusao
+      *----------------------------------------------------------------*
+       01  W-REG-ARQ-AUDIT-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Data;Hora;Operacao;Codigo;Razao Social;Usuario;".
+
+       01  W-REG-ARQ-AUDIT-DET.
+           05 W-AUDIT-DATA             PIC  9(08) VALUE ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-AUDIT-HORA             PIC  9(08) VALUE ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-AUDIT-OPERACAO         PIC  X(09) VALUE SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-AUDIT-CODIGO           PIC  9(07) VALUE ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-AUDIT-RAZAO-SOCIAL     PIC  X(40) VALUE SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-AUDIT-USUARIO          PIC  X(20) VALUE SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
 
       *----------------------------------------------------------------*
        01  W-CONTADORES.
@@ -85,3 +187,68 @@
            05  W-LIDOS                 PIC 9(10) VALUE ZEROS.
            05  W-GRAVADOS              PIC 9(10) VALUE ZEROS.
            05  W-ERROS                 PIC 9(10) VALUE ZEROS.
+      * Abertura do total de erros de importacao (Erros) entre chave
+      * duplicada (Codigo/CNPJ/CPF ja cadastrado) e demais motivos
+      * (erro de gravacao, etc).
+           05  W-ERROS-DUPLICADOS      PIC 9(10) VALUE ZEROS.
+           05  W-ERROS-OUTROS          PIC 9(10) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * Importacao em formato CSV com linha de cabecalho. O cabecalho
+      * e lido uma unica vez para descobrir em que coluna esta cada
+      * campo, permitindo que o arquivo gerado externamente traga as
+      * colunas em qualquer ordem. Colunas reconhecidas: "Codigo",
+      * "CNPJ" (ou "CPF" no arquivo de vendedores), "Razao Social",
+      * "Latitude", "Longitude". Latitude/Longitude devem usar virgula
+      * como separador decimal, no mesmo formato aceito nas telas de
+      * cadastro.
+      *
+      * W-IMP-ESTRUTURA-ERRO sinaliza que a validacao estrutural feita
+      * antes do laco de leitura (cabecalho CSV ou primeiro registro
+      * do formato fixo) encontrou um arquivo fora do layout esperado,
+      * para que a importacao seja abortada sem gravar nada.
+      *----------------------------------------------------------------*
+       01  W-CSV-AREA.
+           05  W-IMP-ESTRUTURA-ERRO    PIC X(01) VALUE "N".
+           05  W-CSV-QTDE-COL          PIC 9(02) VALUE ZEROS.
+           05  W-CSV-COL-ATUAL         PIC 9(02) VALUE ZEROS.
+           05  W-CSV-NOME-COL          PIC X(20) VALUE SPACES.
+           05  W-CSV-POS-COD           PIC 9(02) VALUE ZEROS.
+           05  W-CSV-POS-DOC           PIC 9(02) VALUE ZEROS.
+           05  W-CSV-POS-RAZAO         PIC 9(02) VALUE ZEROS.
+           05  W-CSV-POS-LAT           PIC 9(02) VALUE ZEROS.
+           05  W-CSV-POS-LON           PIC 9(02) VALUE ZEROS.
+           05  W-CSV-VALORES           OCCURS 10 TIMES PIC X(40).
+
+      *----------------------------------------------------------------*
+      * Entrega automatica dos relatorios. CARTEIRA_REL_ENVIO, lida por
+      * 8600-ENVIAR-RELATORIO, aponta para
+      * um comando/script externo (copia para pasta compartilhada,
+      * envio por e-mail, etc) que recebe o nome do arquivo do
+      * relatorio ja fechado como argumento; em branco mantem o
+      * comportamento atual de so gerar o arquivo local.
+      *----------------------------------------------------------------*
+       01  W-CMD-ENVIO                  PIC X(80)  VALUE SPACES.
+       01  W-CMD-ENVIO-LINHA            PIC X(160) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Backup automatico dos arquivos principais antes do job noturno.
+      * CARTEIRA_BACKUP_CMD aponta para
+      * um comando/script externo que recebe o nome do arquivo a
+      * copiar como argumento (mesmo mecanismo do envio automatico de
+      * relatorios, W-CMD-ENVIO); em branco mantem o comportamento
+      * atual de nao fazer copia nenhuma.
+      *----------------------------------------------------------------*
+       01  W-CMD-BACKUP                 PIC X(80)  VALUE SPACES.
+       01  W-CMD-BACKUP-LINHA           PIC X(160) VALUE SPACES.
+       01  W-BACKUP-ARQ-NOME            PIC X(40)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Campos para gravar um registro no resumo diario de operacoes
+      * (7820-GRAVAR-ARQ-RESUMO-DIA, copybooks GCC028*) - usados pelos
+      * programas de importacao e de distribuicao ao final da execucao.
+      *----------------------------------------------------------------*
+       01  W-RESUMO-DIA-TIPO            PIC X(010) VALUE SPACES.
+       01  W-RESUMO-DIA-LIDOS           PIC 9(010) VALUE ZEROS.
+       01  W-RESUMO-DIA-GRAVADOS        PIC 9(010) VALUE ZEROS.
+       01  W-RESUMO-DIA-ERROS           PIC 9(010) VALUE ZEROS.
