@@ -0,0 +1,9 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: File Control ultimo vendedor consultado
+      *================================================================*
+           SELECT ARQ-ULT-VEND        ASSIGN TO  WID-ARQ-ULT-VEND
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
