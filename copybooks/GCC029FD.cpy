@@ -0,0 +1,10 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: FD ultimo vendedor consultado em Alterar/
+      *                  Excluir (permite repetir com um so toque a
+      *                  partir do Menu Principal)
+      *================================================================*
+       FD  ARQ-ULT-VEND.
+       01  REG-ARQ-ULT-VEND            PIC  9(007).
