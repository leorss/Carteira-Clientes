@@ -0,0 +1,25 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Tela carteira personalizada do vendedor
+      *================================================================*
+      *----------------------------------------------------------------*
+       01  S-TELA-ACC-ARQ.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo ........: "
+                                       LINE 08 COL 10.
+               10  S-NOME-ARQ
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO W-ARQ-RELATO.
+
+               10  VALUE  "Codigo Vendedor.: "
+                                       LINE 10 COL 10.
+               10  S-COD-VEND
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 10 COL 28
+                                       PIC 9(07) TO W-COD-VEND.
+               10  S-VEND-DESC         LINE 10 COL 37
+                                       PIC X(40) FROM W-VEND-DESC.
