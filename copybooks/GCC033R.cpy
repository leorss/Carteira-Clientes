@@ -0,0 +1,88 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 18/12/2019
+      *    OBJETIVO ...: Rotinas arquivo distribuicao anterior
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       7810-ABRIR-ARQ-DIST-ANT      SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-DIST-ANT
+           IF  NOT FS-OK
+               STRING "Erro ao abrir ARQ-DIST-ANT. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7810-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7811-ABRIR-ARQ-DIST-ANT-INPUT   SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-DIST-ANT
+           IF  NOT FS-OK
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   STRING "Erro ao abrir ARQ-DIST-ANT. FS: "
+                          WS-RESULTADO-ACESSO INTO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7811-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7851-LER-ARQ-DIST-ANT-CODIGO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO W-REG-ENCONTRADO
+
+           PERFORM 7811-ABRIR-ARQ-DIST-ANT-INPUT
+           IF  FS-OK
+               READ ARQ-DIST-ANT KEY IS DIST-ANT-CLIE-CODIGO
+                        INVALID KEY MOVE "N" TO W-REG-ENCONTRADO
+                    NOT INVALID KEY MOVE "S" TO W-REG-ENCONTRADO
+               END-READ
+
+               PERFORM 7890-FECHAR-ARQ-DIST-ANT
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7851-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7860-GRAVAR-ARQ-DIST-ANT        SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-ARQ-DIST-ANT
+           IF  NOT FS-OK
+               STRING "Erro gravar ARQ-DIST-ANT. FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7860-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7890-FECHAR-ARQ-DIST-ANT        SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-DIST-ANT.
+           IF  NOT FS-OK
+               STRING "Erro fechar ARQ-DIST-ANT. FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7890-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
