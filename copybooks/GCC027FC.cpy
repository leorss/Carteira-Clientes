@@ -0,0 +1,9 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: File Control tabela referencia CEP
+      *================================================================*
+           SELECT ARQ-CEP              ASSIGN TO  WID-ARQ-CEP-COORD
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
