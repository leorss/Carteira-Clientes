@@ -0,0 +1,52 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Rotina saneamento argumento comando externo
+      *================================================================*
+
+      ******************************************************************
+      * Confere se W-SANEAR-ARG-ENTRADA contem somente caracteres da
+      * lista permitida (letras, digitos, ".", "_", "-", ":" e "\", este
+      * ultimo par para nomes de arquivo e caminhos no padrao Windows)
+      * antes que o valor seja usado para montar uma linha de comando
+      * externo via CALL "SYSTEM". Usada por toda rotina que repassa um
+      * nome de arquivo (digitado pelo operador ou vindo de variavel de
+      * ambiente/configuracao) a um comando externo, para que caracteres
+      * de shell (";", "&", "|", "$", parenteses, chaves, sinais de
+      * redirecionamento, aspas, crase ou espaco) nunca sejam
+      * executados.
+      * Retorna o resultado em W-SANEAR-ARG-VALIDO ("S"/"N"); o chamador
+      * so deve montar e disparar o comando quando W-SANEAR-ARG-OK.
+      *----------------------------------------------------------------*
+       8700-SANEAR-ARG-COMANDO         SECTION.
+      *----------------------------------------------------------------*
+           MOVE "S"                    TO W-SANEAR-ARG-VALIDO
+           MOVE ZEROS                  TO W-SANEAR-ARG-POS
+
+           PERFORM 8701-VERIFICAR-CARACTER-ARG
+               VARYING W-SANEAR-ARG-POS FROM 1 BY 1
+               UNTIL  W-SANEAR-ARG-POS GREATER
+                          LENGTH OF W-SANEAR-ARG-ENTRADA
+                      OR NOT W-SANEAR-ARG-OK.
+
+      *----------------------------------------------------------------*
+       8700-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8701-VERIFICAR-CARACTER-ARG     SECTION.
+      *----------------------------------------------------------------*
+           MOVE W-SANEAR-ARG-ENTRADA(W-SANEAR-ARG-POS:1)
+                                       TO W-SANEAR-ARG-CARACTER
+
+           IF  NOT ( W-SANEAR-ARG-CARACTER ALPHABETIC
+                 OR  W-SANEAR-ARG-CARACTER NUMERIC
+                 OR  W-SANEAR-ARG-CARACTER EQUAL "." OR "_" OR "-"
+                                                    OR ":" OR "\" )
+               MOVE "N"                TO W-SANEAR-ARG-VALIDO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       8701-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
