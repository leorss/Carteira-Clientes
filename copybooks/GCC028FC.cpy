@@ -0,0 +1,9 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: File Control resumo diario de operacoes
+      *================================================================*
+           SELECT ARQ-RESUMO-DIA      ASSIGN TO  WID-ARQ-RESUMO-DIA
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
