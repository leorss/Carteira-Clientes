@@ -12,3 +12,17 @@
            02 VEND-RAZAO-SOCIAL        PIC  X(040).
            02 VEND-LATITUDE            PIC S9(003)V9(008).
            02 VEND-LONGITUDE           PIC S9(003)V9(008).
+           02 VEND-SITUACAO            PIC  X(001).
+               88 VEND-ATIVO           VALUE "A".
+               88 VEND-INATIVO         VALUE "I".
+           02 VEND-TERRITORIO          PIC  X(005).
+           02 VEND-DATA-CADASTRO       PIC  9(008).
+           02 VEND-DATA-ALTERACAO      PIC  9(008).
+           02 VEND-TELEFONE            PIC  X(015).
+           02 VEND-EMAIL               PIC  X(040).
+           02 VEND-ENDERECO            PIC  X(040).
+           02 VEND-CEP                 PIC  9(008).
+
+      * Arquivo trilha de auditoria de vendedores
+       FD  ARQ-AUDIT-VEND.
+       01  REG-ARQ-AUDIT-VEND          PIC X(132).
