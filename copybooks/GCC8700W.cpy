@@ -0,0 +1,16 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Campos saneamento argumento comando externo
+      *================================================================*
+
+      *---------------------------------------------------------*
+      * Campos saneamento de argumento repassado a CALL "SYSTEM"
+      *---------------------------------------------------------*
+       01  CAMPOS-SANEAR-ARG-COMANDO.
+           05  W-SANEAR-ARG-ENTRADA    PIC X(80) VALUE SPACES.
+           05  W-SANEAR-ARG-VALIDO     PIC X(01) VALUE "S".
+               88  W-SANEAR-ARG-OK             VALUE "S".
+           05  W-SANEAR-ARG-POS        PIC 9(03) VALUE ZEROS.
+           05  W-SANEAR-ARG-CARACTER   PIC X(01) VALUE SPACE.
