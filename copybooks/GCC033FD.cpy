@@ -0,0 +1,27 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 18/12/2019
+      *    OBJETIVO ...: Arquivo distribuicao da execucao anterior
+      *================================================================*
+       FD  ARQ-DIST-ANT.
+       01  REG-ARQ-DIST-ANT.
+           05 REG-DIST-ANT-CLIENTE.
+               10 DIST-ANT-CLIE-CODIGO  PIC  9(007).
+               10 DIST-ANT-CLIE-CNPJ    PIC  9(014).
+               10 DIST-ANT-CLIE-RAZAO-SOCIAL
+                                       PIC  X(040).
+               10 DIST-ANT-CLIE-LATITUDE
+                                       PIC S9(003)V9(008).
+               10 DIST-ANT-CLIE-LONGITUDE
+                                       PIC S9(003)V9(008).
+           05 REG-DIST-ANT-VENDEDOR.
+               10 DIST-ANT-VEND-CODIGO  PIC  9(007).
+               10 DIST-ANT-VEND-CPF     PIC  9(011).
+               10 DIST-ANT-VEND-RAZAO-SOCIAL
+                                       PIC  X(040).
+               10 DIST-ANT-VEND-LATITUDE
+                                       PIC S9(003)V9(008).
+               10 DIST-ANT-VEND-LONGITUDE
+                                       PIC S9(003)V9(008).
+           05 DIST-ANT-DISTANCIA       PIC  9(010)V9(008).
