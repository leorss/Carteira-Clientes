@@ -0,0 +1,41 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Rotinas tabela referencia CEP
+      *================================================================*
+      *----------------------------------------------------------------*
+       7810-LOCALIZAR-CEP              SECTION.
+      *----------------------------------------------------------------*
+      * Busca sequencial na tabela de referencia de CEP (arquivo texto
+      * mantido fora do cadastro, carga feita por processo externo).
+      * Recebe o CEP procurado em W-CEP-PROCURADO e devolve em
+      * REG-ARQ-CEP a Latitude/Longitude quando W-CEP-ENCONTRADO = "S".
+           MOVE "N"                    TO W-CEP-ENCONTRADO
+           OPEN INPUT ARQ-CEP
+           IF  FS-OK
+               PERFORM 7811-LER-PROX-ARQ-CEP
+               PERFORM UNTIL NOT FS-OK
+                          OR W-CEP-ENCONTRADO EQUAL "S"
+                   IF  CEP-CODIGO EQUAL W-CEP-PROCURADO
+                       MOVE "S"        TO W-CEP-ENCONTRADO
+                   ELSE
+                       PERFORM 7811-LER-PROX-ARQ-CEP
+                   END-IF
+               END-PERFORM
+               CLOSE ARQ-CEP
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7810-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7811-LER-PROX-ARQ-CEP           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CEP NEXT RECORD.
+
+      *----------------------------------------------------------------*
+       7811-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
