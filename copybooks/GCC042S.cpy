@@ -15,26 +15,52 @@
                    FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
                                        LINE 08 COL 28
                                        PIC X(40) TO WID-ARQ-IMP-VEND.
+               10  VALUE  "Simular (S/N)...: "
+                                       LINE 09 COL 10.
+               10  S-IMP-SIMULAR
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 09 COL 28
+                                       PIC X(01) TO W-IMP-SIMULAR.
+               10  VALUE  "Formato (F/C)...: "
+                                       LINE 10 COL 10.
+               10  S-IMP-FORMATO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 10 COL 28
+                                       PIC X(01) TO W-IMP-FORMATO.
 
       *----------------------------------------------------------------*
        01  S-TELA-CONTADOR.
       *----------------------------------------------------------------*
            05  FOREGROUND-COLOR 7.
                10  VALUE  "Lidos ..........: "
-                                       LINE 10 COL 10.
+                                       LINE 12 COL 10.
                10  S-LIDOS
                    FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
-                                       LINE 10 COL 28
+                                       LINE 12 COL 28
                                        PIC Z.ZZZ.ZZZ.ZZ9 TO W-LIDOS.
                10  VALUE  "Gravados .......: "
-                                       LINE 12 COL 10.
+                                       LINE 14 COL 10.
                10  S-GRAVADOS
                    FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
-                                       LINE 12 COL 28
+                                       LINE 14 COL 28
                                        PIC Z.ZZZ.ZZZ.ZZ9 TO W-GRAVADOS.
                10  VALUE  "Erros...........: "
-                                       LINE 14 COL 10.
+                                       LINE 16 COL 10.
                10  S-ERROS
                    FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
-                                       LINE 14 COL 28
+                                       LINE 16 COL 28
                                        PIC Z.ZZZ.ZZZ.ZZ9 TO W-ERROS.
+               10  VALUE  "  Chave duplicada: "
+                                       LINE 17 COL 10.
+               10  S-ERROS-DUPLICADOS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 17 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9
+                                       TO W-ERROS-DUPLICADOS.
+               10  VALUE  "  Outros motivos.: "
+                                       LINE 18 COL 10.
+               10  S-ERROS-OUTROS
+                   FOREGROUND-COLOR 0  BACKGROUND-COLOR 7
+                                       LINE 18 COL 28
+                                       PIC Z.ZZZ.ZZZ.ZZ9
+                                       TO W-ERROS-OUTROS.
