@@ -0,0 +1,107 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 21/12/2019
+      *    OBJETIVO ...: Tela arquivo relatorio de clientes
+      *================================================================*
+      *----------------------------------------------------------------*
+       01  S-TELA-ACC-ARQ.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo ........: "
+                                       LINE 08 COL 10.
+               10  S-NOME-ARQ
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO W-ARQ-RELATO.
+
+               10  VALUE  "Formato.........: "
+                                       LINE 09 COL 10.
+               10  S-FORMATO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 09 COL 28
+                                       PIC X(01) TO W-FORMATO.
+               10  S-FORMATO-DESC
+                                       PIC X(30) TO S-FORMATO-DESC
+                                       LINE 09 COL 30.
+
+               10  VALUE  "Ordenacao.......: "
+                                       LINE 11 COL 10.
+               10  S-ORDENACAO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 11 COL 28
+                                       PIC X(1) TO W-ORDENACAO.
+               10  S-ORDENACAO-DESC
+                                       PIC X(30) TO S-ORDENACAO-DESC
+                                       LINE 11 COL 30.
+               10  VALUE  "Classificacao...: "
+                                       LINE 13 COL 10.
+               10  S-CLASSIFICACAO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 13 COL 28
+                                       PIC X(01) TO W-CLASSIFICACAO.
+               10  S-CLASSIFICACAO-DESC
+                                       PIC X(30) TO S-CLASSIFICACAO-DESC
+                                       LINE 13 COL 30.
+               10  VALUE  "Classif.2 (Vend): "
+                                       LINE 14 COL 10.
+               10  S-CLASSIFIC-2
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 14 COL 28
+                                       PIC X(01) TO W-CLASSIFICACAO-2.
+               10  S-CLASSIFIC-2-DESC
+                                       PIC X(30) TO S-CLASSIFIC-2-DESC
+                                       LINE 14 COL 30.
+               10  VALUE  "Codigo Cliente..: "
+                                       LINE 15 COL 10.
+               10  S-CODIGO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 15 COL 28
+                                       PIC 9(07) TO W-CODIGO.
+               10  S-CODIGO-DESC       PIC X(20) TO S-CODIGO-DESC
+                                       LINE 15 COL 37.
+               10  VALUE  "Razao Social...: "
+                                       LINE 17 COL 10.
+               10  S-RAZAO-SOCIAL
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 17 COL 28
+                                       PIC X(40) TO W-RAZAO-SOCIAL.
+               10  VALUE  "Codigo Vendedor.: "
+                                       LINE 19 COL 10.
+               10  S-COD-VEND
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 19 COL 28
+                                       PIC 9(07) TO W-COD-VEND.
+               10  S-COD-VEND-DESC     PIC X(20) TO S-COD-VEND-DESC
+                                       LINE 19 COL 37.
+               10  VALUE  "Dist.Minima(Km).: "
+                                       LINE 21 COL 10.
+               10  S-DIST-MIN-KM
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 21 COL 28
+                                       PIC 9(05) TO W-DIST-MIN-KM.
+               10  VALUE  "Dist.Maxima(Km).: "
+                                       LINE 22 COL 10.
+               10  S-DIST-MAX-KM
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 22 COL 28
+                                       PIC 9(05) TO W-DIST-MAX-KM.
+               10  VALUE  "Linhas/Pag(0=61).: "
+                                       LINE 24 COL 10.
+               10  S-LINHAS-PAGINA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 24 COL 30
+                                       PIC 9(03) TO W-LINHAS-PAGINA.
+               10  VALUE  "Larg.Razao Cliente(0=40): "
+                                       LINE 25 COL 10.
+               10  S-LARG-RAZAO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 25 COL 37
+                                       PIC 9(02) TO W-LARG-RAZAO.
+               10  VALUE  "Larg.Razao Vendedor(0=30): "
+                                       LINE 26 COL 10.
+               10  S-LARG-VEND-RAZAO
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                   BLANK WHEN ZEROS    LINE 26 COL 38
+                                       PIC 9(02) TO W-LARG-VEND-RAZAO.
+.
