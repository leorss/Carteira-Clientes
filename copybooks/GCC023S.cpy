@@ -0,0 +1,74 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 08/08/2026
+      *    OBJETIVO ...: Tela relatorio geral
+      *================================================================*
+      *----------------------------------------------------------------*
+       01  S-TELA-GERAL.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Total de Clientes ........: "
+                                       LINE 08 COL 10.
+               10  S-TOT-CLIENTES
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-TOT-CLIENTES.
+
+               10  VALUE  "Total de Vendedores .......: "
+                                       LINE 10 COL 10.
+               10  S-TOT-VENDEDORES
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 10 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-TOT-VENDEDORES.
+
+               10  VALUE  "Clientes Distribuidos .....: "
+                                       LINE 12 COL 10.
+               10  S-TOT-DISTRIBUIDOS
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 12 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-TOT-DISTRIBUIDOS.
+
+               10  VALUE  "Clientes Nao Distribuidos .: "
+                                       LINE 14 COL 10.
+               10  S-TOT-NAO-DISTRIBUIDOS
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 14 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-TOT-NAO-DISTRIBUIDOS.
+
+               10  VALUE  "Distancia Media (Km) ......: "
+                                       LINE 16 COL 10.
+               10  S-MEDIA-DISTANCIA
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 16 COL 39
+                   PIC ZZ.ZZ9,99       FROM W-MEDIA-DISTANCIA-KM.
+
+               10  VALUE  "-- Resumo de Hoje --"
+                                       LINE 18 COL 10.
+               10  VALUE  "Clientes Importados .......: "
+                                       LINE 19 COL 10.
+               10  S-HOJE-IMP-CLIE
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 19 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-HOJE-IMP-CLIE-GRAV.
+
+               10  VALUE  "Vendedores Importados .....: "
+                                       LINE 20 COL 10.
+               10  S-HOJE-IMP-VEND
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 20 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-HOJE-IMP-VEND-GRAV.
+
+               10  VALUE  "Clientes Distribuidos .....: "
+                                       LINE 21 COL 10.
+               10  S-HOJE-DIST-GRAV
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 21 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-HOJE-DIST-GRAV.
+
+               10  VALUE  "Clientes Sem Vendedor .....: "
+                                       LINE 22 COL 10.
+               10  S-HOJE-DIST-ERROS
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 22 COL 39
+                   PIC Z.ZZZ.ZZZ.ZZ9   FROM W-HOJE-DIST-ERROS.
