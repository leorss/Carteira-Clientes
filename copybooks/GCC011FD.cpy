@@ -11,3 +11,17 @@
            02 CLIE-RAZAO-SOCIAL        PIC  X(040).
            02 CLIE-LATITUDE            PIC S9(003)V9(008).
            02 CLIE-LONGITUDE           PIC S9(003)V9(008).
+           02 CLIE-SITUACAO            PIC  X(001).
+               88 CLIE-ATIVO           VALUE "A".
+               88 CLIE-INATIVO         VALUE "I".
+           02 CLIE-TERRITORIO          PIC  X(005).
+           02 CLIE-DATA-CADASTRO       PIC  9(008).
+           02 CLIE-DATA-ALTERACAO      PIC  9(008).
+           02 CLIE-TELEFONE            PIC  X(015).
+           02 CLIE-EMAIL               PIC  X(040).
+           02 CLIE-ENDERECO            PIC  X(040).
+           02 CLIE-CEP                 PIC  9(008).
+
+      * Arquivo trilha de auditoria de clientes
+       FD  ARQ-AUDIT-CLIE.
+       01  REG-ARQ-AUDIT-CLIE          PIC X(132).
