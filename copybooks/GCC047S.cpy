@@ -0,0 +1,16 @@
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos
+      *    AUTHOR......: Leo Ribeiro e Silva Santos
+      *    DATA........: 09/08/2026
+      *    OBJETIVO ...: Tela relatorio vendedores sem clientes
+      *================================================================*
+      *----------------------------------------------------------------*
+       01  S-TELA-ACC-ARQ.
+      *----------------------------------------------------------------*
+           05  FOREGROUND-COLOR 7.
+               10  VALUE  "Arquivo ........: "
+                                       LINE 08 COL 10.
+               10  S-NOME-ARQ
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+                                       LINE 08 COL 28
+                                       PIC X(40) TO W-ARQ-RELATO.
