@@ -9,6 +9,12 @@
                ACCESS MODE             IS DYNAMIC
                RECORD KEY              IS VEND-CODIGO
                ALTERNATE KEY           IS VEND-CPF
+               ALTERNATE KEY           IS VEND-RAZAO-SOCIAL
                                        WITH DUPLICATES
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo trilha de auditoria de vendedores
+           SELECT ARQ-AUDIT-VEND      ASSIGN TO  WID-ARQ-AUDIT-VEND
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-RESULTADO-ACESSO.
