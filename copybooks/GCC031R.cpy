@@ -5,6 +5,36 @@
       *    OBJETIVO ...: Rotinas distribuicao
       *================================================================*
 
+      *----------------------------------------------------------------*
+       7605-ARQUIVAR-ARQ-DIST       SECTION.
+      *----------------------------------------------------------------*
+      * Preserva a distribuicao da execucao anterior em ARQ-DIST-ANT
+      * antes que 7610-ABRIR-ARQ-DIST sobrescreva o arquivo atual.
+           OPEN INPUT ARQ-DIST
+           IF  FS-OK
+               PERFORM 7810-ABRIR-ARQ-DIST-ANT
+               IF  FS-OK
+                   PERFORM 7653-LER-PROX-ARQ-DIST
+                   PERFORM UNTIL NOT FS-OK
+                       MOVE REG-ARQ-DIST   TO REG-ARQ-DIST-ANT
+                       PERFORM 7860-GRAVAR-ARQ-DIST-ANT
+                       PERFORM 7653-LER-PROX-ARQ-DIST
+                   END-PERFORM
+                   PERFORM 7890-FECHAR-ARQ-DIST-ANT
+               END-IF
+               PERFORM 7690-FECHAR-ARQ-DIST
+           ELSE
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   STRING "Erro ao abrir ARQ-DIST. FS: "
+                          WS-RESULTADO-ACESSO INTO W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7605-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        7610-ABRIR-ARQ-DIST          SECTION.
       *----------------------------------------------------------------*
@@ -35,6 +65,22 @@
        7611-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       7612-ABRIR-ARQ-DIST-IO       SECTION.
+      *----------------------------------------------------------------*
+      * Abertura em modo I-O, necessaria para regravar (REWRITE) um
+      * registro ja existente sem recriar o arquivo inteiro.
+           OPEN I-O ARQ-DIST
+           IF  NOT FS-OK
+               STRING "Erro ao abrir ARQ-DIST. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7612-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        7650-LER-PROX-ARQ-DIST       SECTION.
       *----------------------------------------------------------------*
@@ -100,6 +146,22 @@
        7660-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       7661-REGRAVAR-ARQ-DIST        SECTION.
+      *----------------------------------------------------------------*
+      * Regrava um registro ja lido de ARQ-DIST (arquivo aberto em
+      * modo I-O), usado na realocacao automatica de clientes.
+           REWRITE REG-ARQ-DIST
+           IF  NOT FS-OK
+               STRING "Erro regravar ARQ-DIST. FS: "
+                      WS-RESULTADO-ACESSO  INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7661-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        7690-FECHAR-ARQ-DIST          SECTION.
       *----------------------------------------------------------------*
