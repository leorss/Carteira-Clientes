@@ -0,0 +1,278 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC023P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC023P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 08/08/2026                                    *
+      *    OBJETIVO ...: Relatorio geral (dashboard)                   *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FC.cpy".
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FC.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FC.cpy".
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FD.cpy".
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FD.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FD.cpy".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-CAMPOS-GERAL.
+           05  W-TOT-CLIENTES          PIC 9(10) VALUE ZEROS.
+           05  W-TOT-VENDEDORES        PIC 9(10) VALUE ZEROS.
+           05  W-TOT-DISTRIBUIDOS      PIC 9(10) VALUE ZEROS.
+           05  W-TOT-NAO-DISTRIBUIDOS  PIC 9(10) VALUE ZEROS.
+           05  W-SOMA-DISTANCIA        PIC 9(14)V9(08) VALUE ZEROS.
+           05  W-MEDIA-DISTANCIA-KM    PIC 9(04)V9(02) VALUE ZEROS.
+
+      * Resumo diario de operacoes (importacao e distribuicao), somado
+      * a partir do ARQ-RESUMO-DIA so com os registros de hoje.
+       01  W-RESUMO-HOJE.
+           05  W-HOJE-DATA             PIC 9(008) VALUE ZEROS.
+           05  W-HOJE-IMP-CLIE-GRAV    PIC 9(10)  VALUE ZEROS.
+           05  W-HOJE-IMP-VEND-GRAV    PIC 9(10)  VALUE ZEROS.
+           05  W-HOJE-DIST-GRAV        PIC 9(10)  VALUE ZEROS.
+           05  W-HOJE-DIST-ERROS       PIC 9(10)  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela relatorio geral
+       COPY ".\copybooks\GCC023S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           MOVE "Relatorio Geral"       TO W-MODULO
+           MOVE "<Enter> Voltar"        TO W-STATUS
+
+           PERFORM 1000-CALCULAR-TOTAIS
+
+           DISPLAY S-CLS
+           DISPLAY S-TELA-GERAL
+
+           MOVE "Relatorio geral, tecle <Enter>"
+                                        TO W-MSGERRO
+           PERFORM 8500-MOSTRA-AVISO
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-CALCULAR-TOTAIS            SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE W-CAMPOS-GERAL
+
+           PERFORM 1100-CONTAR-CLIENTES
+           PERFORM 1200-CONTAR-VENDEDORES
+           PERFORM 1300-CONTAR-DISTRIBUICAO
+           PERFORM 1400-CALCULAR-RESUMO-DIA
+
+           COMPUTE W-TOT-NAO-DISTRIBUIDOS =
+                   W-TOT-CLIENTES - W-TOT-DISTRIBUIDOS
+
+           IF  W-TOT-DISTRIBUIDOS      GREATER ZEROS
+               COMPUTE W-MEDIA-DISTANCIA-KM ROUNDED =
+                       (W-SOMA-DISTANCIA / W-TOT-DISTRIBUIDOS) / 1000
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-CONTAR-CLIENTES            SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
+           IF  FS-OK
+               PERFORM 7153-LER-PROX-ARQ-CLIE
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-TOT-CLIENTES
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+               END-PERFORM
+               PERFORM 7190-FECHAR-ARQ-CLIE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1200-CONTAR-VENDEDORES          SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  FS-OK
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-TOT-VENDEDORES
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1300-CONTAR-DISTRIBUICAO        SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7611-ABRIR-ARQ-DIST-INPUT
+           IF  FS-OK
+               PERFORM 7653-LER-PROX-ARQ-DIST
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-TOT-DISTRIBUIDOS
+                   ADD DIST-DISTANCIA   TO W-SOMA-DISTANCIA
+                   PERFORM 7653-LER-PROX-ARQ-DIST
+               END-PERFORM
+               PERFORM 7690-FECHAR-ARQ-DIST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1400-CALCULAR-RESUMO-DIA        SECTION.
+      *----------------------------------------------------------------*
+      * Le o resumo diario de operacoes (gravado por GCC030P/GCC041P/
+      * GCC042P ao final de cada execucao, copybooks GCC028*) e soma
+      * apenas os registros datados de hoje, por tipo de operacao.
+           INITIALIZE W-RESUMO-HOJE
+           ACCEPT  W-HOJE-DATA         FROM DATE YYYYMMDD
+
+           OPEN INPUT ARQ-RESUMO-DIA
+           IF  FS-OK
+               PERFORM 1410-LER-PROX-ARQ-RESUMO-DIA
+               PERFORM UNTIL FS-FIM
+                   IF  RESUMO-DIA-DATA EQUAL W-HOJE-DATA
+                       EVALUATE RESUMO-DIA-TIPO
+                           WHEN "IMP-CLIE"
+                               ADD RESUMO-DIA-GRAVADOS
+                                            TO W-HOJE-IMP-CLIE-GRAV
+                           WHEN "IMP-VEND"
+                               ADD RESUMO-DIA-GRAVADOS
+                                            TO W-HOJE-IMP-VEND-GRAV
+                           WHEN "DISTRIB"
+                               ADD RESUMO-DIA-GRAVADOS
+                                            TO W-HOJE-DIST-GRAV
+                               ADD RESUMO-DIA-ERROS
+                                            TO W-HOJE-DIST-ERROS
+                       END-EVALUATE
+                   END-IF
+                   PERFORM 1410-LER-PROX-ARQ-RESUMO-DIA
+               END-PERFORM
+               CLOSE ARQ-RESUMO-DIA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1410-LER-PROX-ARQ-RESUMO-DIA    SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-RESUMO-DIA NEXT RECORD.
+
+      *----------------------------------------------------------------*
+       1410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      * Rotinas arquivo clientes
+       COPY ".\copybooks\GCC011R.cpy".
+      * Rotinas arquivo vendedor
+       COPY ".\copybooks\GCC012R.cpy".
+      * Rotinas arquivo distribuicao
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
