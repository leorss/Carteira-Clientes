@@ -29,20 +29,23 @@
       *----------------------------------------------------------------*
 
       * Campos de uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
       *
        COPY screenio.
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Tela principal
-       COPY ".\copybooks\GCC000S".
+       COPY ".\copybooks\GCC000S.cpy".
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -57,6 +60,8 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
            ACCEPT W-NUML FROM LINES
            ACCEPT W-NUMC FROM COLUMNS
 
@@ -73,6 +78,16 @@
                    WHEN COB-SCR-F3 CALL W-PROG-REL-CLI  USING "2"
                    WHEN COB-SCR-F4 CALL W-PROG-REL-VEND USING "2"
                    WHEN COB-SCR-F5 CALL W-PROG-EXE-DIS  USING "*"
+                   WHEN COB-SCR-F6 CALL W-PROG-REL-GERAL USING "*"
+                   WHEN COB-SCR-F7 CALL W-PROG-INTEGRID  USING "*"
+                   WHEN COB-SCR-F8 CALL W-PROG-REL-DISP  USING "*"
+                   WHEN COB-SCR-F9 CALL W-PROG-RECONC-DIST USING "*"
+                   WHEN COB-SCR-F10 CALL W-PROG-DUP-CPF-VEND USING "*"
+                   WHEN COB-SCR-F11 CALL W-PROG-CAD-VEN  USING "R"
+                   WHEN COB-SCR-F12 CALL W-PROG-REL-CARGA USING "*"
+                   WHEN COB-SCR-F13 CALL W-PROG-REL-CARTEIRA USING "*"
+                   WHEN COB-SCR-F14 CALL W-PROG-SEM-DIST USING "*"
+                   WHEN COB-SCR-F15 CALL W-PROG-VEND-SEM-CLIE USING "*"
                    WHEN COB-SCR-ESC
                        MOVE "S"        TO  W-FIM
                END-EVALUATE
@@ -89,4 +104,6 @@
       *================================================================*
 
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
