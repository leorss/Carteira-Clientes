@@ -0,0 +1,156 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC099P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC099P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Job noturno - encadeia importacao de clientes,*
+      *                  importacao de vendedores, distribuicao e os   *
+      *                  dois relatorios em sequencia, sem depender de *
+      *                  um operador navegando pelo menu GCC000P. Cada *
+      *                  programa e chamado com LK-PARAM = "B" (modo   *
+      *                  batch), o que faz cada um usar direto os      *
+      *                  nomes de arquivo padrao de W-ARQUIVOS em vez  *
+      *                  de parar em tela esperando ACCEPT.            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * Campos uso comum (nomes dos programas em W-PROGRAMAS)
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-PARAM-BATCH                PIC X(01) VALUE "B".
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY "GCC099P - Job noturno - inicio do ciclo".
+
+           PERFORM 0055-BACKUP-ARQ-DADOS
+
+           DISPLAY "GCC099P - Importando clientes (" W-PROG-IMP-CLIE ")"
+           CALL W-PROG-IMP-CLIE        USING W-PARAM-BATCH
+
+           DISPLAY "GCC099P - Importando vendedores (" W-PROG-IMP-VEND
+                   ")"
+           CALL W-PROG-IMP-VEND        USING W-PARAM-BATCH
+
+           DISPLAY "GCC099P - Distribuindo clientes (" W-PROG-EXE-DIS
+                   ")"
+           CALL W-PROG-EXE-DIS         USING W-PARAM-BATCH
+
+           DISPLAY "GCC099P - Relatorio de clientes (" W-PROG-REL-CLI
+                   ")"
+           CALL W-PROG-REL-CLI         USING W-PARAM-BATCH
+
+           DISPLAY "GCC099P - Relatorio de vendedores (" W-PROG-REL-VEND
+                   ")"
+           CALL W-PROG-REL-VEND        USING W-PARAM-BATCH
+
+           DISPLAY "GCC099P - Job noturno - fim do ciclo".
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0055-BACKUP-ARQ-DADOS           SECTION.
+      *----------------------------------------------------------------*
+      * Aciona o backup de ARQ-CLIENTE.DAT e ARQ-VENDEDOR.DAT antes de
+      * iniciar o ciclo de importacao/distribuicao, delegando a copia
+      * em si a um comando/script externo apontado pela variavel de
+      * ambiente CARTEIRA_BACKUP_CMD (mesmo mecanismo do envio
+      * automatico de relatorios em GCC000R.cpy). Variavel ausente ou
+      * em branco preserva o comportamento atual de nao copiar nada.
+      * Respeita CARTEIRA_DIR, do mesmo jeito que 0050-CONFIGURAR-DIR-
+      * DADOS resolve os nomes de arquivo nos demais programas.
+      *
+           MOVE SPACES                 TO W-DIR-DADOS
+           DISPLAY "CARTEIRA_DIR"      UPON ENVIRONMENT-NAME
+           ACCEPT  W-DIR-DADOS         FROM ENVIRONMENT-VALUE
+
+           MOVE SPACES                 TO W-CMD-BACKUP
+           DISPLAY "CARTEIRA_BACKUP_CMD" UPON ENVIRONMENT-NAME
+           ACCEPT  W-CMD-BACKUP        FROM ENVIRONMENT-VALUE
+
+           IF  W-CMD-BACKUP             NOT EQUAL SPACES
+               MOVE WID-ARQ-CLIENTE     TO W-BACKUP-ARQ-NOME
+               PERFORM 0056-BACKUP-ARQUIVO
+
+               MOVE WID-ARQ-VENDEDOR    TO W-BACKUP-ARQ-NOME
+               PERFORM 0056-BACKUP-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0055-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0056-BACKUP-ARQUIVO             SECTION.
+      *----------------------------------------------------------------*
+      * Chama o comando externo de backup para o arquivo cujo nome
+      * simples esta em W-BACKUP-ARQ-NOME, prefixando com o diretorio
+      * de dados quando configurado. W-ARQ-NOME-TMP e saneado por
+      * 8700-SANEAR-ARG-COMANDO antes de compor a linha de comando -
+      * nunca chega a CALL "SYSTEM" sem passar por essa checagem.
+      *
+           IF  W-DIR-DADOS              NOT EQUAL SPACES
+               STRING FUNCTION TRIM(W-DIR-DADOS) "\"
+                      FUNCTION TRIM(W-BACKUP-ARQ-NOME)
+                      DELIMITED BY SIZE INTO W-ARQ-NOME-TMP
+           ELSE
+               MOVE W-BACKUP-ARQ-NOME   TO W-ARQ-NOME-TMP
+           END-IF
+
+           MOVE SPACES                  TO W-SANEAR-ARG-ENTRADA
+           MOVE FUNCTION TRIM(W-ARQ-NOME-TMP)
+                                        TO W-SANEAR-ARG-ENTRADA
+           PERFORM 8700-SANEAR-ARG-COMANDO
+           IF  W-SANEAR-ARG-OK
+               STRING FUNCTION TRIM(W-CMD-BACKUP) " "
+                      FUNCTION TRIM(W-ARQ-NOME-TMP)
+                      DELIMITED BY SIZE INTO W-CMD-BACKUP-LINHA
+               CALL "SYSTEM"            USING W-CMD-BACKUP-LINHA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0056-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
