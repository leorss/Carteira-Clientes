@@ -26,13 +26,38 @@
        FILE-CONTROL.
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FC".
+       COPY ".\copybooks\GCC011FC.cpy".
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FC".
+       COPY ".\copybooks\GCC012FC.cpy".
       * Arquivo relatorio
-       COPY ".\copybooks\GCC021FC".
+       COPY ".\copybooks\GCC021FC.cpy".
       * Arquivo Distribuicao
-       COPY ".\copybooks\GCC031FC".
+       COPY ".\copybooks\GCC031FC.cpy".
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
+
+      * Arquivo checkpoint da distribuicao
+       SELECT ARQ-CHECK            ASSIGN TO  WID-ARQ-CHECK-DIST
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo clientes nao atribuidos (fora do limite/sem vaga)
+       SELECT ARQ-EXCECAO          ASSIGN TO  WID-ARQ-DIST-EXC
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo com os casos de quase-empate entre dois vendedores
+       SELECT ARQ-QUASE-EMPATE     ASSIGN TO  WID-ARQ-QUASE-EMPATE
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo com a data da ultima execucao completa (modo delta)
+       SELECT ARQ-ULT-EXEC         ASSIGN TO  WID-ARQ-ULT-EXEC-DIST
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-RESULTADO-ACESSO.
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FC.cpy".
 
       *================================================================*
        DATA                            DIVISION.
@@ -40,19 +65,44 @@
        FILE                            SECTION.
 
       * Arquivo Clientes
-       COPY ".\copybooks\GCC011FD".
+       COPY ".\copybooks\GCC011FD.cpy".
       * Arquivo Vendedores
-       COPY ".\copybooks\GCC012FD".
+       COPY ".\copybooks\GCC012FD.cpy".
       * Arquivo Relatorio
-       COPY ".\copybooks\GCC021FD".
+       COPY ".\copybooks\GCC021FD.cpy".
       * Arquivo Distribuicao
-       COPY ".\copybooks\GCC031FD".
+       COPY ".\copybooks\GCC031FD.cpy".
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
+
+      * Arquivo checkpoint da distribuicao
+       FD  ARQ-CHECK.
+       01  REG-ARQ-CHECK.
+           05  CHECK-CODIGO            PIC 9(007).
+
+      * Arquivo clientes nao atribuidos
+       FD  ARQ-EXCECAO.
+       01  REG-ARQ-EXCECAO             PIC X(132).
+
+      * Arquivo casos de quase-empate
+       FD  ARQ-QUASE-EMPATE.
+       01  REG-ARQ-QUASE-EMPATE        PIC X(132).
+
+      * Arquivo data da ultima execucao completa (modo delta)
+       FD  ARQ-ULT-EXEC.
+       01  REG-ARQ-ULT-EXEC            PIC 9(008).
+
+      * Arquivo resumo diario de operacoes
+       COPY ".\copybooks\GCC028FD.cpy".
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       * Campos uso comum
-       COPY ".\copybooks\GCC000W".
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
 
        01  W-CALCULO-DISTANCIA.
            05  W-DIST-VEND-ATUAL       PIC  9(10)V9(08)  VALUE ZEROS.
@@ -66,34 +116,163 @@
            05  W-A                     PIC S9(03)V9(08)  VALUE ZEROS.
            05  W-C                     PIC S9(03)V9(08)  VALUE ZEROS.
 
-       01  W-REG-ARQ-RELATO-CAB.
+       01  W-CAPACIDADE-VEND.
+           05  W-MAX-CLIENTES-VEND     PIC 9(05) VALUE ZEROS.
+           05  W-VEND-ENCONTRADO       PIC X(01) VALUE "N".
+           05  W-RESTRINGIR-TERRITORIO PIC X(01) VALUE "N".
+           05  W-VEND-TEM-CAPACIDADE   PIC X(01) VALUE "S".
+           05  W-COD-VEND-PROCURA      PIC 9(07) VALUE ZEROS.
+           05  W-QTDE-VEND-TAB         PIC 9(04) VALUE ZEROS.
+           05  W-SUB-VEND              PIC 9(04) VALUE ZEROS.
+           05  W-SUB-VEND-ACHADO       PIC 9(04) VALUE ZEROS.
+           05  W-TAB-VEND              OCCURS 9999 TIMES.
+               10  W-TAB-VEND-CODIGO   PIC 9(07).
+               10  W-TAB-VEND-QTDE     PIC 9(07).
+
+       01  W-CHECKPOINT.
+           05  W-TEM-CHECKPOINT        PIC X(01) VALUE "N".
+           05  W-RETOMAR-CHECK         PIC X(01) VALUE "N".
+           05  W-CHECKPOINT-CODIGO     PIC 9(07) VALUE ZEROS.
+           05  W-PROCESSO-COMPLETO     PIC X(01) VALUE "N".
+           05  W-CHECK-INFO-MSG        PIC X(50) VALUE SPACES.
+      * Interrupcao limpa (tecla <Esc>) a meio do processamento - o
+      * checkpoint do ultimo cliente gravado (7950-GRAVAR-CHECKPOINT)
+      * fica de pe para retomar depois, igual a uma parada por queda.
+           05  W-INTERROMPIDO          PIC X(01) VALUE "N".
+           05  W-CONTADOR-POLL         PIC 9(04) VALUE ZEROS.
+           05  W-TECLA-INTERROMPER     PIC X(01) VALUE SPACES.
+
+      * Contadores da execucao, usados so para alimentar o resumo
+      * diario de operacoes (7820-GRAVAR-ARQ-RESUMO-DIA).
+       01  W-CONTADORES-DIST.
+           05  W-DIST-LIDOS            PIC 9(10) VALUE ZEROS.
+           05  W-DIST-GRAVADOS         PIC 9(10) VALUE ZEROS.
+           05  W-DIST-ERROS            PIC 9(10) VALUE ZEROS.
+
+       01  W-LIMITE-DISTANCIA.
+           05  W-MAX-DISTANCIA-KM      PIC 9(05) VALUE ZEROS.
+           05  W-MAX-DISTANCIA-M       PIC 9(10)V9(08) VALUE ZEROS.
+           05  W-DIST-DENTRO-LIMITE    PIC X(01) VALUE "S".
+           05  W-GRAVADO-EXC           PIC X(01) VALUE "N".
+
+      * Divulgacao de quase-empate: quando o segundo colocado na busca
+      * por vendedor mais proximo fica a uma distancia muito parecida
+      * da do vendedor escolhido, a atribuicao automatica registrada
+      * no CSV pode nao refletir uma diferenca relevante entre os
+      * dois - o caso e registrado em log a parte para revisao.
+       01  W-QUASE-EMPATE.
+           05  W-LIMIAR-EMPATE-PCT     PIC 9(03) VALUE ZEROS.
+           05  W-GRAVADO-EMPATE        PIC X(01) VALUE "N".
+           05  W-COD-VEND-MELHOR       PIC 9(07) VALUE ZEROS.
+           05  W-RAZAO-VEND-MELHOR     PIC X(40) VALUE SPACES.
+           05  W-COD-VEND-SEGUNDO      PIC 9(07) VALUE ZEROS.
+           05  W-RAZAO-VEND-SEGUNDO    PIC X(40) VALUE SPACES.
+           05  W-DIST-VEND-SEGUNDO     PIC 9(10)V9(08) VALUE ZEROS.
+           05  W-VEND-SEGUNDO-ENCONTRADO
+                                       PIC X(01) VALUE "N".
+           05  W-DIFERENCA-EMPATE-PCT  PIC 9(03)V9(02) VALUE ZEROS.
+
+       01  W-CONFIG-CSV-RELATO.
+           05  W-DELIMITADOR           PIC X(01) VALUE ";".
+
+       01  W-DELTA-DIST.
+           05  W-MODO-DELTA            PIC X(01) VALUE "N".
+               88  W-MODO-DELTA-ATIVO  VALUE "S".
+           05  W-DATA-ULT-EXEC-DIST    PIC 9(08) VALUE ZEROS.
+           05  W-REAPROVEITOU-DIST     PIC X(01) VALUE "N".
+
+      * Estrategia de atribuicao usada por 1115-PROCURAR-VENDEDOR:
+      * 1 = vendedor mais proximo (padrao); 2 = vendedor com menor
+      * carga (menos clientes atribuidos nesta execucao), usado como
+      * criterio de desempate em caso de carga igual.
+       01  W-ESTRATEGIA-DIST.
+           05  W-ESTRATEGIA            PIC X(01) VALUE "1".
+               88  W-ESTRAT-DISTANCIA      VALUE "1".
+               88  W-ESTRAT-MENOR-CARGA    VALUE "2".
+           05  W-QTDE-VEND-MELHOR      PIC 9(07) VALUE ZEROS.
+           05  W-QTDE-VEND-CANDIDATO   PIC 9(07) VALUE ZEROS.
+           05  W-VEND-MELHOR-ATE-AGORA PIC X(01) VALUE "N".
+
+      * Tabela em memoria com os vendedores, carregada uma unica vez
+      * por execucao (7270-CARREGAR-TAB-VENDEDOR) para evitar reler o
+      * ARQ-VENDEDOR do disco para cada cliente processado.
+       01  W-CACHE-VENDEDOR.
+           05  W-QTDE-TAB-VENDEDOR     PIC 9(05) VALUE ZEROS.
+           05  W-SUB-TAB-VENDEDOR      PIC 9(05) VALUE ZEROS.
+           05  W-TAB-VENDEDOR          OCCURS 9999 TIMES.
+               10  W-TAB-VEND-CODIGO-C     PIC 9(007).
+               10  W-TAB-VEND-RAZAO-C      PIC X(040).
+               10  W-TAB-VEND-LATITUDE-C   PIC S9(003)V9(008).
+               10  W-TAB-VEND-LONGITUDE-C  PIC S9(003)V9(008).
+               10  W-TAB-VEND-SITUACAO-C   PIC X(001).
+                   88  W-TAB-VEND-ATIVO-C  VALUE "A".
+               10  W-TAB-VEND-TERRIT-C     PIC X(005).
+
+       01  W-REG-ARQ-EXCECAO-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Cliente; Razao Social; Motivo;".
+
+       01  W-REG-ARQ-EXCECAO-DET.
+           05 W-EXC-CLIE-COD           PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EXC-CLIE-RAZAO         PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EXC-MOTIVO             PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+
+       01  W-REG-ARQ-EMPATE-CAB.
            05 FILLER                   PIC X(132) VALUE
-           "Cliente; Razao Social; Vendedor; Nome; Distancia ;".
+           "Cliente;Razao Social;Vendedor Escolhido;Distancia1(m);
+      -    "Vendedor Alternativo;Distancia2(m);Diferenca(%);".
+
+       01  W-REG-ARQ-EMPATE-DET.
+           05 W-EMP-CLIE-COD           PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-CLIE-RAZAO         PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-VEND1-COD          PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-DIST1              PIC  9(06) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-VEND2-COD          PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-DIST2              PIC  9(06) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-EMP-DIFERENCA-PCT      PIC  9(03)V99 VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+
+      * Cabecalho e colunas do CSV de distribuicao, hoje montados por
+      * STRING em 4350-MONTAR-LINHA-RELATO com o delimitador escolhido
+      * pelo usuario em S-DELIMITADOR, e textos entre aspas para que
+      * razao social com o proprio delimitador nao desalinhe colunas.
+       01  W-REG-ARQ-RELATO-COLUNAS.
+           05 FILLER                   PIC  X(10) VALUE "Cliente".
+           05 FILLER                   PIC  X(13) VALUE "Razao Social".
+           05 FILLER                   PIC  X(10) VALUE "Vendedor".
+           05 FILLER                   PIC  X(13) VALUE "Nome".
+           05 FILLER                   PIC  X(10) VALUE "Distancia".
 
        01  W-REG-ARQ-RELATO.
            05 W-RELAT-CLIE-COD         PIC  9(07) VALUES ZEROS.
-           05 FILLER                   PIC  X(01) VALUE ";".
            05 W-RELAT-CLIE-RAZAO       PIC  X(40) VALUES SPACES.
-           05 FILLER                   PIC  X(01) VALUE ";".
            05 W-RELAT-VEND-COD         PIC  9(07) VALUES ZEROS.
-           05 FILLER                   PIC  X(01) VALUE ";".
            05 W-RELAT-VEND-RAZAO       PIC  X(40) VALUES SPACES.
-           05 FILLER                   PIC  X(01) VALUE ";".
            05 W-DISTANCIA              PIC  9(06) VALUES ZEROS.
-           05 FILLER                   PIC  X(01) VALUE ";".
+
+       01  W-REG-ARQ-RELATO-LINHA      PIC X(132) VALUE SPACES.
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-       COPY ".\copybooks\GCC000L".
+       COPY ".\copybooks\GCC000L.cpy".
 
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       * Copybook tela principal
-       COPY ".\copybooks\GCC000S".
+       COPY ".\copybooks\GCC000S.cpy".
       * Copybook tela relatorio
-       COPY ".\copybooks\GCC030S".
+       COPY ".\copybooks\GCC030S.cpy".
       *
        COPY screenio.
 
@@ -110,6 +289,8 @@
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
            SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
 
            PERFORM UNTIL W-FIM EQUAL "S"
                MOVE "N"                TO W-GRAVADO
@@ -120,19 +301,74 @@
                MOVE WID-ARQ-DISTRIBUICAO
                                        TO  W-ARQ-RELATO
                                            S-NOME-ARQ
+               MOVE ZEROS              TO W-MAX-CLIENTES-VEND
+                                           W-QTDE-VEND-TAB
+                                           S-MAX-CLIE-VEND
+                                           W-MAX-DISTANCIA-KM
+                                           W-MAX-DISTANCIA-M
+                                           S-MAX-DISTANCIA-KM
+               MOVE "N"                TO W-RETOMAR-CHECK
+               MOVE SPACES             TO S-RETOMAR-CHECK
+               MOVE ";"                TO W-DELIMITADOR
+                                           S-DELIMITADOR
+               MOVE "N"                TO W-MODO-DELTA
+               MOVE SPACES             TO S-MODO-DELTA
+               MOVE "1"                TO W-ESTRATEGIA
+                                           S-ESTRATEGIA
+               MOVE ZEROS              TO W-LIMIAR-EMPATE-PCT
+                                           S-LIMIAR-EMPATE-PCT
+
+               PERFORM 7920-LER-ULT-EXEC-DIST
+               PERFORM 7910-VERIFICAR-CHECKPOINT
+               IF  W-TEM-CHECKPOINT    EQUAL "S"
+                   STRING "Checkpoint encontrado, ultimo cliente: "
+                          W-CHECKPOINT-CODIGO
+                                       INTO W-CHECK-INFO-MSG
+               ELSE
+                   MOVE "Nenhum checkpoint pendente"
+                                       TO W-CHECK-INFO-MSG
+               END-IF
 
                MOVE "<Esc> Voltar <Enter> Processar"
                                        TO W-STATUS
-               DISPLAY S-CLS
-               DISPLAY S-TELA-ACC-ARQ
-               ACCEPT S-NOME-ARQ
 
-               IF  COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+               IF  LK-PARAM            NOT EQUAL "B"
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-ACC-ARQ
+                   ACCEPT S-NOME-ARQ
+                   ACCEPT S-MAX-CLIE-VEND
+                   ACCEPT S-MAX-DISTANCIA-KM
+                   IF  W-TEM-CHECKPOINT    EQUAL "S"
+                       ACCEPT S-RETOMAR-CHECK
+                   END-IF
+                   ACCEPT S-DELIMITADOR
+                   IF  W-DELIMITADOR       EQUAL SPACE
+                       MOVE ";"            TO W-DELIMITADOR
+                   END-IF
+                   ACCEPT S-MODO-DELTA
+                   ACCEPT S-ESTRATEGIA
+                   IF  W-ESTRATEGIA        NOT EQUAL "1" AND
+                       W-ESTRATEGIA        NOT EQUAL "2"
+                       MOVE "1"            TO W-ESTRATEGIA
+                   END-IF
+                   ACCEPT S-LIMIAR-EMPATE-PCT
+               END-IF
+
+               COMPUTE W-MAX-DISTANCIA-M =
+                       W-MAX-DISTANCIA-KM * 1000
+
+               IF  LK-PARAM EQUAL "B" OR
+                   COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
                    PERFORM 2100-ABRIR-ARQUIVOS
                    IF  W-VOLTAR        EQUAL "N"
                        PERFORM 2000-PROCESSAR
                    END-IF
                END-IF
+
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "S"            TO W-FIM
+               END-IF
+
                GOBACK
            END-PERFORM.
 
@@ -144,25 +380,68 @@
        2000-PROCESSAR.
       *----------------------------------------------------------------*
 
+           MOVE "N"                    TO W-INTERROMPIDO
+           MOVE ZEROS                  TO W-CONTADOR-POLL
+           INITIALIZE W-CONTADORES-DIST
+           MOVE "Processando... <Esc> Interromper (retoma pelo check
+      -        "point)"                TO W-STATUS
+           DISPLAY S-STATUS
+
            PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
            IF  NOT FS-OK
                MOVE "S"                TO W-VOLTAR
            ELSE
-               PERFORM 7153-LER-PROX-ARQ-CLIE
-               IF  NOT FS-OK
-                   MOVE "S"            TO W-VOLTAR
+               IF  W-RETOMAR-CHECK     EQUAL "S" AND
+                   W-TEM-CHECKPOINT    EQUAL "S"
+                   MOVE W-CHECKPOINT-CODIGO
+                                       TO CLIE-CODIGO
+                   PERFORM 7171-START-ARQ-CLIE-ASC
+                   IF  NOT FS-OK
+                       MOVE "S"        TO W-VOLTAR
+                   END-IF
+               END-IF
+               IF  W-VOLTAR            EQUAL "N"
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+                   IF  NOT FS-OK
+                       MOVE "S"        TO W-VOLTAR
+                   END-IF
                END-IF
            END-IF
 
            PERFORM 1100-REALIZAR-DIST UNTIL FS-FIM  OR
                                           W-VOLTAR  EQUAL "S"
 
+           MOVE "N"                    TO W-PROCESSO-COMPLETO
+           IF  FS-FIM
+               MOVE "S"                TO W-PROCESSO-COMPLETO
+           END-IF
+
            PERFORM 7190-FECHAR-ARQ-CLIE
            PERFORM 7590-FECHAR-ARQ-RELATO
-           PERFORM 7690-FECHAR-ARQ-DIST.
+           PERFORM 7690-FECHAR-ARQ-DIST
+           PERFORM 7790-FECHAR-ARQ-EXCECAO
+           PERFORM 7795-FECHAR-ARQ-QUASE-EMPATE.
+
+           IF  W-PROCESSO-COMPLETO     EQUAL "S"
+               MOVE ZEROS              TO CHECK-CODIGO
+               PERFORM 7950-GRAVAR-CHECKPOINT
+               PERFORM 7960-GRAVAR-ULT-EXEC-DIST
+           END-IF
+
+           MOVE "DISTRIB"              TO W-RESUMO-DIA-TIPO
+           MOVE W-DIST-LIDOS           TO W-RESUMO-DIA-LIDOS
+           MOVE W-DIST-GRAVADOS        TO W-RESUMO-DIA-GRAVADOS
+           MOVE W-DIST-ERROS           TO W-RESUMO-DIA-ERROS
+           PERFORM 7820-GRAVAR-ARQ-RESUMO-DIA
 
-           MOVE  "Fim processo, tecle <Enter>"
+           IF  W-INTERROMPIDO          EQUAL "S"
+               MOVE  "Interrompido pelo operador, checkpoint gravado
+      -                  ", retome depois. Tecle <Enter>"
                                        TO  W-MSGERRO
+           ELSE
+               MOVE  "Fim processo, tecle <Enter>"
+                                       TO  W-MSGERRO
+           END-IF
            PERFORM 8500-MOSTRA-AVISO.
 
       *----------------------------------------------------------------*
@@ -173,20 +452,45 @@
        1100-REALIZAR-DIST.
       *----------------------------------------------------------------*
 
-           MOVE REG-ARQ-CLIENTE        TO REG-DIST-CLIENTE
-           MOVE CLIE-CODIGO            TO W-RELAT-CLIE-COD
-           MOVE CLIE-RAZAO-SOCIAL      TO W-RELAT-CLIE-RAZAO
+           IF  CLIE-ATIVO
+               ADD 1                       TO W-DIST-LIDOS
+               MOVE REG-ARQ-CLIENTE        TO REG-DIST-CLIENTE
+               MOVE CLIE-CODIGO            TO W-RELAT-CLIE-COD
+               MOVE CLIE-RAZAO-SOCIAL      TO W-RELAT-CLIE-RAZAO
 
-           PERFORM 1110-ENCONTRAR-VENDEDOR
-           IF  W-VOLTAR                EQUAL "N"
-               PERFORM 4300-GRAVAR-REGISTRO
-               IF  NOT FS-OK
-                   MOVE "S"            TO W-VOLTAR
-               ELSE
-                   PERFORM 7153-LER-PROX-ARQ-CLIE
-                   IF  NOT FS-OK AND NOT FS-FIM
-                       MOVE "S"        TO W-VOLTAR
-                  END-IF
+               MOVE "N"                    TO W-REAPROVEITOU-DIST
+               IF  W-MODO-DELTA-ATIVO           AND
+                   W-DATA-ULT-EXEC-DIST  GREATER ZEROS AND
+                   CLIE-DATA-ALTERACAO   LESS    W-DATA-ULT-EXEC-DIST
+                   PERFORM 1120-REAPROVEITAR-DIST-ANT
+               END-IF
+
+               IF  W-REAPROVEITOU-DIST EQUAL "N"
+                   PERFORM 1110-ENCONTRAR-VENDEDOR
+               END-IF
+
+               IF  W-VOLTAR                EQUAL "N"
+                   IF  W-VEND-ENCONTRADO   EQUAL "S"
+                       PERFORM 4300-GRAVAR-REGISTRO
+                       ADD 1               TO W-DIST-GRAVADOS
+                   ELSE
+                       PERFORM 4400-GRAVAR-NAO-ATRIBUIDO
+                       ADD 1               TO W-DIST-ERROS
+                   END-IF
+                   IF  NOT FS-OK
+                       MOVE "S"            TO W-VOLTAR
+                   ELSE
+                       MOVE CLIE-CODIGO    TO CHECK-CODIGO
+                       PERFORM 7950-GRAVAR-CHECKPOINT
+                       PERFORM 7930-VERIFICAR-INTERRUPCAO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF  W-VOLTAR                    EQUAL "N"
+               PERFORM 7153-LER-PROX-ARQ-CLIE
+               IF  NOT FS-OK AND NOT FS-FIM
+                   MOVE "S"                TO W-VOLTAR
                END-IF
            END-IF.
 
@@ -197,48 +501,184 @@
       *----------------------------------------------------------------*
        1110-ENCONTRAR-VENDEDOR.
       *----------------------------------------------------------------*
+      * Primeiro tenta achar o vendedor mais proximo dentro do mesmo
+      * territorio do cliente; so cai para a busca geral (qualquer
+      * territorio) quando o cliente nao tem territorio informado ou
+      * nenhum vendedor do territorio atende os limites configurados.
+
+           MOVE "N"                 TO W-VEND-ENCONTRADO
+           IF  CLIE-TERRITORIO      NOT EQUAL SPACES
+               MOVE "S"             TO W-RESTRINGIR-TERRITORIO
+               PERFORM 1115-PROCURAR-VENDEDOR
+           END-IF
+
+           IF  W-VOLTAR EQUAL "N" AND W-VEND-ENCONTRADO EQUAL "N"
+               MOVE "N"             TO W-RESTRINGIR-TERRITORIO
+               PERFORM 1115-PROCURAR-VENDEDOR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1115-PROCURAR-VENDEDOR.
+      *----------------------------------------------------------------*
+      * Percorre a tabela de vendedores carregada em memoria por
+      * 2150-CARREGAR-TAB-VENDEDOR, em vez de reler o ARQ-VENDEDOR do
+      * disco a cada cliente.
 
            MOVE 9999999999,99999999 TO W-DIST-VEND-ANTERIOR
+                                        W-DIST-VEND-SEGUNDO
+           MOVE 9999999              TO W-QTDE-VEND-MELHOR
+           MOVE "N"                 TO W-VEND-ENCONTRADO
+                                        W-VEND-SEGUNDO-ENCONTRADO
 
-           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
-           IF  NOT FS-OK
-               MOVE "S"                TO W-VOLTAR
-           ELSE
-               PERFORM 7253-LER-PROX-ARQ-VEND
-               IF  NOT FS-OK
-                   MOVE "S"            TO W-VOLTAR
-               END-IF
-           END-IF
+           PERFORM VARYING W-SUB-TAB-VENDEDOR FROM 1 BY 1
+                   UNTIL W-SUB-TAB-VENDEDOR GREATER
+                         W-QTDE-TAB-VENDEDOR
+
+               MOVE W-TAB-VEND-CODIGO-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-CODIGO
+               MOVE W-TAB-VEND-RAZAO-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-RAZAO-SOCIAL
+               MOVE W-TAB-VEND-LATITUDE-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-LATITUDE
+               MOVE W-TAB-VEND-LONGITUDE-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-LONGITUDE
+               MOVE W-TAB-VEND-SITUACAO-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-SITUACAO
+               MOVE W-TAB-VEND-TERRIT-C(W-SUB-TAB-VENDEDOR)
+                                        TO VEND-TERRITORIO
 
-           PERFORM UNTIL FS-FIM OR  W-VOLTAR EQUAL "S"
                PERFORM 5100-CALCULAR-DISTANCIA
+               MOVE "N"                 TO W-VEND-MELHOR-ATE-AGORA
 
-               IF  W-DIST-VEND-ANTERIOR GREATER
-                   W-DIST-VEND-ATUAL
+               IF  VEND-ATIVO           AND
+                   (W-RESTRINGIR-TERRITORIO EQUAL "N" OR
+                    VEND-TERRITORIO     EQUAL CLIE-TERRITORIO)
 
-                   MOVE REG-ARQ-VENDEDOR
-                                       TO REG-DIST-VENDEDOR
-                   MOVE VEND-CODIGO    TO W-RELAT-VEND-COD
-                   MOVE VEND-RAZAO-SOCIAL
-                                       TO W-RELAT-VEND-RAZAO
-                   MOVE W-DIST-VEND-ATUAL
-                                       TO W-DISTANCIA
-                                          DIST-DISTANCIA
-                   MOVE W-DIST-VEND-ATUAL
-                                       TO W-DIST-VEND-ANTERIOR
+                   PERFORM 5200-VERIFICAR-CAPACIDADE-VEND
+                   PERFORM 5300-VERIFICAR-DISTANCIA-MAXIMA
+                   IF  W-VEND-TEM-CAPACIDADE EQUAL "S" AND
+                       W-DIST-DENTRO-LIMITE  EQUAL "S"
+                       IF  W-ESTRAT-MENOR-CARGA
+                           PERFORM 5230-OBTER-QTDE-VEND-ATUAL
+                           IF  W-QTDE-VEND-CANDIDATO LESS
+                               W-QTDE-VEND-MELHOR OR
+                               (W-QTDE-VEND-CANDIDATO EQUAL
+                                W-QTDE-VEND-MELHOR AND
+                                W-DIST-VEND-ATUAL   LESS
+                                W-DIST-VEND-ANTERIOR)
+                               MOVE "S"    TO W-VEND-MELHOR-ATE-AGORA
+                               MOVE W-QTDE-VEND-CANDIDATO
+                                           TO W-QTDE-VEND-MELHOR
+                           END-IF
+                       ELSE
+                           IF  W-DIST-VEND-ATUAL LESS
+                               W-DIST-VEND-ANTERIOR
+                               MOVE "S"    TO W-VEND-MELHOR-ATE-AGORA
+                           END-IF
+                       END-IF
+
+                       IF  W-VEND-MELHOR-ATE-AGORA EQUAL "S"
+                           IF  W-VEND-ENCONTRADO   EQUAL "S"
+                               MOVE W-DIST-VEND-ANTERIOR
+                                           TO W-DIST-VEND-SEGUNDO
+                               MOVE W-COD-VEND-MELHOR
+                                           TO W-COD-VEND-SEGUNDO
+                               MOVE W-RAZAO-VEND-MELHOR
+                                           TO W-RAZAO-VEND-SEGUNDO
+                               MOVE "S"    TO W-VEND-SEGUNDO-ENCONTRADO
+                           END-IF
+                       ELSE
+                           IF  W-DIST-VEND-ATUAL LESS
+                               W-DIST-VEND-SEGUNDO
+                               MOVE VEND-CODIGO
+                                           TO W-COD-VEND-SEGUNDO
+                               MOVE VEND-RAZAO-SOCIAL
+                                           TO W-RAZAO-VEND-SEGUNDO
+                               MOVE W-DIST-VEND-ATUAL
+                                           TO W-DIST-VEND-SEGUNDO
+                               MOVE "S"    TO W-VEND-SEGUNDO-ENCONTRADO
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF  W-VEND-MELHOR-ATE-AGORA EQUAL "S"
+                       MOVE REG-ARQ-VENDEDOR
+                                           TO REG-DIST-VENDEDOR
+                       MOVE VEND-CODIGO    TO W-RELAT-VEND-COD
+                                              W-COD-VEND-MELHOR
+                       MOVE VEND-RAZAO-SOCIAL
+                                           TO W-RELAT-VEND-RAZAO
+                                              W-RAZAO-VEND-MELHOR
+                       MOVE W-DIST-VEND-ATUAL
+                                           TO W-DISTANCIA
+                                              DIST-DISTANCIA
+                       MOVE W-DIST-VEND-ATUAL
+                                           TO W-DIST-VEND-ANTERIOR
+                       MOVE "S"            TO W-VEND-ENCONTRADO
+                   END-IF
                END-IF
+           END-PERFORM.
 
-               PERFORM 7253-LER-PROX-ARQ-VEND
-               IF  NOT FS-OK AND  NOT FS-FIM
-                   MOVE "S"            TO W-VOLTAR
+           IF  W-VOLTAR EQUAL "N" AND W-VEND-ENCONTRADO EQUAL "S"
+               PERFORM 5250-INCREMENTAR-CONTADOR-VEND
+               PERFORM 1117-VERIFICAR-QUASE-EMPATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1115-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1117-VERIFICAR-QUASE-EMPATE.
+      *----------------------------------------------------------------*
+      * Quando o vendedor alternativo (segundo colocado na busca) fica
+      * a uma distancia muito proxima da do vendedor escolhido, a
+      * atribuicao automatica pode ter decidido "no limiar" entre os
+      * dois - registra o caso no log para revisao manual.
+           IF  W-LIMIAR-EMPATE-PCT      GREATER ZEROS AND
+               W-VEND-SEGUNDO-ENCONTRADO EQUAL "S" AND
+               W-DIST-VEND-ANTERIOR     GREATER ZEROS
+
+               COMPUTE W-DIFERENCA-EMPATE-PCT ROUNDED =
+                   (W-DIST-VEND-SEGUNDO - W-DIST-VEND-ANTERIOR)
+                   / W-DIST-VEND-ANTERIOR * 100
+
+               IF  W-DIFERENCA-EMPATE-PCT NOT GREATER
+                   W-LIMIAR-EMPATE-PCT
+                   PERFORM 4450-GRAVAR-QUASE-EMPATE
                END-IF
+           END-IF.
 
-           END-PERFORM
+      *----------------------------------------------------------------*
+       1117-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
 
-           PERFORM 7290-FECHAR-ARQ-VEND.
+      *----------------------------------------------------------------*
+       1120-REAPROVEITAR-DIST-ANT.
+      *----------------------------------------------------------------*
+      * Modo delta: cliente sem alteracao de coordenadas desde a
+      * ultima execucao completa. Em vez de refazer o haversine contra
+      * todo o ARQ-VENDEDOR, reaproveita o vendedor ja atribuido na
+      * execucao anterior (preservado em ARQ-DIST-ANT por
+      * 7605-ARQUIVAR-ARQ-DIST no inicio deste processamento).
+           MOVE CLIE-CODIGO             TO DIST-ANT-CLIE-CODIGO
+           PERFORM 7851-LER-ARQ-DIST-ANT-CODIGO
+           IF  W-REG-ENCONTRADO        EQUAL "S"
+               MOVE REG-ARQ-DIST-ANT       TO REG-ARQ-DIST
+               MOVE DIST-VEND-CODIGO       TO W-RELAT-VEND-COD
+               MOVE DIST-VEND-RAZAO-SOCIAL TO W-RELAT-VEND-RAZAO
+               MOVE DIST-DISTANCIA         TO W-DISTANCIA
+               MOVE "S"                    TO W-VEND-ENCONTRADO
+                                               W-REAPROVEITOU-DIST
+               PERFORM 5250-INCREMENTAR-CONTADOR-VEND
+           END-IF.
 
       *----------------------------------------------------------------*
-       1000-99-FIM.                   EXIT.
+       1120-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -287,6 +727,10 @@
                END-IF
            END-IF
 
+           IF  W-VOLTAR    EQUAL "N"
+               PERFORM 2150-CARREGAR-TAB-VENDEDOR
+           END-IF
+
            IF  W-VOLTAR    EQUAL "N"
                PERFORM 7510-ABRIR-ARQ-RELATO
                IF  NOT FS-OK
@@ -296,30 +740,94 @@
            END-IF
 
            IF  W-VOLTAR    EQUAL "N"
+               PERFORM 7605-ARQUIVAR-ARQ-DIST
                PERFORM 7610-ABRIR-ARQ-DIST
                IF  NOT FS-OK
                    MOVE "S"            TO W-VOLTAR
                    PERFORM 7590-FECHAR-ARQ-RELATO
                    PERFORM 7690-FECHAR-ARQ-DIST
                END-IF
+           END-IF
+
+           IF  W-VOLTAR    EQUAL "N"
+               MOVE "N"                TO W-GRAVADO-EXC
+               PERFORM 7710-ABRIR-ARQ-EXCECAO
+               IF  NOT FS-OK
+                   MOVE "S"            TO W-VOLTAR
+                   PERFORM 7590-FECHAR-ARQ-RELATO
+                   PERFORM 7690-FECHAR-ARQ-DIST
+                   PERFORM 7790-FECHAR-ARQ-EXCECAO
+               END-IF
+           END-IF
+
+           IF  W-VOLTAR    EQUAL "N"
+               MOVE "N"                TO W-GRAVADO-EMPATE
+               PERFORM 7715-ABRIR-ARQ-QUASE-EMPATE
+               IF  NOT FS-OK
+                   MOVE "S"            TO W-VOLTAR
+                   PERFORM 7590-FECHAR-ARQ-RELATO
+                   PERFORM 7690-FECHAR-ARQ-DIST
+                   PERFORM 7790-FECHAR-ARQ-EXCECAO
+                   PERFORM 7795-FECHAR-ARQ-QUASE-EMPATE
+               END-IF
            END-IF.
 
       *----------------------------------------------------------------*
        2100-99-FIM.                   EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2150-CARREGAR-TAB-VENDEDOR.
+      *----------------------------------------------------------------*
+      * Le o ARQ-VENDEDOR uma unica vez no inicio do processamento e
+      * carrega os vendedores numa tabela em memoria, para que
+      * 1115-PROCURAR-VENDEDOR nao precise reabrir e reler o arquivo
+      * do disco para cada cliente - ganho relevante quando a base de
+      * clientes e grande.
+           MOVE ZEROS                  TO W-QTDE-TAB-VENDEDOR
+
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+           ELSE
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-QTDE-TAB-VENDEDOR
+                   MOVE VEND-CODIGO
+                        TO W-TAB-VEND-CODIGO-C(W-QTDE-TAB-VENDEDOR)
+                   MOVE VEND-RAZAO-SOCIAL
+                        TO W-TAB-VEND-RAZAO-C(W-QTDE-TAB-VENDEDOR)
+                   MOVE VEND-LATITUDE
+                        TO W-TAB-VEND-LATITUDE-C(W-QTDE-TAB-VENDEDOR)
+                   MOVE VEND-LONGITUDE
+                        TO W-TAB-VEND-LONGITUDE-C(W-QTDE-TAB-VENDEDOR)
+                   MOVE VEND-SITUACAO
+                        TO W-TAB-VEND-SITUACAO-C(W-QTDE-TAB-VENDEDOR)
+                   MOVE VEND-TERRITORIO
+                        TO W-TAB-VEND-TERRIT-C(W-QTDE-TAB-VENDEDOR)
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2150-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        4300-GRAVAR-REGISTRO            SECTION.
       *----------------------------------------------------------------*
 
            IF  W-GRAVADO           EQUAL "N"
-               MOVE  W-REG-ARQ-RELATO-CAB
+               PERFORM 4340-MONTAR-CAB-RELATO
+               MOVE  W-REG-ARQ-RELATO-LINHA
                                        TO REG-ARQ-RELATO
                PERFORM 7560-GRAVAR-ARQ-RELATO
                MOVE "S"                TO W-GRAVADO
            END-IF
 
-           MOVE  W-REG-ARQ-RELATO      TO REG-ARQ-RELATO
+           PERFORM 4350-MONTAR-LINHA-RELATO
+           MOVE  W-REG-ARQ-RELATO-LINHA TO REG-ARQ-RELATO
            PERFORM 7560-GRAVAR-ARQ-RELATO.
            IF  NOT FS-OK
                MOVE "S"                TO W-VOLTAR
@@ -332,6 +840,112 @@
        4300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4340-MONTAR-CAB-RELATO          SECTION.
+      *----------------------------------------------------------------*
+      * Monta o cabecalho do CSV usando o delimitador informado pelo
+      * usuario, para que fique consistente com as linhas de detalhe.
+           MOVE  SPACES                TO W-REG-ARQ-RELATO-LINHA
+           STRING
+               FUNCTION TRIM(W-REG-ARQ-RELATO-COLUNAS (01:10))
+               W-DELIMITADOR
+               FUNCTION TRIM(W-REG-ARQ-RELATO-COLUNAS (11:13))
+               W-DELIMITADOR
+               FUNCTION TRIM(W-REG-ARQ-RELATO-COLUNAS (24:10))
+               W-DELIMITADOR
+               FUNCTION TRIM(W-REG-ARQ-RELATO-COLUNAS (34:13))
+               W-DELIMITADOR
+               FUNCTION TRIM(W-REG-ARQ-RELATO-COLUNAS (47:10))
+               DELIMITED BY SIZE
+               INTO W-REG-ARQ-RELATO-LINHA
+           END-STRING.
+
+      *----------------------------------------------------------------*
+       4340-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4350-MONTAR-LINHA-RELATO        SECTION.
+      *----------------------------------------------------------------*
+      * Monta a linha de detalhe do CSV usando o delimitador escolhido
+      * pelo usuario, colocando razao social entre aspas para que um
+      * delimitador dentro do nome nao quebre o alinhamento das
+      * colunas ao abrir o arquivo em planilha.
+           MOVE  SPACES                TO W-REG-ARQ-RELATO-LINHA
+           STRING
+               W-RELAT-CLIE-COD
+               W-DELIMITADOR
+               '"'
+               FUNCTION TRIM(W-RELAT-CLIE-RAZAO)
+               '"'
+               W-DELIMITADOR
+               W-RELAT-VEND-COD
+               W-DELIMITADOR
+               '"'
+               FUNCTION TRIM(W-RELAT-VEND-RAZAO)
+               '"'
+               W-DELIMITADOR
+               W-DISTANCIA
+               DELIMITED BY SIZE
+               INTO W-REG-ARQ-RELATO-LINHA
+           END-STRING.
+
+      *----------------------------------------------------------------*
+       4350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4400-GRAVAR-NAO-ATRIBUIDO       SECTION.
+      *----------------------------------------------------------------*
+      * Cliente sem vendedor ativo dentro do limite de distancia ou
+      * capacidade; registrado a parte em vez de gravado na distri-
+      * buicao com o vendedor da execucao anterior.
+           IF  W-GRAVADO-EXC           EQUAL "N"
+               MOVE  W-REG-ARQ-EXCECAO-CAB
+                                       TO REG-ARQ-EXCECAO
+               PERFORM 7760-GRAVAR-ARQ-EXCECAO
+               MOVE "S"                TO W-GRAVADO-EXC
+           END-IF
+
+           MOVE  CLIE-CODIGO           TO W-EXC-CLIE-COD
+           MOVE  CLIE-RAZAO-SOCIAL     TO W-EXC-CLIE-RAZAO
+           MOVE  "Fora do limite de distancia/capacidade"
+                                       TO W-EXC-MOTIVO
+           MOVE  W-REG-ARQ-EXCECAO-DET TO REG-ARQ-EXCECAO
+           PERFORM 7760-GRAVAR-ARQ-EXCECAO.
+
+      *----------------------------------------------------------------*
+       4400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4450-GRAVAR-QUASE-EMPATE        SECTION.
+      *----------------------------------------------------------------*
+      * Grava no log de quase-empate o cliente cujo vendedor escolhido
+      * e o segundo colocado ficaram a uma distancia proxima entre si,
+      * dentro do limiar informado na tela de processamento.
+           IF  W-GRAVADO-EMPATE        EQUAL "N"
+               MOVE  W-REG-ARQ-EMPATE-CAB
+                                       TO REG-ARQ-QUASE-EMPATE
+               PERFORM 7761-GRAVAR-ARQ-QUASE-EMPATE
+               MOVE "S"                TO W-GRAVADO-EMPATE
+           END-IF
+
+           MOVE  CLIE-CODIGO           TO W-EMP-CLIE-COD
+           MOVE  CLIE-RAZAO-SOCIAL     TO W-EMP-CLIE-RAZAO
+           MOVE  W-COD-VEND-MELHOR     TO W-EMP-VEND1-COD
+           MOVE  W-DIST-VEND-ANTERIOR  TO W-EMP-DIST1
+           MOVE  W-COD-VEND-SEGUNDO    TO W-EMP-VEND2-COD
+           MOVE  W-DIST-VEND-SEGUNDO   TO W-EMP-DIST2
+           MOVE  W-DIFERENCA-EMPATE-PCT
+                                       TO W-EMP-DIFERENCA-PCT
+           MOVE  W-REG-ARQ-EMPATE-DET  TO REG-ARQ-QUASE-EMPATE
+           PERFORM 7761-GRAVAR-ARQ-QUASE-EMPATE.
+
+      *----------------------------------------------------------------*
+       4450-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        5100-CALCULAR-DISTANCIA         SECTION.
       *----------------------------------------------------------------*
@@ -359,13 +973,300 @@
        5100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       5200-VERIFICAR-CAPACIDADE-VEND  SECTION.
+      *----------------------------------------------------------------*
+      * Vendedor so fica indisponivel quando ja atingiu o limite de
+      * clientes informado na tela (zero = sem limite).
+           MOVE "S"                    TO W-VEND-TEM-CAPACIDADE
+
+           IF  W-MAX-CLIENTES-VEND     GREATER ZEROS
+               MOVE VEND-CODIGO        TO W-COD-VEND-PROCURA
+               PERFORM 5210-LOCALIZAR-VEND-TAB
+               IF  W-SUB-VEND-ACHADO   GREATER ZEROS
+                   IF  W-TAB-VEND-QTDE(W-SUB-VEND-ACHADO) NOT LESS
+                       W-MAX-CLIENTES-VEND
+                       MOVE "N"        TO W-VEND-TEM-CAPACIDADE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5300-VERIFICAR-DISTANCIA-MAXIMA SECTION.
+      *----------------------------------------------------------------*
+      * Vendedor so fica fora do limite quando a distancia calculada
+      * ultrapassa o teto informado na tela (zero = sem limite).
+           MOVE "S"                    TO W-DIST-DENTRO-LIMITE
+
+           IF  W-MAX-DISTANCIA-KM      GREATER ZEROS
+               IF  W-DIST-VEND-ATUAL   GREATER W-MAX-DISTANCIA-M
+                   MOVE "N"            TO W-DIST-DENTRO-LIMITE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5210-LOCALIZAR-VEND-TAB         SECTION.
+      *----------------------------------------------------------------*
+      * Localiza W-COD-VEND-PROCURA na tabela de contadores de
+      * clientes ja atribuidos a cada vendedor nesta execucao.
+           MOVE ZEROS                  TO W-SUB-VEND-ACHADO
+
+           PERFORM VARYING W-SUB-VEND FROM 1 BY 1
+                   UNTIL W-SUB-VEND GREATER W-QTDE-VEND-TAB
+               IF  W-TAB-VEND-CODIGO(W-SUB-VEND) EQUAL
+                   W-COD-VEND-PROCURA
+                   MOVE W-SUB-VEND     TO W-SUB-VEND-ACHADO
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       5210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5230-OBTER-QTDE-VEND-ATUAL      SECTION.
+      *----------------------------------------------------------------*
+      * Obtem, para a estrategia de menor carga, a quantidade de
+      * clientes ja atribuidos ao vendedor candidato nesta execucao.
+      * Vendedor ainda sem nenhum cliente atribuido nao aparece na
+      * tabela de contadores, o que equivale a carga zero.
+           MOVE VEND-CODIGO            TO W-COD-VEND-PROCURA
+           PERFORM 5210-LOCALIZAR-VEND-TAB
+           IF  W-SUB-VEND-ACHADO       GREATER ZEROS
+               MOVE W-TAB-VEND-QTDE(W-SUB-VEND-ACHADO)
+                                       TO W-QTDE-VEND-CANDIDATO
+           ELSE
+               MOVE ZEROS               TO W-QTDE-VEND-CANDIDATO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5250-INCREMENTAR-CONTADOR-VEND  SECTION.
+      *----------------------------------------------------------------*
+      * Soma mais um cliente ao contador do vendedor escolhido para a
+      * atribuicao atual. Mantido sempre, mesmo sem limite de
+      * capacidade configurado (W-MAX-CLIENTES-VEND = zero), pois a
+      * estrategia de menor carga (5230-OBTER-QTDE-VEND-ATUAL) depende
+      * desta contagem para comparar candidatos independente de haver
+      * ou nao um teto de clientes por vendedor.
+           MOVE W-RELAT-VEND-COD       TO W-COD-VEND-PROCURA
+           PERFORM 5210-LOCALIZAR-VEND-TAB
+           IF  W-SUB-VEND-ACHADO       EQUAL ZEROS
+               ADD 1                   TO W-QTDE-VEND-TAB
+               MOVE W-RELAT-VEND-COD
+                          TO W-TAB-VEND-CODIGO(W-QTDE-VEND-TAB)
+               MOVE 1     TO W-TAB-VEND-QTDE(W-QTDE-VEND-TAB)
+           ELSE
+               ADD 1      TO W-TAB-VEND-QTDE(W-SUB-VEND-ACHADO)
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7910-VERIFICAR-CHECKPOINT       SECTION.
+      *----------------------------------------------------------------*
+      * Verifica se existe um checkpoint de uma execucao anterior
+      * interrompida, para oferecer a retomada ao operador.
+           MOVE "N"                    TO W-TEM-CHECKPOINT
+           MOVE ZEROS                  TO W-CHECKPOINT-CODIGO
+
+           OPEN INPUT ARQ-CHECK
+           IF  FS-OK
+               READ ARQ-CHECK
+               IF  FS-OK AND CHECK-CODIGO GREATER ZEROS
+                   MOVE CHECK-CODIGO   TO W-CHECKPOINT-CODIGO
+                   MOVE "S"            TO W-TEM-CHECKPOINT
+               END-IF
+               CLOSE ARQ-CHECK
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7910-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7930-VERIFICAR-INTERRUPCAO      SECTION.
+      *----------------------------------------------------------------*
+      * Sem bloquear o processamento, testa periodicamente se o operador
+      * pediu para interromper (tecla <Esc>) - permite parar de forma
+      * limpa a qualquer momento; o ultimo checkpoint gravado
+      * (7950-GRAVAR-CHECKPOINT) fica de pe para retomar depois.
+           ADD 1                       TO W-CONTADOR-POLL
+           IF  W-CONTADOR-POLL         GREATER OR EQUAL 50
+               MOVE ZEROS              TO W-CONTADOR-POLL
+               ACCEPT S-TECLA-INTERROMPER WITH TIME-OUT 1
+               IF  COB-CRT-STATUS      EQUAL COB-SCR-ESC
+                   MOVE "S"            TO W-INTERROMPIDO
+                   MOVE "S"            TO W-VOLTAR
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7930-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7950-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      * Grava o codigo do ultimo cliente processado com sucesso; ao
+      * final de um processamento completo e gravado ZEROS, indicando
+      * que nao ha checkpoint pendente.
+           OPEN OUTPUT ARQ-CHECK
+           IF  FS-OK
+               WRITE REG-ARQ-CHECK
+               CLOSE ARQ-CHECK
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7950-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7920-LER-ULT-EXEC-DIST          SECTION.
+      *----------------------------------------------------------------*
+      * Le a data da ultima execucao completa do processamento de
+      * distribuicao, usada pelo modo delta para decidir quais
+      * clientes podem reaproveitar a atribuicao anterior. Se o
+      * arquivo ainda nao existir (primeira execucao), assume ZEROS.
+           MOVE ZEROS                  TO W-DATA-ULT-EXEC-DIST
+
+           OPEN INPUT ARQ-ULT-EXEC
+           IF  FS-OK
+               READ ARQ-ULT-EXEC
+               IF  FS-OK
+                   MOVE REG-ARQ-ULT-EXEC
+                                       TO W-DATA-ULT-EXEC-DIST
+               END-IF
+               CLOSE ARQ-ULT-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7920-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7960-GRAVAR-ULT-EXEC-DIST       SECTION.
+      *----------------------------------------------------------------*
+      * Grava a data de hoje como a data da ultima execucao completa
+      * do processamento de distribuicao, para uso pelo modo delta em
+      * execucoes futuras.
+           OPEN OUTPUT ARQ-ULT-EXEC
+           IF  FS-OK
+               ACCEPT REG-ARQ-ULT-EXEC FROM DATE YYYYMMDD
+               WRITE REG-ARQ-ULT-EXEC
+               CLOSE ARQ-ULT-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7960-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7710-ABRIR-ARQ-EXCECAO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-EXCECAO
+           IF  NOT FS-OK
+               STRING "Erro abrir NAO-ATRIBUIDOS. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7710-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7760-GRAVAR-ARQ-EXCECAO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-ARQ-EXCECAO.
+           IF  NOT FS-OK
+               STRING "Erro gravar NAO-ATRIBUIDOS. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7790-FECHAR-ARQ-EXCECAO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-EXCECAO.
+
+      *----------------------------------------------------------------*
+       7790-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7715-ABRIR-ARQ-QUASE-EMPATE     SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-QUASE-EMPATE
+           IF  NOT FS-OK
+               STRING "Erro abrir QUASE-EMPATE. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7715-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7761-GRAVAR-ARQ-QUASE-EMPATE    SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-ARQ-QUASE-EMPATE.
+           IF  NOT FS-OK
+               STRING "Erro gravar QUASE-EMPATE. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7761-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7795-FECHAR-ARQ-QUASE-EMPATE    SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-QUASE-EMPATE.
+
+      *----------------------------------------------------------------*
+       7795-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       * Rotinas arquivo vendedores
-       COPY ".\copybooks\GCC012R".
+       COPY ".\copybooks\GCC012R.cpy".
       * Rotinas arquivo clientes
-       COPY ".\copybooks\GCC011R".
+       COPY ".\copybooks\GCC011R.cpy".
       * Rotinas arquivo relatorio e importacao
-       COPY ".\copybooks\GCC021R".
+       COPY ".\copybooks\GCC021R.cpy".
       * Rotinas arquivo distribuicao
-       COPY ".\copybooks\GCC031R".
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
+      * Rotinas resumo diario de operacoes
+       COPY ".\copybooks\GCC028R.cpy".
       * Rotinas tela principal
-       COPY ".\copybooks\GCC000R".
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
