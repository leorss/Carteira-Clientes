@@ -0,0 +1,427 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC045P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC045P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Carteira personalizada do vendedor - emite um *
+      *                  documento com os dados de um unico vendedor e *
+      *                  a lista dos clientes atribuidos a ele em      *
+      *                  ARQ-DIST, ordenada da mais proxima para a mais*
+      *                  distante, para ser entregue a ele.            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FC.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
+
+       SELECT ARQ-SORT ASSIGN TO "CARTEIRA-SORT.TMP"
+           FILE STATUS     IS  WS-RESULTADO-ACESSO.
+
+      * Arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021FC.cpy".
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+
+      * Arquivo distribuicao
+       COPY ".\copybooks\GCC031FD.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
+
+       SD  ARQ-SORT.
+       01  REG-SORT.
+           05  SORT-CLIE-CODIGO        PIC  9(007).
+           05  SORT-CLIE-CNPJ          PIC  9(014).
+           05  SORT-CLIE-RAZAO-SOCIAL  PIC  X(040).
+           05  SORT-DISTANCIA          PIC  9(010)V9(008).
+
+      * Arquivo Relatorio
+       COPY ".\copybooks\GCC021FD.cpy".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-FILTROS.
+           05 W-COD-VEND           PIC 9(07) VALUE ZEROS.
+
+       01  W-VEND-DESC             PIC X(40) VALUE SPACES.
+
+       01  W-CAMPOS-RELATORIO.
+           05  W-CONTADOR          PIC 9(004) VALUE 0.
+           05  W-SOMA-DISTANCIA    PIC 9(014)V9(008) VALUE ZEROS.
+           05  W-MEDIA-KM          PIC 9(007)V9(002) VALUE ZEROS.
+           05  W-LINHAS            PIC 9(02) VALUE 0.
+           05  W-TRACOS-1          PIC X(132) VALUE ALL "=".
+           05  W-TRACOS-2          PIC X(132) VALUE ALL "-".
+
+       01  W-CAB-CAPA.
+           05 FILLER               PIC X(40)
+              VALUE "Carteira de Clientes".
+
+       01  W-CAB-VEND-01.
+           05 FILLER               PIC X(18) VALUE "Vendedor.......: ".
+           05 W-CAB-VEND-CODIGO    PIC ZZZZZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 W-CAB-VEND-RAZAO     PIC X(40).
+
+       01  W-CAB-VEND-02.
+           05 FILLER               PIC X(18) VALUE "CPF............: ".
+           05 W-CAB-VEND-CPF       PIC 999.999.999.99.
+
+       01  W-CAB-02.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(06) VALUE "Codigo".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(18) VALUE "CNPJ".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(40) VALUE "Razao Social".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(14) VALUE "Distancia(Km)".
+
+       01  W-DET-01.
+           05 FILLER               PIC X(01).
+           05 W-DET-01-CODIGO      PIC ZZZZZZ9.
+           05 FILLER               PIC X(03).
+           05 W-DET-01-CNPJ        PIC 99.999.999/9999.99.
+           05 FILLER               PIC X(03).
+           05 W-DET-01-RAZAO       PIC X(40).
+           05 FILLER               PIC X(03).
+           05 W-DET-01-DISTANCIA   PIC ZZZZ9,99.
+
+       01  W-ROD-01.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(30)
+              VALUE "           Total clientes  : ".
+           05 W-ROD-TOTAL          PIC ZZ.ZZ9.
+
+       01  W-ROD-02.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(30)
+              VALUE "  Distancia media(Km)      : ".
+           05 W-ROD-MEDIA          PIC ZZZZ9,99.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela carteira do vendedor
+       COPY ".\copybooks\GCC045S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           MOVE "Carteira do Vendedor"   TO W-MODULO
+           MOVE WID-ARQ-REL-CARTEIRA    TO W-ARQ-RELATO
+                                            S-NOME-ARQ
+           MOVE "N"                     TO W-VOLTAR
+
+           MOVE "<Esc> Voltar <Enter> Processar"
+                               TO W-STATUS
+
+           PERFORM 4100-ACC-FILTROS
+
+           IF  W-VOLTAR             EQUAL "N"
+               PERFORM 1000-INICIALIZA
+               IF   W-VOLTAR EQUAL "N"
+                    PERFORM 2000-PROCESSAR
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7611-ABRIR-ARQ-DIST-INPUT
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   PERFORM 7690-FECHAR-ARQ-DIST
+               ELSE
+                   MOVE  "Nenhuma distribuicao encontrada, tecle <Ent
+      -                             "er>"    TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "N"                    TO W-GRAVADO
+           MOVE "N"                    TO W-VOLTAR
+
+           SORT ARQ-SORT    ON ASCENDING KEY SORT-DISTANCIA
+               INPUT PROCEDURE  IS 2100-INPUT-SORT
+               OUTPUT PROCEDURE IS 2200-OUTPUT-SORT.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-INPUT-SORT                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7653-LER-PROX-ARQ-DIST
+
+           PERFORM UNTIL FS-FIM
+               PERFORM 2110-MOVER-CAMPOS-SORT
+           END-PERFORM
+
+           PERFORM 7690-FECHAR-ARQ-DIST.
+
+      *----------------------------------------------------------------*
+       2100-EXIT.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2110-MOVER-CAMPOS-SORT          SECTION.
+      *----------------------------------------------------------------*
+
+           IF  DIST-VEND-CODIGO        EQUAL W-COD-VEND
+               MOVE DIST-CLIE-CODIGO       TO SORT-CLIE-CODIGO
+               MOVE DIST-CLIE-CNPJ         TO SORT-CLIE-CNPJ
+               MOVE DIST-CLIE-RAZAO-SOCIAL TO SORT-CLIE-RAZAO-SOCIAL
+               MOVE DIST-DISTANCIA         TO SORT-DISTANCIA
+               RELEASE REG-SORT
+           END-IF
+
+           PERFORM 7653-LER-PROX-ARQ-DIST.
+
+      *----------------------------------------------------------------*
+       2110-EXIT.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-OUTPUT-SORT                SECTION.
+      *----------------------------------------------------------------*
+
+           RETURN ARQ-SORT AT END
+               MOVE "S"                TO W-VOLTAR
+               MOVE  "Vendedor sem clientes atribuidos, tecle <Enter>"
+                                       TO  W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-RETURN.
+
+           IF  W-VOLTAR EQUAL "N"
+               MOVE S-NOME-ARQ         TO W-ARQ-RELATO
+               PERFORM 7510-ABRIR-ARQ-RELATO
+               IF  NOT FS-OK
+                   PERFORM 7590-FECHAR-ARQ-RELATO
+               ELSE
+                   PERFORM 4310-GRAVAR-CABECALHO
+                   PERFORM UNTIL NOT FS-OK
+                       PERFORM 2210-GERA-RELATORIO THRU 2210-99-FIM
+                   END-PERFORM
+                   PERFORM 4320-GRAVAR-RODAPE
+                   PERFORM 7590-FECHAR-ARQ-RELATO
+
+                   PERFORM 8600-ENVIAR-RELATORIO
+                   MOVE  "Carteira gerada, tecle <Enter>"
+                                       TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2200-EXIT.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2210-GERA-RELATORIO             SECTION.
+      *----------------------------------------------------------------*
+
+           ADD  1                      TO W-CONTADOR
+           ADD  1                      TO W-LINHAS
+           ADD  SORT-DISTANCIA         TO W-SOMA-DISTANCIA
+
+           MOVE  SORT-CLIE-CODIGO      TO W-DET-01-CODIGO
+           MOVE  SORT-CLIE-CNPJ        TO W-DET-01-CNPJ
+           MOVE  SORT-CLIE-RAZAO-SOCIAL
+                                       TO  W-DET-01-RAZAO
+           COMPUTE W-DET-01-DISTANCIA ROUNDED = SORT-DISTANCIA / 1000
+
+           WRITE REG-ARQ-RELATO  FROM W-DET-01 AFTER 1
+
+           RETURN ARQ-SORT AT END
+               MOVE "S"        TO W-VOLTAR
+           END-RETURN.
+
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       4100-ACC-FILTROS.
+      *----------------------------------------------------------------*
+
+           INITIALIZE W-FILTROS
+           MOVE SPACES                 TO W-VEND-DESC
+
+           DISPLAY S-CLS
+           DISPLAY S-TELA-ACC-ARQ
+
+           ACCEPT S-NOME-ARQ
+           IF  COB-CRT-STATUS          EQUAL COB-SCR-ESC
+               MOVE "S"                TO W-VOLTAR
+           ELSE
+               MOVE  "N"               TO  W-REG-ENCONTRADO
+               PERFORM UNTIL W-REG-ENCONTRADO EQUAL "S" OR
+                             W-VOLTAR   EQUAL "S"
+                   ACCEPT S-COD-VEND
+                   IF  COB-CRT-STATUS  EQUAL COB-SCR-ESC
+                       MOVE "S"        TO W-VOLTAR
+                   ELSE
+                       MOVE W-COD-VEND TO VEND-CODIGO
+                       IF  W-COD-VEND  EQUAL ZEROS
+                           MOVE  "Codigo do vendedor e obrigatorio, tecl
+      -                           "e <Enter>"
+                                       TO  W-MSGERRO
+                           PERFORM 8500-MOSTRA-AVISO
+                       ELSE
+                           PERFORM 7251-LER-ARQ-VEND-CODIGO
+                           IF  W-REG-ENCONTRADO EQUAL "S"
+                               MOVE VEND-RAZAO-SOCIAL TO W-VEND-DESC
+                               DISPLAY S-TELA-ACC-ARQ
+                           ELSE
+                               MOVE  "Vendedor invalido, tecle <Enter>"
+                                       TO  W-MSGERRO
+                               PERFORM 8500-MOSTRA-AVISO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4310-GRAVAR-CABECALHO           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 8                      TO W-LINHAS
+
+           MOVE  VEND-CODIGO           TO W-CAB-VEND-CODIGO
+           MOVE  VEND-RAZAO-SOCIAL     TO W-CAB-VEND-RAZAO
+           MOVE  VEND-CPF              TO W-CAB-VEND-CPF
+
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-CAB-CAPA   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-CAB-VEND-01 AFTER 2
+           WRITE REG-ARQ-RELATO  FROM W-CAB-VEND-02 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1   AFTER 2
+           WRITE REG-ARQ-RELATO  FROM W-CAB-02     AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2   AFTER 1.
+
+      *----------------------------------------------------------------*
+       4310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4320-GRAVAR-RODAPE              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE  W-CONTADOR            TO   W-ROD-TOTAL
+
+           IF  W-CONTADOR              GREATER ZEROS
+               COMPUTE W-MEDIA-KM ROUNDED =
+                       (W-SOMA-DISTANCIA / W-CONTADOR) / 1000
+           END-IF
+           MOVE  W-MEDIA-KM            TO   W-ROD-MEDIA
+
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-01   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-02   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1.
+
+      *----------------------------------------------------------------*
+       4320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      * Rotinas arquivo vendedor
+       COPY ".\copybooks\GCC012R.cpy".
+      * Rotinas arquivo distribuicao
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
+      * Rotinas arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021R.cpy".
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
