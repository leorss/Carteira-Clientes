@@ -0,0 +1,358 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC046P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC046P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Relatorio de clientes ativos sem atribuicao   *
+      *                  de distribuicao - percorre ARQ-CLIENTE e, com *
+      *                  leitura direta em ARQ-DIST pela chave de      *
+      *                  codigo do cliente, lista todo cliente ativo   *
+      *                  que ainda nao tem registro em ARQ-DIST.       *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FC.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FC.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FC.cpy".
+
+      * Arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021FC.cpy".
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FD.cpy".
+
+      * Arquivo Distribuicao
+       COPY ".\copybooks\GCC031FD.cpy".
+
+      * Arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033FD.cpy".
+
+      * Arquivo Relatorio
+       COPY ".\copybooks\GCC021FD.cpy".
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-CAMPOS-RELATORIO.
+           05  W-CONTADOR          PIC 9(007) VALUE 0.
+           05  W-TOT-CLIENTES-ATIVOS
+                                   PIC 9(007) VALUE 0.
+           05  W-PAGINAS           PIC 9(004) VALUE 0.
+           05  W-LINHAS            PIC 9(002) VALUE 0.
+           05  W-TRACOS-1          PIC X(132) VALUE ALL "=".
+           05  W-TRACOS-2          PIC X(132) VALUE ALL "-".
+           05  W-ARQ-DIST-ABERTO   PIC X(01) VALUE "N".
+
+       01  W-CAB-01.
+           05 FILLER               PIC X(68)
+              VALUE "Relatorio de clientes sem atribuicao de distribui
+      -                             "cao".
+           05 FILLER               PIC X(52).
+           05 FILLER               PIC X(08) VALUE "Pagina: ".
+           05 W-CAB-01-PAGINA      PIC ZZZ9.
+
+       01  W-CAB-02.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(06) VALUE "Codigo".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(18) VALUE "CNPJ".
+           05 FILLER               PIC X(03).
+           05 FILLER               PIC X(40) VALUE "Razao Social".
+
+       01  W-DET-01.
+           05 FILLER               PIC X(01).
+           05 W-DET-01-CODIGO      PIC ZZZZZZ9.
+           05 FILLER               PIC X(03).
+           05 W-DET-01-CNPJ        PIC 99.999.999/9999.99.
+           05 FILLER               PIC X(03).
+           05 W-DET-01-RAZAO       PIC X(40).
+
+       01  W-ROD-01.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(44)
+              VALUE "Clientes ativos sem distribuicao         : ".
+           05 W-ROD-TOTAL          PIC ZZ.ZZ9.
+
+       01  W-ROD-02.
+           05 FILLER               PIC X(10).
+           05 FILLER               PIC X(44)
+              VALUE "Total de clientes ativos cadastrados     : ".
+           05 W-ROD-TOTAL-ATIVOS   PIC ZZ.ZZ9.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela relatorio
+       COPY ".\copybooks\GCC046S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           PERFORM UNTIL W-FIM EQUAL "S"
+
+               MOVE "Clientes sem Distribuicao" TO W-MODULO
+               MOVE WID-ARQ-SEM-DIST       TO W-ARQ-RELATO
+                                              S-NOME-ARQ
+               MOVE "N"                    TO W-VOLTAR
+
+               MOVE "<Esc> Voltar <Enter> Processar"
+                                   TO W-STATUS
+
+               IF  LK-PARAM            NOT EQUAL "B"
+                   DISPLAY S-CLS
+                   DISPLAY S-TELA-ACC-ARQ
+
+                   ACCEPT S-NOME-ARQ
+                   IF  COB-CRT-STATUS  EQUAL COB-SCR-ESC
+                       MOVE "S"        TO W-VOLTAR
+                   END-IF
+               END-IF
+
+               IF  W-VOLTAR            EQUAL "N"
+                   PERFORM 1000-INICIALIZA
+                   IF   W-VOLTAR EQUAL "N"
+                        PERFORM 2000-PROCESSAR
+                   END-IF
+               END-IF
+
+               IF  LK-PARAM            EQUAL "B"
+                   MOVE "S"            TO W-FIM
+               END-IF
+
+               GOBACK
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+      *----------------------------------------------------------------*
+
+      * Validar arquivo de clientes
+           PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+               IF  NOT FS-ARQ-NAO-ENCONTRADO
+                   PERFORM 7190-FECHAR-ARQ-CLIE
+               ELSE
+                   MOVE  "Arquivo clientes nao encontrado, tecle <Ente
+      -                   "r>"        TO  W-MSGERRO
+                   PERFORM 8500-MOSTRA-AVISO
+               END-IF
+           ELSE
+               PERFORM 7190-FECHAR-ARQ-CLIE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE "N"                    TO W-GRAVADO
+           MOVE 0                      TO W-PAGINAS
+           MOVE 0                      TO W-LINHAS
+           MOVE ZEROS                  TO W-CONTADOR
+           MOVE ZEROS                  TO W-TOT-CLIENTES-ATIVOS
+
+           MOVE S-NOME-ARQ             TO W-ARQ-RELATO
+           PERFORM 7510-ABRIR-ARQ-RELATO
+           IF  NOT FS-OK
+               MOVE "S"                TO W-VOLTAR
+               PERFORM 7590-FECHAR-ARQ-RELATO
+           ELSE
+               PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
+
+               MOVE "N"                TO W-ARQ-DIST-ABERTO
+               PERFORM 7611-ABRIR-ARQ-DIST-INPUT
+               IF  FS-OK
+                   MOVE "S"            TO W-ARQ-DIST-ABERTO
+               ELSE
+                   IF  NOT FS-ARQ-NAO-ENCONTRADO
+                       PERFORM 7690-FECHAR-ARQ-DIST
+                   END-IF
+               END-IF
+
+               PERFORM 4310-GRAVAR-CABECALHO
+
+               PERFORM 7153-LER-PROX-ARQ-CLIE
+               PERFORM 2100-VERIFICAR-CLIENTE
+                       UNTIL FS-FIM
+
+               PERFORM 4320-GRAVAR-RODAPE
+
+               IF  W-ARQ-DIST-ABERTO   EQUAL "S"
+                   PERFORM 7690-FECHAR-ARQ-DIST
+               END-IF
+               PERFORM 7190-FECHAR-ARQ-CLIE
+               PERFORM 7590-FECHAR-ARQ-RELATO
+
+               PERFORM 8600-ENVIAR-RELATORIO
+               MOVE  "Relatorio gerado, tecle <Enter>"
+                                       TO  W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-VERIFICAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      * So interessa ao relatorio o cliente ativo (o inativo nunca e
+      * submetido a distribuicao, entao a ausencia dele em ARQ-DIST e
+      * normal e nao deve ser listada como pendencia). Quando ainda nao
+      * existe ARQ-DIST (nenhuma distribuicao executada), W-ARQ-DIST-
+      * ABERTO fica "N" e todo cliente ativo conta como pendente, sem
+      * tentar ler um arquivo que nao foi aberto.
+           IF  CLIE-ATIVO
+               ADD 1                    TO W-TOT-CLIENTES-ATIVOS
+
+               IF  W-ARQ-DIST-ABERTO    EQUAL "S"
+                   MOVE  CLIE-CODIGO    TO DIST-CLIE-CODIGO
+                   READ ARQ-DIST KEY IS DIST-CLIE-CODIGO
+                            INVALID KEY MOVE "N" TO W-REG-ENCONTRADO
+                        NOT INVALID KEY MOVE "S" TO W-REG-ENCONTRADO
+                   END-READ
+               ELSE
+                   MOVE "N"             TO W-REG-ENCONTRADO
+               END-IF
+
+               IF  W-REG-ENCONTRADO     EQUAL "N"
+                   IF  W-LINHAS         GREATER 61
+                       PERFORM 4310-GRAVAR-CABECALHO
+                   END-IF
+
+                   ADD 1                TO W-CONTADOR
+                   ADD 1                TO W-LINHAS
+
+                   MOVE  CLIE-CODIGO       TO W-DET-01-CODIGO
+                   MOVE  CLIE-CNPJ         TO W-DET-01-CNPJ
+                   MOVE  CLIE-RAZAO-SOCIAL TO W-DET-01-RAZAO
+
+                   WRITE REG-ARQ-RELATO FROM W-DET-01 AFTER 1
+               END-IF
+           END-IF
+
+           PERFORM 7153-LER-PROX-ARQ-CLIE.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                   EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       4310-GRAVAR-CABECALHO           SECTION.
+      *----------------------------------------------------------------*
+
+           ADD  1                      TO W-PAGINAS
+           MOVE 5                      TO W-LINHAS
+           MOVE W-PAGINAS              TO W-CAB-01-PAGINA
+
+           IF  W-PAGINAS               EQUAL 1
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           ELSE
+               WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER PAGE
+           END-IF
+
+           WRITE REG-ARQ-RELATO  FROM W-CAB-01   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-1 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-CAB-02   AFTER 2
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1.
+
+      *----------------------------------------------------------------*
+       4310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4320-GRAVAR-RODAPE              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE  W-CONTADOR            TO   W-ROD-TOTAL
+           MOVE  W-TOT-CLIENTES-ATIVOS TO   W-ROD-TOTAL-ATIVOS
+
+           WRITE REG-ARQ-RELATO  FROM W-TRACOS-2 AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-01   AFTER 1
+           WRITE REG-ARQ-RELATO  FROM W-ROD-02   AFTER 1.
+
+      *----------------------------------------------------------------*
+       4320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      * Rotinas arquivo clientes
+       COPY ".\copybooks\GCC011R.cpy".
+      * Rotinas arquivo distribuicao
+       COPY ".\copybooks\GCC031R.cpy".
+      * Rotinas arquivo distribuicao da execucao anterior
+       COPY ".\copybooks\GCC033R.cpy".
+      * Rotinas arquivo relatorio e importacao
+       COPY ".\copybooks\GCC021R.cpy".
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
