@@ -0,0 +1,319 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC026P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC026P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 09/08/2026                                    *
+      *    OBJETIVO ...: Verificacao de CPF duplicado no cadastro de   *
+      *                  vendedores. A chave alternativa VEND-CPF ja   *
+      *                  e declarada sem duplicatas, mas uma carga ou  *
+      *                  restauracao direta do arquivo indexado pode   *
+      *                  contornar essa restricao - esta rotina        *
+      *                  audita o arquivo inteiro e lista no log todo  *
+      *                  CPF que aparece em mais de um vendedor.       *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+
+       SELECT ARQ-SORT ASSIGN TO "VENDCPF-SORT.TMP"
+           FILE STATUS     IS  WS-RESULTADO-ACESSO.
+
+      * Arquivo log de CPF duplicado
+       SELECT ARQ-LOG              ASSIGN TO  W-ARQ-LOG
+           ORGANIZATION            IS  LINE SEQUENTIAL
+           FILE STATUS             IS  WS-RESULTADO-ACESSO.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+
+       SD  ARQ-SORT.
+       01  REG-SORT.
+           05  SORT-CPF                PIC  9(011).
+           05  SORT-CODIGO             PIC  9(007).
+           05  SORT-RAZAO-SOCIAL       PIC  X(040).
+
+      * Arquivo log de CPF duplicado
+       FD  ARQ-LOG.
+       01  REG-ARQ-LOG                  PIC X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+
+       01  W-REG-ARQ-LOG-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Codigo; CPF; Razao Social; Motivo;".
+
+       01  W-REG-ARQ-LOG-DET.
+           05 W-LOG-CODIGO             PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-CPF                PIC  9(11) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-RAZAO-SOCIAL       PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-MOTIVO             PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+
+      * Controle de quebra usado na deteccao de CPF duplicado
+       01  W-CONTROLE-QUEBRA.
+           05  W-CPF-ANTERIOR          PIC  9(011) VALUE ZEROS.
+           05  W-COD-ANTERIOR          PIC  9(007) VALUE ZEROS.
+           05  W-RAZAO-ANTERIOR        PIC  X(040) VALUE SPACES.
+           05  W-DUP-1A-OCORR-GRAVADA  PIC  X(001) VALUE "N".
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela verificacao CPF duplicado
+       COPY ".\copybooks\GCC026S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           PERFORM UNTIL W-FIM EQUAL "S"
+               MOVE WID-ARQ-DUP-CPF-VEND
+                                       TO  S-ARQ-DUP-CPF-VEND
+               MOVE "Verif. CPF Duplicado Vendedores"
+                                       TO  W-MODULO
+               MOVE "<Esc> Voltar <Enter> Processar"
+                                       TO W-STATUS
+               DISPLAY S-CLS
+               DISPLAY S-TELA-DUP-CPF-VEND
+
+               ACCEPT S-ARQ-DUP-CPF-VEND
+               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+                   PERFORM 0100-PROCESSAR
+               END-IF
+               GOBACK
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0100-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE W-CONTADORES
+
+           MOVE  WID-ARQ-DUP-CPF-VEND  TO W-ARQ-LOG
+           MOVE  "N"                   TO W-GRAVADO
+           MOVE  "N"                   TO W-VOLTAR
+           MOVE  ZEROS                 TO W-CPF-ANTERIOR
+           MOVE  "N"                   TO W-DUP-1A-OCORR-GRAVADA
+
+           PERFORM 7710-ABRIR-ARQ-LOG
+           IF  FS-OK
+               DISPLAY S-TELA-CONT-DUP-CPF-VEND
+
+               PERFORM 2000-PROCESSAR
+
+               PERFORM 7790-FECHAR-ARQ-LOG
+
+               MOVE  "Verificacao finalizada, tecle <Enter>"
+                                        TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      * Ordena o cadastro de vendedores por CPF e detecta, por quebra
+      * de controle, todo CPF que se repete em mais de um vendedor.
+           SORT ARQ-SORT       ON ASCENDING KEY SORT-CPF
+               INPUT PROCEDURE  IS 2100-INPUT-SORT
+               OUTPUT PROCEDURE IS 2200-OUTPUT-SORT.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-INPUT-SORT                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  FS-OK
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL NOT FS-OK
+                   MOVE  VEND-CPF          TO SORT-CPF
+                   MOVE  VEND-CODIGO       TO SORT-CODIGO
+                   MOVE  VEND-RAZAO-SOCIAL TO SORT-RAZAO-SOCIAL
+                   RELEASE REG-SORT
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-OUTPUT-SORT                SECTION.
+      *----------------------------------------------------------------*
+
+           RETURN ARQ-SORT
+               AT END MOVE "S"         TO W-VOLTAR
+           END-RETURN
+
+           PERFORM UNTIL W-VOLTAR EQUAL "S"
+               PERFORM 2210-VERIFICAR-QUEBRA
+
+               MOVE  SORT-CPF          TO W-CPF-ANTERIOR
+               MOVE  SORT-CODIGO       TO W-COD-ANTERIOR
+               MOVE  SORT-RAZAO-SOCIAL TO W-RAZAO-ANTERIOR
+
+               MOVE  W-LIDOS           TO S-DUP-LIDOS
+               MOVE  W-ERROS           TO S-DUP-ERROS
+               DISPLAY S-TELA-CONT-DUP-CPF-VEND
+
+               RETURN ARQ-SORT
+                   AT END MOVE "S"     TO W-VOLTAR
+               END-RETURN
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2210-VERIFICAR-QUEBRA           SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO W-LIDOS
+
+           IF  SORT-CPF                EQUAL W-CPF-ANTERIOR
+               AND SORT-CPF            NOT EQUAL ZEROS
+               IF  W-DUP-1A-OCORR-GRAVADA EQUAL "N"
+                   MOVE  W-COD-ANTERIOR    TO W-LOG-CODIGO
+                   MOVE  W-CPF-ANTERIOR    TO W-LOG-CPF
+                   MOVE  W-RAZAO-ANTERIOR  TO W-LOG-RAZAO-SOCIAL
+                   MOVE  "CPF duplicado no cadastro de vendedores"
+                                           TO W-LOG-MOTIVO
+                   PERFORM 7760-GRAVAR-ARQ-LOG
+                   ADD 1                   TO W-ERROS
+                   MOVE  "S"               TO W-DUP-1A-OCORR-GRAVADA
+               END-IF
+               MOVE  SORT-CODIGO       TO W-LOG-CODIGO
+               MOVE  SORT-CPF          TO W-LOG-CPF
+               MOVE  SORT-RAZAO-SOCIAL TO W-LOG-RAZAO-SOCIAL
+               MOVE  "CPF duplicado no cadastro de vendedores"
+                                       TO W-LOG-MOTIVO
+               PERFORM 7760-GRAVAR-ARQ-LOG
+               ADD 1                   TO W-ERROS
+           ELSE
+               MOVE  "N"               TO W-DUP-1A-OCORR-GRAVADA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       7710-ABRIR-ARQ-LOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-LOG
+           IF  NOT FS-OK
+               STRING "Erro abrir arquivo log. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7710-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7760-GRAVAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-GRAVADO               EQUAL "N"
+               WRITE REG-ARQ-LOG       FROM W-REG-ARQ-LOG-CAB
+               MOVE "S"                TO W-GRAVADO
+           END-IF
+
+           WRITE REG-ARQ-LOG           FROM W-REG-ARQ-LOG-DET.
+
+      *----------------------------------------------------------------*
+       7760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7790-FECHAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-LOG.
+
+      *----------------------------------------------------------------*
+       7790-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      * Rotinas arquivo vendedores
+       COPY ".\copybooks\GCC012R.cpy".
+
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
