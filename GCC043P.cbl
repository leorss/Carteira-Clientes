@@ -0,0 +1,292 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID. GCC043P.
+      *================================================================*
+      *    MODULO......: Carteira de Clientes Vendedores Novos         *
+      *    PROGRAMA....: GCC043P                                       *
+      *    AUTHOR......: Leo Ribeiro e Silva Santos                    *
+      *    DATA........: 08/08/2026                                    *
+      *    OBJETIVO ...: Varredura de integridade de CPF/CNPJ          *
+      *                  Le ARQ-CLIENTE e ARQ-VENDEDOR integralmente   *
+      *                  e lista no log todo registro cujo CNPJ/CPF    *
+      *                  nao confere com o digito verificador.         *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FC.cpy".
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FC.cpy".
+
+      * Arquivo log de inconsistencias
+       SELECT ARQ-LOG              ASSIGN TO  W-ARQ-LOG
+           ORGANIZATION            IS  LINE SEQUENTIAL
+           FILE STATUS             IS  WS-RESULTADO-ACESSO.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+       FILE                            SECTION.
+
+      * Arquivo Clientes
+       COPY ".\copybooks\GCC011FD.cpy".
+      * Arquivo Vendedores
+       COPY ".\copybooks\GCC012FD.cpy".
+
+      * Arquivo log de inconsistencias
+       FD  ARQ-LOG.
+       01  REG-ARQ-LOG                  PIC X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * Campos uso comum
+       COPY ".\copybooks\GCC000W.cpy".
+
+      * Campos saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700W.cpy".
+      * Campos validacao CPF/CNPJ
+       COPY ".\copybooks\GCC8000W.cpy".
+
+       01  W-REG-ARQ-LOG-CAB.
+           05 FILLER                   PIC X(132) VALUE
+           "Cadastro; Codigo; Documento; Razao Social; Motivo;".
+
+       01  W-REG-ARQ-LOG-DET.
+           05 W-LOG-CADASTRO           PIC  X(09) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-CODIGO             PIC  9(07) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-DOCUMENTO          PIC  9(14) VALUES ZEROS.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-RAZAO-SOCIAL       PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+           05 W-LOG-MOTIVO             PIC  X(40) VALUES SPACES.
+           05 FILLER                   PIC  X(01) VALUE ";".
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY ".\copybooks\GCC000L.cpy".
+
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      * Copybook tela principal
+       COPY ".\copybooks\GCC000S.cpy".
+      * Copybook tela varredura de integridade
+       COPY ".\copybooks\GCC043S.cpy".
+      *
+       COPY screenio.
+
+      *================================================================*
+       PROCEDURE                       DIVISION USING LK-PARAM.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA.                               *
+      *----------------------------------------------------------------*
+       0000-INICIO                     SECTION.
+      *----------------------------------------------------------------*
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY'              TO '25'.
+           PERFORM 0050-CONFIGURAR-DIR-DADOS
+           PERFORM 0060-CONFIGURAR-OPERADOR
+
+           PERFORM UNTIL W-FIM EQUAL "S"
+               MOVE WID-ARQ-INTEGRID   TO  S-ARQ-INTEGRID
+               MOVE "Integridade CPF/CNPJ"
+                                       TO  W-MODULO
+               MOVE "<Esc> Voltar <Enter> Processar"
+                                       TO W-STATUS
+               DISPLAY S-CLS
+               DISPLAY S-TELA-INTEGRID
+
+               ACCEPT S-ARQ-INTEGRID
+               IF COB-CRT-STATUS NOT EQUAL COB-SCR-ESC
+                   PERFORM 0100-PROCESSAR
+               END-IF
+               GOBACK
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0100-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE W-CONTADORES
+
+           MOVE  WID-ARQ-INTEGRID      TO W-ARQ-LOG
+           MOVE  "N"                   TO W-GRAVADO
+
+           PERFORM 7710-ABRIR-ARQ-LOG
+           IF  FS-OK
+               DISPLAY S-TELA-CONT-INTEGRID
+
+               PERFORM 2000-VARRER-ARQ-CLIENTE
+               PERFORM 3000-VARRER-ARQ-VENDEDOR
+
+               PERFORM 7790-FECHAR-ARQ-LOG
+
+               MOVE  "Varredura finalizada, tecle <Enter>"
+                                        TO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VARRER-ARQ-CLIENTE         SECTION.
+      *----------------------------------------------------------------*
+      * Confere o digito verificador do CNPJ de todo cliente cadastrado
+      *
+           PERFORM 7111-ABRIR-INPUT-ARQ-CLIE
+           IF  FS-OK
+               PERFORM 7153-LER-PROX-ARQ-CLIE
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-LIDOS
+
+                   MOVE  CLIE-CNPJ      TO CNPJ
+                   PERFORM 8210-VALIDA-CNPJ
+                   IF  CNPJ-VALIDO      EQUAL "N"
+                       ADD 1            TO W-ERROS
+                       MOVE "Cliente"   TO W-LOG-CADASTRO
+                       MOVE CLIE-CODIGO TO W-LOG-CODIGO
+                       MOVE CLIE-CNPJ   TO W-LOG-DOCUMENTO
+                       MOVE CLIE-RAZAO-SOCIAL
+                                        TO W-LOG-RAZAO-SOCIAL
+                       MOVE "CNPJ invalido, digito nao confere"
+                                        TO W-LOG-MOTIVO
+                       PERFORM 7760-GRAVAR-ARQ-LOG
+                   END-IF
+
+                   MOVE W-LIDOS         TO S-INT-LIDOS
+                   MOVE W-ERROS         TO S-INT-ERROS
+                   DISPLAY S-TELA-CONT-INTEGRID
+
+                   PERFORM 7153-LER-PROX-ARQ-CLIE
+               END-PERFORM
+               PERFORM 7190-FECHAR-ARQ-CLIE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-VARRER-ARQ-VENDEDOR        SECTION.
+      *----------------------------------------------------------------*
+      * Confere o digito verificador do CPF de todo vendedor cadastrado
+      *
+           PERFORM 7211-ABRIR-INPUT-ARQ-VEND
+           IF  FS-OK
+               PERFORM 7253-LER-PROX-ARQ-VEND
+               PERFORM UNTIL FS-FIM
+                   ADD 1                TO W-LIDOS
+
+                   MOVE  VEND-CPF       TO CPF-RECEBIDO
+                   PERFORM 8110-VALIDA-CPF
+                   IF  CPF-VALIDO       EQUAL "N"
+                       ADD 1            TO W-ERROS
+                       MOVE "Vendedor"  TO W-LOG-CADASTRO
+                       MOVE VEND-CODIGO TO W-LOG-CODIGO
+                       MOVE VEND-CPF    TO W-LOG-DOCUMENTO
+                       MOVE VEND-RAZAO-SOCIAL
+                                        TO W-LOG-RAZAO-SOCIAL
+                       MOVE "CPF invalido, digito nao confere"
+                                        TO W-LOG-MOTIVO
+                       PERFORM 7760-GRAVAR-ARQ-LOG
+                   END-IF
+
+                   MOVE W-LIDOS         TO S-INT-LIDOS
+                   MOVE W-ERROS         TO S-INT-ERROS
+                   DISPLAY S-TELA-CONT-INTEGRID
+
+                   PERFORM 7253-LER-PROX-ARQ-VEND
+               END-PERFORM
+               PERFORM 7290-FECHAR-ARQ-VEND
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINAS AUXILIARES
+      ******************************************************************
+
+      *----------------------------------------------------------------*
+       7710-ABRIR-ARQ-LOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-LOG
+           IF  NOT FS-OK
+               STRING "Erro abrir arquivo log. FS: "
+                      WS-RESULTADO-ACESSO INTO W-MSGERRO
+               PERFORM 8500-MOSTRA-AVISO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7710-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7760-GRAVAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-GRAVADO               EQUAL "N"
+               WRITE REG-ARQ-LOG       FROM W-REG-ARQ-LOG-CAB
+               MOVE "S"                TO W-GRAVADO
+           END-IF
+
+           WRITE REG-ARQ-LOG           FROM W-REG-ARQ-LOG-DET.
+
+      *----------------------------------------------------------------*
+       7760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7790-FECHAR-ARQ-LOG             SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-LOG.
+
+      *----------------------------------------------------------------*
+       7790-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      * Rotinas arquivo clientes
+       COPY ".\copybooks\GCC011R.cpy".
+
+      * Rotinas arquivo vendedores
+       COPY ".\copybooks\GCC012R.cpy".
+
+      * Rotinas validacao CPF/CNPJ
+       COPY ".\copybooks\GCC8000R.cpy".
+
+      * Rotinas tela principal
+       COPY ".\copybooks\GCC000R.cpy".
+      * Rotina saneamento de argumento de comando externo
+       COPY ".\copybooks\GCC8700R.cpy".
